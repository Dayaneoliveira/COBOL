@@ -5,36 +5,157 @@
       *AUTHOR = Dayane(ALURA) Daya
       *OBJETIVO : RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10
       *UTILIZAR PERFORM
+      *A FAIXA DA TABUADA (INICIO E FIM) TAMBEM E INFORMADA PELO
+      *OPERADOR, NAO E MAIS FIXA EM 1-10.
       *DATA = XX/XX/XXX
       ********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *ARQUIVO OPCIONAL COM O NUMERO E A FAIXA DA TABUADA, PARA RODAR
+      *SEM OPERADOR NO TERMINAL (VEJA INPMODE.CPY).
+           SELECT F-TABUADA ASSIGN TO 'TABUADA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TABUADA.
+      *RELATORIO IMPRESSO COM A TABUADA, COM CABECALHO E QUEBRA DE
+      *PAGINA PADRAO (VEJA RPTHDR.CPY).
+           SELECT F-RELATORIO ASSIGN TO 'PROGCOB13RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *EXPORTACAO OPCIONAL DA TABUADA EM CSV (VEJA CSVMODE.CPY).
+           SELECT F-CSV ASSIGN TO 'PROGCOB13CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-TABUADA.
+       01  REG-TABUADA.
+           03 TAB-NUMERO PIC 9(02).
+           03 TAB-INICIO PIC 9(02).
+           03 TAB-FIM    PIC 9(02).
+           03 TAB-CSV    PIC X(01).
+
+       FD  F-RELATORIO.
+       01  REG-RELATORIO PIC X(80).
+
+       FD  F-CSV.
+       01  REG-CSV PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 WRK-NUMERO   PIC 9(02) VALUE ZEROS.
+       77 WRK-INICIO   PIC 9(02) VALUE 1.
+       77 WRK-FIM      PIC 9(02) VALUE 10.
+       77 WRK-QTD-VEZES PIC 9(02) VALUE ZEROS.
        77 WRK-CONTADOR PIC 9(02) VALUE 1.
        77 WRK-RESUL    PIC 9(02) VALUE ZEROS.
+       77 WRK-STATUS-TABUADA PIC X(02) VALUE '00'.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB13'.
+      *CAMPO COMUM DE MODO DE ENTRADA (VEJA INPMODE.CPY).
+           COPY 'INPMODE.CPY'.
+      *CAMPOS COMUNS DE CABECALHO/QUEBRA DE PAGINA DO RELATORIO (VEJA
+      *RPTHDR.CPY).
+           COPY 'RPTHDR.CPY'.
+      *CAMPO COMUM DE OPCAO DE EXPORTACAO CSV (VEJA CSVMODE.CPY).
+           COPY 'CSVMODE.CPY'.
        PROCEDURE DIVISION.
       *SEPARACAO EM PARAGRAFOS
        0001-PRINCIPAL.
 
       *PERFORM ele vai ate o paragrafo executa esse paragrafo e volta
       * GO TO vai para .... por exemplo GO TO 0100-PRINCIPAL, vai ate essa sessao e fica parado lá
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
            PERFORM 0100-INICIALIZAR.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO A PAGINACAO DO RELATORIO VOLTA A CONTAR DE 1 EM
+      *CADA CHAMADA, EM VEZ DE CONTINUAR DE ONDE A CHAMADA ANTERIOR
+      *PAROU.
+           MOVE ZEROS TO WRK-RPT-PAGINA.
+           OPEN OUTPUT F-RELATORIO.
+           PERFORM 0900-IMPRIMIR-CABECALHO-RPT.
+           IF CSV-SIM
+               OPEN OUTPUT F-CSV
+           END-IF.
            IF WRK-NUMERO > 0
-           PERFORM 0200-PROCESSAR
+               PERFORM 0200-PROCESSAR
+           ELSE
+               DISPLAY 'NENHUM NUMERO INFORMADO PARA A TABUADA'
+               MOVE 8 TO RETURN-CODE
            END-IF.
            PERFORM 0300-FINALIZAR
 
-           STOP RUN.
+           STRING 'NUMERO=' WRK-NUMERO ' INICIO=' WRK-INICIO
+               ' FIM=' WRK-FIM DELIMITED BY SIZE INTO WRK-AUD-ENTRADA.
+           STRING 'ULTIMO-RESUL=' WRK-RESUL DELIMITED BY SIZE
+               INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
 
        0100-INICIALIZAR.
-           ACCEPT WRK-NUMERO
+           DISPLAY 'ENTRADA: (C)ONSOLE OU (A)RQUIVO.. '.
+           ACCEPT WRK-INP-MODO.
+           IF INP-ARQUIVO
+               OPEN INPUT F-TABUADA
+               IF WRK-STATUS-TABUADA = '00'
+                   READ F-TABUADA
+                       AT END
+                           DISPLAY 'ARQUIVO TABUADA VAZIO, USANDO '
+                               'ZEROS'
+                           MOVE ZEROS  TO WRK-NUMERO
+                           MOVE 1      TO WRK-INICIO
+                           MOVE 10     TO WRK-FIM
+                           MOVE 'N'    TO WRK-CSV-OPCAO
+                       NOT AT END
+                           MOVE TAB-NUMERO TO WRK-NUMERO
+                           MOVE TAB-INICIO TO WRK-INICIO
+                           MOVE TAB-FIM    TO WRK-FIM
+                           MOVE TAB-CSV    TO WRK-CSV-OPCAO
+                   END-READ
+                   CLOSE F-TABUADA
+               ELSE
+                   DISPLAY 'ARQUIVO TABUADA NAO ENCONTRADO, USANDO '
+                       'ZEROS'
+                   MOVE ZEROS TO WRK-NUMERO
+                   MOVE 1     TO WRK-INICIO
+                   MOVE 10    TO WRK-FIM
+                   MOVE 'N'   TO WRK-CSV-OPCAO
+               END-IF
+           ELSE
+               ACCEPT WRK-NUMERO
+               DISPLAY 'INICIO DA TABUADA.. '
+               ACCEPT WRK-INICIO
+               DISPLAY 'FIM DA TABUADA.. '
+               ACCEPT WRK-FIM
+               DISPLAY 'GERAR ARQUIVO CSV TAMBEM (S/N).. '
+               ACCEPT WRK-CSV-OPCAO
+           END-IF
+           IF WRK-FIM < WRK-INICIO
+               MOVE WRK-INICIO TO WRK-FIM
+           END-IF
+           MOVE WRK-INICIO TO WRK-CONTADOR
+           COMPUTE WRK-QTD-VEZES = (WRK-FIM - WRK-INICIO) + 1.
 
        0200-PROCESSAR.
       *TIMES o tanto que vc iria processar isso.
-           PERFORM 10 TIMES
+           PERFORM WRK-QTD-VEZES TIMES
                COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
                DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+               MOVE SPACES TO WRK-RPT-LINHA-TXT
+               STRING WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESUL
+                   DELIMITED BY SIZE INTO WRK-RPT-LINHA-TXT
+               PERFORM 0910-GRAVAR-LINHA-RPT
+               IF CSV-SIM
+                   PERFORM 0920-GRAVAR-LINHA-CSV
+               END-IF
       *Estou adicionando mais 1 para o contador.
                ADD 1 TO WRK-CONTADOR
               END-PERFORM.
@@ -42,3 +163,43 @@
        0300-FINALIZAR.
            DISPLAY '=================='.
            DISPLAY 'Final de Processamento'.
+           CLOSE F-RELATORIO.
+           IF CSV-SIM
+               CLOSE F-CSV
+           END-IF.
+
+      *MONTA E GRAVA O CABECALHO PADRAO DO RELATORIO (PROGRAMA, DATA E
+      *PAGINA), ZERANDO O CONTADOR DE LINHA DA PAGINA NOVA (VEJA
+      *RPTHDR.CPY).
+       0900-IMPRIMIR-CABECALHO-RPT.
+           ACCEPT WRK-RPT-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-RPT-DIA TO WRK-RPT-DIA-ED.
+           MOVE WRK-RPT-MES TO WRK-RPT-MES-ED.
+           MOVE WRK-RPT-ANO TO WRK-RPT-ANO-ED.
+           ADD 1 TO WRK-RPT-PAGINA.
+           MOVE WRK-RPT-PAGINA TO WRK-RPT-PAGINA-ED.
+           MOVE ZEROS TO WRK-RPT-LINHA.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING WRK-AUD-PROGRAMA ' RELATORIO   DATA: ' WRK-RPT-DATA-ED
+               '   PAGINA: ' WRK-RPT-PAGINA-ED
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      *GRAVA UMA LINHA DE DETALHE NO RELATORIO, QUEBRANDO A PAGINA
+      *(NOVO CABECALHO) SE A PAGINA ATUAL JA ESTIVER CHEIA.
+       0910-GRAVAR-LINHA-RPT.
+           IF WRK-RPT-LINHA >= WRK-RPT-MAXLIN
+               PERFORM 0900-IMPRIMIR-CABECALHO-RPT
+           END-IF.
+           MOVE WRK-RPT-LINHA-TXT TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           ADD 1 TO WRK-RPT-LINHA.
+
+      *GRAVA A LINHA CORRENTE DA TABUADA (WRK-NUMERO/WRK-CONTADOR/
+      *WRK-RESUL) EM FORMATO CSV, PARA QUEM VAI ABRIR O ARQUIVO NUMA
+      *PLANILHA (VEJA CSVMODE.CPY).
+       0920-GRAVAR-LINHA-CSV.
+           MOVE SPACES TO REG-CSV.
+           STRING WRK-NUMERO ',' WRK-CONTADOR ',' WRK-RESUL
+               DELIMITED BY SIZE INTO REG-CSV.
+           WRITE REG-CSV.
