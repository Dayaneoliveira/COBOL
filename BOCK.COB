@@ -0,0 +1,14 @@
+      ********************************************
+      *COPYBOOK - BOCK.COB
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : CAMPOS DE WORKING-STORAGE USADOS PELO PROGCOB15
+      *PARA ACUMULAR VENDAS DIGITADAS EM LOTE (0 ENCERRA O LOTE).
+      *TAMBEM GUARDA A MENOR E A MAIOR VENDA DO LOTE E A MEDIA.
+      *DATA = XX/XX/XXX
+      ********************************************
+       77 WRK-VENDAS PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-QT     PIC 9(04)    VALUE ZEROS.
+       77 WRK-ACUM   PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-MENOR  PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-MAIOR  PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-MEDIA  PIC 9(07)V99 VALUE ZEROS.
