@@ -5,37 +5,257 @@
       *AUTHOR = Dayane(ALURA) Daya
       *OBJETIVO : RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10
       *UTILIZAR PERFORM - UNTIL
+      *TAMBEM ACOMPANHA A MENOR, A MAIOR E A MEDIA DAS VENDAS DO LOTE.
+      *OS TOTAIS DO LOTE SAO GRAVADOS NO HISTORICO DIARIO DE VENDAS.
+      *O LOTE TEM CHECKPOINT: SE O PROGRAMA CAIR NO MEIO DA DIGITACAO,
+      *A PROXIMA EXECUCAO RETOMA DE ONDE PAROU, EM VEZ DE ZERAR TUDO.
       *DATA = XX/XX/XXX
       ********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *HISTORICO DIARIO DOS TOTAIS DE VENDA DE CADA LOTE PROCESSADO.
+           SELECT F-HISTVEND ASSIGN TO 'HISTVEND'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-HISTVEND.
+      *PONTO DE CONTROLE DO LOTE EM ANDAMENTO, PARA PERMITIR RETOMAR
+      *A DIGITACAO SE O PROGRAMA FOR INTERROMPIDO NO MEIO DO LOTE.
+           SELECT F-CHECKPT ASSIGN TO 'CHECKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CHECKPT.
+      *ARQUIVO OPCIONAL COM AS VENDAS DO LOTE, PARA RODAR SEM OPERADOR
+      *NO TERMINAL (VEJA INPMODE.CPY). O FIM DO ARQUIVO ENCERRA O LOTE,
+      *DO MESMO JEITO QUE A VENDA 0 ENCERRA NO MODO CONSOLE.
+           SELECT F-VENDAS ASSIGN TO 'VENDAS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-VENDAS.
+      *RELATORIO IMPRESSO COM AS VENDAS DO LOTE, COM CABECALHO E
+      *QUEBRA DE PAGINA PADRAO (VEJA RPTHDR.CPY).
+           SELECT F-RELATORIO ASSIGN TO 'PROGCOB15RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-HISTVEND.
+       01  REG-HISTVEND.
+           03 HV-DATA   PIC 9(08).
+           03 HV-QT     PIC 9(04).
+           03 HV-ACUM   PIC 9(09)V99.
+           03 HV-MENOR  PIC 9(07)V99.
+           03 HV-MAIOR  PIC 9(07)V99.
+           03 HV-MEDIA  PIC 9(07)V99.
+
+       FD  F-CHECKPT.
+       01  REG-CHECKPT.
+           03 CKP-QT     PIC 9(04).
+           03 CKP-ACUM   PIC 9(09)V99.
+           03 CKP-MENOR  PIC 9(07)V99.
+           03 CKP-MAIOR  PIC 9(07)V99.
+
+       FD  F-VENDAS.
+       01  REG-VENDA.
+           03 VND-VALOR PIC 9(07)V99.
+
+       FD  F-RELATORIO.
+       01  REG-RELATORIO PIC X(80).
+
        WORKING-STORAGE SECTION.
       *******COPY ele vai procurar o caminho do arquivo, literalmente ele copia oq tem dentro.
            COPY 'BOCK.COB'.
+       77 WRK-DATA-HOJE PIC 9(08) VALUE ZEROS.
+       77 WRK-STATUS-HISTVEND PIC X(02) VALUE '00'.
+       77 WRK-STATUS-CHECKPT  PIC X(02) VALUE '00'.
+       77 WRK-STATUS-VENDAS   PIC X(02) VALUE '00'.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB15'.
+      *CAMPO COMUM DE MODO DE ENTRADA (VEJA INPMODE.CPY).
+           COPY 'INPMODE.CPY'.
+      *CAMPOS COMUNS DE CABECALHO/QUEBRA DE PAGINA DO RELATORIO (VEJA
+      *RPTHDR.CPY).
+           COPY 'RPTHDR.CPY'.
        PROCEDURE DIVISION.
       *SEPARACAO EM PARAGRAFOS
        0001-PRINCIPAL.
 
       *PERFORM ele vai ate o paragrafo executa esse paragrafo e volta
       * GO TO vai para .... por exemplo GO TO 0100-PRINCIPAL, vai ate essa sessao e fica parado lá
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+               DISPLAY 'ENTRADA: (C)ONSOLE OU (A)RQUIVO.. '.
+               ACCEPT WRK-INP-MODO.
+               PERFORM 0050-RETOMAR-CHECKPOINT.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO A PAGINACAO DO RELATORIO VOLTA A CONTAR DE 1 EM
+      *CADA CHAMADA, EM VEZ DE CONTINUAR DE ONDE A CHAMADA ANTERIOR
+      *PAROU.
+               MOVE ZEROS TO WRK-RPT-PAGINA.
+               OPEN OUTPUT F-RELATORIO.
+               PERFORM 0900-IMPRIMIR-CABECALHO-RPT.
+               IF INP-ARQUIVO
+                   OPEN INPUT F-VENDAS
+                   IF WRK-STATUS-VENDAS NOT = '00'
+                       DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO, LOTE '
+                           'VAZIO'
+                   END-IF
+               END-IF.
                PERFORM 0100-INICIALIZAR.
                IF WRK-VENDAS > 0
                   PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
                END-IF.
+               IF INP-ARQUIVO AND WRK-STATUS-VENDAS = '00'
+                   CLOSE F-VENDAS
+               END-IF.
                PERFORM 0300-FINALIZAR
 
-           STOP RUN.
+           MOVE SPACES TO WRK-AUD-ENTRADA.
+           STRING 'QT=' WRK-QT ' ACUM=' WRK-ACUM
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
+
+      *SE EXISTIR UM LOTE EM ANDAMENTO (CHECKPOINT DE UMA EXECUCAO
+      *ANTERIOR QUE NAO CHEGOU A FECHAR O LOTE), CARREGA OS TOTAIS
+      *PARCIAIS PARA CONTINUAR A DIGITACAO DE ONDE PAROU.
+       0050-RETOMAR-CHECKPOINT.
+           OPEN INPUT F-CHECKPT.
+           IF WRK-STATUS-CHECKPT = '00'
+               READ F-CHECKPT
+                   NOT AT END
+                       MOVE CKP-QT    TO WRK-QT
+                       MOVE CKP-ACUM  TO WRK-ACUM
+                       MOVE CKP-MENOR TO WRK-MENOR
+                       MOVE CKP-MAIOR TO WRK-MAIOR
+                       DISPLAY 'RETOMANDO LOTE EM ANDAMENTO, JA COM '
+                           WRK-QT ' VENDA(S)'
+               END-READ
+               CLOSE F-CHECKPT
+           END-IF.
 
        0100-INICIALIZAR.
-           ACCEPT WRK-VENDAS
+           IF INP-ARQUIVO
+               IF WRK-STATUS-VENDAS = '00'
+                   READ F-VENDAS
+                       AT END
+                           MOVE ZEROS TO WRK-VENDAS
+                       NOT AT END
+                           MOVE VND-VALOR TO WRK-VENDAS
+                   END-READ
+               ELSE
+                   MOVE ZEROS TO WRK-VENDAS
+               END-IF
+           ELSE
+               ACCEPT WRK-VENDAS
+           END-IF.
+
        0200-PROCESSAR.
             ADD 1 TO WRK-QT.
             ADD WRK-VENDAS TO WRK-ACUM.
+            IF WRK-QT = 1
+                MOVE WRK-VENDAS TO WRK-MENOR
+                MOVE WRK-VENDAS TO WRK-MAIOR
+            ELSE
+                IF WRK-VENDAS < WRK-MENOR
+                    MOVE WRK-VENDAS TO WRK-MENOR
+                END-IF
+                IF WRK-VENDAS > WRK-MAIOR
+                    MOVE WRK-VENDAS TO WRK-MAIOR
+                END-IF
+            END-IF.
+            MOVE SPACES TO WRK-RPT-LINHA-TXT.
+            STRING 'VENDA=' WRK-VENDAS ' QT=' WRK-QT
+                ' ACUM=' WRK-ACUM DELIMITED BY SIZE
+                INTO WRK-RPT-LINHA-TXT.
+            PERFORM 0910-GRAVAR-LINHA-RPT.
+            PERFORM 0210-GRAVAR-CHECKPOINT.
             PERFORM 0100-INICIALIZAR.
 
+      *ATUALIZA O PONTO DE CONTROLE COM OS TOTAIS PARCIAIS DO LOTE.
+       0210-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT F-CHECKPT.
+           MOVE WRK-QT    TO CKP-QT.
+           MOVE WRK-ACUM  TO CKP-ACUM.
+           MOVE WRK-MENOR TO CKP-MENOR.
+           MOVE WRK-MAIOR TO CKP-MAIOR.
+           WRITE REG-CHECKPT.
+           CLOSE F-CHECKPT.
+
 
        0300-FINALIZAR.
            DISPLAY '=================='.
            DISPLAY 'Acumulado ' WRK-ACUM.
            DISPLAY 'Quantidade ' WRK-QT.
+           IF WRK-QT > 0
+               COMPUTE WRK-MEDIA ROUNDED = WRK-ACUM / WRK-QT
+               DISPLAY 'Menor venda ' WRK-MENOR
+               DISPLAY 'Maior venda ' WRK-MAIOR
+               DISPLAY 'Media das vendas ' WRK-MEDIA
+               PERFORM 0310-GRAVAR-HISTORICO
+               PERFORM 0320-LIMPAR-CHECKPOINT
+           END-IF.
            DISPLAY 'Final de Processamento'.
+           CLOSE F-RELATORIO.
+
+      *GRAVA OS TOTAIS DO LOTE NO HISTORICO DIARIO DE VENDAS.
+       0310-GRAVAR-HISTORICO.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN EXTEND F-HISTVEND.
+           IF WRK-STATUS-HISTVEND = '35'
+               OPEN OUTPUT F-HISTVEND
+           END-IF.
+           MOVE WRK-DATA-HOJE TO HV-DATA.
+           MOVE WRK-QT        TO HV-QT.
+           MOVE WRK-ACUM      TO HV-ACUM.
+           MOVE WRK-MENOR     TO HV-MENOR.
+           MOVE WRK-MAIOR     TO HV-MAIOR.
+           MOVE WRK-MEDIA     TO HV-MEDIA.
+           WRITE REG-HISTVEND.
+           CLOSE F-HISTVEND.
+
+      *O LOTE FECHOU NORMALMENTE, ENTAO O CHECKPOINT NAO SERVE MAIS
+      *PARA A PROXIMA EXECUCAO - ESVAZIA O PONTO DE CONTROLE.
+       0320-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT F-CHECKPT.
+           CLOSE F-CHECKPT.
+      *O CHECKPOINT FICOU VAZIO, ENTAO OS ACUMULADORES TAMBEM VOLTAM
+      *A ZERO - SENAO UM LOTE NOVO (OPCAO DO MENU CHAMADA DE NOVO SEM
+      *CANCEL) COMECARIA COM OS TOTAIS DO LOTE QUE ACABOU DE FECHAR.
+           MOVE ZEROS TO WRK-QT.
+           MOVE ZEROS TO WRK-ACUM.
+           MOVE ZEROS TO WRK-MENOR.
+           MOVE ZEROS TO WRK-MAIOR.
+
+      *MONTA E GRAVA O CABECALHO PADRAO DO RELATORIO (PROGRAMA, DATA E
+      *PAGINA), ZERANDO O CONTADOR DE LINHA DA PAGINA NOVA (VEJA
+      *RPTHDR.CPY).
+       0900-IMPRIMIR-CABECALHO-RPT.
+           ACCEPT WRK-RPT-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-RPT-DIA TO WRK-RPT-DIA-ED.
+           MOVE WRK-RPT-MES TO WRK-RPT-MES-ED.
+           MOVE WRK-RPT-ANO TO WRK-RPT-ANO-ED.
+           ADD 1 TO WRK-RPT-PAGINA.
+           MOVE WRK-RPT-PAGINA TO WRK-RPT-PAGINA-ED.
+           MOVE ZEROS TO WRK-RPT-LINHA.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING WRK-AUD-PROGRAMA ' RELATORIO   DATA: ' WRK-RPT-DATA-ED
+               '   PAGINA: ' WRK-RPT-PAGINA-ED
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      *GRAVA UMA LINHA DE DETALHE NO RELATORIO, QUEBRANDO A PAGINA
+      *(NOVO CABECALHO) SE A PAGINA ATUAL JA ESTIVER CHEIA.
+       0910-GRAVAR-LINHA-RPT.
+           IF WRK-RPT-LINHA >= WRK-RPT-MAXLIN
+               PERFORM 0900-IMPRIMIR-CABECALHO-RPT
+           END-IF.
+           MOVE WRK-RPT-LINHA-TXT TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           ADD 1 TO WRK-RPT-LINHA.
