@@ -3,35 +3,292 @@
       ********************************************
       *AREA DE COMENTARIOS - REMARKS
       *AUTHOR = Dayane(ALURA) Daya
-      *OBJETIVO : RECEBER LARGURA E COMPRIMENTO
-      *CALCULAR AREA
+      *OBJETIVO : CALCULADORA DE GEOMETRIA - RECEBE A FORMA
+      *(RETANGULO, CIRCULO OU TRIANGULO) E CALCULA AREA E PERIMETRO.
       *DATA = XX/XX/XXX
       ********************************************
        ENVIRONMENT DIVISION.
       *** Para entender que existe virgula SPECIAL-NAMES OU RETIRA E USA VIRGULA.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *ARQUIVO OPCIONAL COM A FORMA E AS MEDIDAS, PARA RODAR SEM
+      *OPERADOR NO TERMINAL (VEJA INPMODE.CPY). TRAZ TODAS AS MEDIDAS
+      *NUM SO REGISTRO, JA QUE A FORMA DEFINE QUAIS DELAS VALEM.
+           SELECT F-FORMAENT ASSIGN TO 'FORMAENT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FORMAENT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-FORMAENT.
+       01  REG-FORMAENT.
+           03 FRM-FORMA       PIC X(01).
+           03 FRM-LARGURA     PIC 9(03)V99.
+           03 FRM-COMPRIMENTO PIC 9(03)V99.
+           03 FRM-RAIO        PIC 9(03)V99.
+           03 FRM-BASE        PIC 9(03)V99.
+           03 FRM-ALTURA      PIC 9(03)V99.
+
        WORKING-STORAGE SECTION.
+       77 WRK-FORMA         PIC X(01) VALUE SPACES.
+           88 FORMA-RETANGULO VALUE 'R'.
+           88 FORMA-CIRCULO   VALUE 'C'.
+           88 FORMA-TRIANGULO VALUE 'T'.
        77 WRK-LARGURA       PIC 9(03)V99 VALUE ZEROS.
        77 WRK-COMPRIMENTO   PIC 9(03)V99 VALUE ZEROS.
-       77 WRK-AREA          PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-RAIO          PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-BASE          PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-ALTURA        PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-AREA          PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-PERIMETRO     PIC 9(05)V99 VALUE ZEROS.
+       77 WRK-PI            PIC 9(01)V99999 VALUE 3,14159.
+       77 WRK-STATUS-FORMAENT PIC X(02) VALUE '00'.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB11'.
+      *CAMPOS COMUNS DE ERRO ARITMETICO (VEJA ARITERR.CPY).
+           COPY 'ARITERR.CPY'.
+      *CAMPO COMUM DE MODO DE ENTRADA (VEJA INPMODE.CPY).
+           COPY 'INPMODE.CPY'.
+
+      *GRUPO DE PARAMETROS PARA A ENTRADA ALTERNATIVA PROGCOB11-PARM,
+      *USADA POR UM JOB OU PROGRAMA CHAMADOR QUE JA TEM A FORMA E AS
+      *MEDIDAS PRONTAS E NAO PRECISA (NEM PODE, RODANDO SEM OPERADOR)
+      *RESPONDER AO ACCEPT INTERATIVO. TRAZ TODAS AS MEDIDAS NUM SO
+      *GRUPO, JA QUE A FORMA DEFINE QUAIS DELAS VALEM (MESMA IDEIA DO
+      *REG-FORMAENT DO MODO ARQUIVO).
+       LINKAGE SECTION.
+       01  LK-PARM-PROGCOB11.
+           03 LK-FORMA         PIC X(01).
+           03 LK-LARGURA       PIC 9(03)V99.
+           03 LK-COMPRIMENTO   PIC 9(03)V99.
+           03 LK-RAIO          PIC 9(03)V99.
+           03 LK-BASE          PIC 9(03)V99.
+           03 LK-ALTURA        PIC 9(03)V99.
 
        PROCEDURE DIVISION.
-           DISPLAY 'Largura.. '
-           ACCEPT WRK-LARGURA.
+      *SEPARACAO EM PARAGRAFOS
+       0001-PRINCIPAL.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           IF ARI-ERRO AND RETURN-CODE = 0
+               MOVE WRK-ARI-RC TO RETURN-CODE
+           END-IF.
+           STRING 'FORMA=' WRK-FORMA DELIMITED BY SIZE
+               INTO WRK-AUD-ENTRADA.
+           STRING 'AREA=' WRK-AREA ' PERIM=' WRK-PERIMETRO
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
+
+      *ENTRADA ALTERNATIVA PARA CHAMADA VIA LINKAGE SECTION / USING,
+      *PARA UM JOB AGENDADO OU PROGRAMA CHAMADOR QUE JA SABE A FORMA E
+      *AS MEDIDAS (SEM ACCEPT, SEM PROMPT DE CONSOLE/ARQUIVO). O
+      *PARAGRAFO 0200-PROCESSAR SO CHAMA OS ACCEPT DAS MEDIDAS QUANDO
+      *INP-CONSOLE, ENTAO COM AS MEDIDAS JA PREENCHIDAS AQUI ELE USA
+      *DIRETO O QUE FOI PASSADO.
+       ENTRY 'PROGCOB11-PARM' USING LK-PARM-PROGCOB11.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE LK-FORMA       TO WRK-FORMA.
+           MOVE LK-LARGURA     TO WRK-LARGURA.
+           MOVE LK-COMPRIMENTO TO WRK-COMPRIMENTO.
+           MOVE LK-RAIO        TO WRK-RAIO.
+           MOVE LK-BASE        TO WRK-BASE.
+           MOVE LK-ALTURA      TO WRK-ALTURA.
+           MOVE 'A' TO WRK-INP-MODO.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           IF ARI-ERRO AND RETURN-CODE = 0
+               MOVE WRK-ARI-RC TO RETURN-CODE
+           END-IF.
+           STRING 'FORMA=' WRK-FORMA DELIMITED BY SIZE
+               INTO WRK-AUD-ENTRADA.
+           STRING 'AREA=' WRK-AREA ' PERIM=' WRK-PERIMETRO
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
+
+       0100-INICIALIZAR.
+           DISPLAY 'ENTRADA: (C)ONSOLE OU (A)RQUIVO.. '.
+           ACCEPT WRK-INP-MODO.
+           IF INP-ARQUIVO
+               OPEN INPUT F-FORMAENT
+               IF WRK-STATUS-FORMAENT = '00'
+                   READ F-FORMAENT
+                       AT END
+                           DISPLAY 'ARQUIVO FORMAENT VAZIO, USANDO '
+                               'ZEROS'
+                           MOVE SPACES TO WRK-FORMA
+                           MOVE ZEROS  TO WRK-LARGURA
+                           MOVE ZEROS  TO WRK-COMPRIMENTO
+                           MOVE ZEROS  TO WRK-RAIO
+                           MOVE ZEROS  TO WRK-BASE
+                           MOVE ZEROS  TO WRK-ALTURA
+                       NOT AT END
+                           MOVE FRM-FORMA TO WRK-FORMA
+                           MOVE FRM-LARGURA TO WRK-LARGURA
+                           MOVE FRM-COMPRIMENTO TO WRK-COMPRIMENTO
+                           MOVE FRM-RAIO TO WRK-RAIO
+                           MOVE FRM-BASE TO WRK-BASE
+                           MOVE FRM-ALTURA TO WRK-ALTURA
+                   END-READ
+                   CLOSE F-FORMAENT
+               ELSE
+                   DISPLAY 'ARQUIVO FORMAENT NAO ENCONTRADO, USANDO '
+                       'ZEROS'
+                   MOVE SPACES TO WRK-FORMA
+                   MOVE ZEROS  TO WRK-LARGURA
+                   MOVE ZEROS  TO WRK-COMPRIMENTO
+                   MOVE ZEROS  TO WRK-RAIO
+                   MOVE ZEROS  TO WRK-BASE
+                   MOVE ZEROS  TO WRK-ALTURA
+               END-IF
+           ELSE
+               DISPLAY 'Forma (R-Retangulo C-Circulo T-Triangulo).. '
+               ACCEPT WRK-FORMA
+           END-IF.
+
+       0200-PROCESSAR.
+      *UM ERRO ARITMETICO DE UMA CHAMADA ANTERIOR NAO PODE CONTINUAR
+      *SINALIZADO PARA ESTA CHAMADA, QUE PODE NAO TER ERRO NENHUM.
+           SET ARI-SEM-ERRO TO TRUE.
+           IF FORMA-RETANGULO
+               PERFORM 0210-CALC-RETANGULO
+           ELSE
+               IF FORMA-CIRCULO
+                   PERFORM 0220-CALC-CIRCULO
+               ELSE
+                   IF FORMA-TRIANGULO
+                       PERFORM 0230-CALC-TRIANGULO
+                   ELSE
+                       DISPLAY 'Forma invalida'
+                       MOVE 12 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
 
-           DISPLAY 'Comprimento.. '
-           ACCEPT WRK-Comprimento.
+       0210-CALC-RETANGULO.
+           IF INP-CONSOLE
+               DISPLAY 'Largura.. '
+               ACCEPT WRK-LARGURA
+               DISPLAY 'Comprimento.. '
+               ACCEPT WRK-COMPRIMENTO
+           END-IF.
       * PODE USAR PARA MAIO O SINAL OU A PALAVRA GREATER, ABAIXO EST�O OS DOIS MODELOS.
            IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO GREATER 0
-           COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
-           DISPLAY '=================='
-           DISPLAY 'Area......' WRK-AREA
+               COMPUTE WRK-AREA = WRK-LARGURA * WRK-COMPRIMENTO
+                   ON SIZE ERROR
+                       MOVE 'ERRO: AREA ESTOUROU O CAMPO' TO
+                           WRK-ARI-MSG
+                       SET ARI-ERRO TO TRUE
+                       DISPLAY WRK-ARI-MSG
+               END-COMPUTE
+               COMPUTE WRK-PERIMETRO =
+                   2 * (WRK-LARGURA + WRK-COMPRIMENTO)
+                   ON SIZE ERROR
+                       MOVE 'ERRO: PERIMETRO ESTOUROU O CAMPO' TO
+                           WRK-ARI-MSG
+                       SET ARI-ERRO TO TRUE
+                       DISPLAY WRK-ARI-MSG
+               END-COMPUTE
+               DISPLAY '=================='
+               DISPLAY 'Area......' WRK-AREA
+               DISPLAY 'Perimetro.' WRK-PERIMETRO
            ELSE
-               DISPLAY 'Falta informar dados'
+               IF WRK-LARGURA = 0 AND WRK-COMPRIMENTO = 0
+                   DISPLAY 'Falta informar largura e comprimento'
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF WRK-LARGURA = 0
+                       DISPLAY 'Falta informar a largura'
+                       MOVE 8 TO RETURN-CODE
+                   ELSE
+                       DISPLAY 'Falta informar o comprimento'
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-IF
            END-IF.
       * AND � para ligar as condicoes largura e comprimento
       * OR � Basta que uma condicao seja um resultado por exemplo lar 1 ou compr 0, nesse caso estraga a logica
-        STOP RUN.
+
+       0220-CALC-CIRCULO.
+           IF INP-CONSOLE
+               DISPLAY 'Raio.. '
+               ACCEPT WRK-RAIO
+           END-IF.
+           IF WRK-RAIO > 0
+               COMPUTE WRK-AREA = WRK-PI * WRK-RAIO * WRK-RAIO
+                   ON SIZE ERROR
+                       MOVE 'ERRO: AREA ESTOUROU O CAMPO' TO
+                           WRK-ARI-MSG
+                       SET ARI-ERRO TO TRUE
+                       DISPLAY WRK-ARI-MSG
+               END-COMPUTE
+               COMPUTE WRK-PERIMETRO = 2 * WRK-PI * WRK-RAIO
+                   ON SIZE ERROR
+                       MOVE 'ERRO: PERIMETRO ESTOUROU O CAMPO' TO
+                           WRK-ARI-MSG
+                       SET ARI-ERRO TO TRUE
+                       DISPLAY WRK-ARI-MSG
+               END-COMPUTE
+               DISPLAY '=================='
+               DISPLAY 'Area......' WRK-AREA
+               DISPLAY 'Perimetro.' WRK-PERIMETRO
+           ELSE
+               DISPLAY 'Falta informar o raio'
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+
+       0230-CALC-TRIANGULO.
+           IF INP-CONSOLE
+               DISPLAY 'Base.. '
+               ACCEPT WRK-BASE
+               DISPLAY 'Altura.. '
+               ACCEPT WRK-ALTURA
+           END-IF.
+           IF WRK-BASE > 0 AND WRK-ALTURA GREATER 0
+               COMPUTE WRK-AREA = (WRK-BASE * WRK-ALTURA) / 2
+                   ON SIZE ERROR
+                       MOVE 'ERRO: AREA ESTOUROU O CAMPO' TO
+                           WRK-ARI-MSG
+                       SET ARI-ERRO TO TRUE
+                       DISPLAY WRK-ARI-MSG
+               END-COMPUTE
+               DISPLAY '=================='
+               DISPLAY 'Area......' WRK-AREA
+      *PERIMETRO DO TRIANGULO PRECISA DOS 3 LADOS, QUE NAO TEMOS AQUI
+               DISPLAY 'Perimetro nao calculado, informe os 3 lados'
+           ELSE
+               IF WRK-BASE = 0 AND WRK-ALTURA = 0
+                   DISPLAY 'Falta informar base e altura'
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF WRK-BASE = 0
+                       DISPLAY 'Falta informar a base'
+                       MOVE 8 TO RETURN-CODE
+                   ELSE
+                       DISPLAY 'Falta informar a altura'
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       0300-FINALIZAR.
+           CONTINUE.
