@@ -0,0 +1,113 @@
+      ********************************************
+      *COPYBOOK - DATAFMT.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : CAMPOS DE DATA COMPARTILHADOS ENTRE PROGCOB16 E
+      *PROGCOB17 - NOME DO MES (POR EXTENSO E ABREVIADO), NOME DO DIA
+      *DA SEMANA E QUANTIDADE DE DIAS POR MES (PARA VALIDACAO DE DATA
+      *E CALCULO DE ANO BISSEXTO). CADA PROGRAMA USA A TABELA QUE
+      *PRECISAR.
+      *DATA = XX/XX/XXX
+      ********************************************
+       01 DATASYS.
+           02 ANOSYS PIC 9(04) VALUE ZEROS.
+           02 MESSYS PIC 9(02) VALUE ZEROS.
+           02 DIASYS PIC 9(02) VALUE ZEROS.
+
+      *NOME DO MES POR EXTENSO - PREENCHIDA EM TEMPO DE EXECUCAO PELO
+      *PROGRAMA (VEJA O PARAGRAFO 0400-MONTAMES).
+       01 WRK-MESES.
+           03 WRK-MES PIC X(09) OCCURS 12 TIMES.
+
+      *NOME DO MES ABREVIADO (3 LETRAS) - JA VEM PRONTO POR FILLER.
+       01 WRK-MESES-ABREV-DADOS.
+           02 FILLER PIC X(03) VALUE 'JAN'.
+           02 FILLER PIC X(03) VALUE 'FEV'.
+           02 FILLER PIC X(03) VALUE 'MAR'.
+           02 FILLER PIC X(03) VALUE 'ABR'.
+           02 FILLER PIC X(03) VALUE 'MAI'.
+           02 FILLER PIC X(03) VALUE 'JUN'.
+           02 FILLER PIC X(03) VALUE 'JUL'.
+           02 FILLER PIC X(03) VALUE 'AGO'.
+           02 FILLER PIC X(03) VALUE 'SET'.
+           02 FILLER PIC X(03) VALUE 'OUT'.
+           02 FILLER PIC X(03) VALUE 'NOV'.
+           02 FILLER PIC X(03) VALUE 'DEZ'.
+       01 WRK-MESES-ABREV REDEFINES WRK-MESES-ABREV-DADOS.
+           02 WRK-MES-ABREV PIC X(03) OCCURS 12 TIMES
+               INDEXED BY WRK-MES-IDX.
+
+      *NOME DO DIA DA SEMANA, NA ORDEM DO RESULTADO (H) DA CONGRUENCIA
+      *DE ZELLER: 1=SABADO 2=DOMINGO ... 7=SEXTA-FEIRA - PREENCHIDA EM
+      *TEMPO DE EXECUCAO (VEJA O PARAGRAFO 0500-MONTADIASSEMANA).
+       01 WRK-DIAS-SEMANA.
+           03 WRK-DIA-SEMANA PIC X(13) OCCURS 7 TIMES.
+
+      *QUANTIDADE DE DIAS DE CADA MES (FEVEREIRO FICA COM 28, AJUSTADO
+      *PARA 29 EM ANO BISSEXTO NA VALIDACAO DE DATA).
+       01 WRK-DIAS-MES-DADOS.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 28.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+       01 WRK-DIAS-MES REDEFINES WRK-DIAS-MES-DADOS.
+           02 WRK-DIAS-DO-MES PIC 9(02) OCCURS 12 TIMES.
+
+      *CAMPOS AUXILIARES DE VALIDACAO DE DATA E ANO BISSEXTO.
+       77 WRK-ANO-BISSEXTO PIC X(01) VALUE 'N'.
+           88 ANO-BISSEXTO VALUE 'S'.
+       77 WRK-DATA-OK PIC X(01) VALUE 'S'.
+           88 DATA-VALIDA VALUE 'S'.
+       77 WRK-QUOC-AUX  PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO-AUX PIC 9(04) VALUE ZEROS.
+
+      *TRIMESTRE FISCAL DE CADA MES-CALENDARIO (MESSYS), JA QUE O
+      *EXERCICIO FISCAL DA EMPRESA NAO COINCIDE COM O ANO CIVIL E
+      *COMECA EM ABRIL (1 TRI = ABR/MAI/JUN, 2 TRI = JUL/AGO/SET,
+      *3 TRI = OUT/NOV/DEZ, 4 TRI = JAN/FEV/MAR).
+       01 WRK-FISCAL-TRI-DADOS.
+           02 FILLER PIC 9(01) VALUE 4.
+           02 FILLER PIC 9(01) VALUE 4.
+           02 FILLER PIC 9(01) VALUE 4.
+           02 FILLER PIC 9(01) VALUE 1.
+           02 FILLER PIC 9(01) VALUE 1.
+           02 FILLER PIC 9(01) VALUE 1.
+           02 FILLER PIC 9(01) VALUE 2.
+           02 FILLER PIC 9(01) VALUE 2.
+           02 FILLER PIC 9(01) VALUE 2.
+           02 FILLER PIC 9(01) VALUE 3.
+           02 FILLER PIC 9(01) VALUE 3.
+           02 FILLER PIC 9(01) VALUE 3.
+       01 WRK-FISCAL-TRI REDEFINES WRK-FISCAL-TRI-DADOS.
+           02 WRK-TRI-DO-MES PIC 9(01) OCCURS 12 TIMES.
+
+      *PERIODO FISCAL (1 A 12) DE CADA MES-CALENDARIO (MESSYS), DENTRO
+      *DO MESMO EXERCICIO FISCAL INICIADO EM ABRIL (ABRIL = PERIODO 1,
+      *MARCO = PERIODO 12).
+       01 WRK-FISCAL-PER-DADOS.
+           02 FILLER PIC 9(02) VALUE 10.
+           02 FILLER PIC 9(02) VALUE 11.
+           02 FILLER PIC 9(02) VALUE 12.
+           02 FILLER PIC 9(02) VALUE 01.
+           02 FILLER PIC 9(02) VALUE 02.
+           02 FILLER PIC 9(02) VALUE 03.
+           02 FILLER PIC 9(02) VALUE 04.
+           02 FILLER PIC 9(02) VALUE 05.
+           02 FILLER PIC 9(02) VALUE 06.
+           02 FILLER PIC 9(02) VALUE 07.
+           02 FILLER PIC 9(02) VALUE 08.
+           02 FILLER PIC 9(02) VALUE 09.
+       01 WRK-FISCAL-PER REDEFINES WRK-FISCAL-PER-DADOS.
+           02 WRK-PERIODO-DO-MES PIC 9(02) OCCURS 12 TIMES.
+
+      *RESULTADO DA DERIVACAO FISCAL PARA A DATASYS CORRENTE (VEJA O
+      *PARAGRAFO 0420-CALC-FISCAL DE CADA PROGRAMA).
+       77 WRK-FISCAL-TRIMESTRE PIC 9(01) VALUE ZEROS.
+       77 WRK-FISCAL-PERIODO   PIC 9(02) VALUE ZEROS.
