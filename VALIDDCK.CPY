@@ -0,0 +1,16 @@
+      ********************************************
+      *COPYBOOK - VALIDDCK.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : CAMPOS COMUNS PARA VALIDAR UM VALOR COM CASAS
+      *DECIMAIS (VIRGULA) DIGITADO NO CONSOLE ANTES DE USA-LO EM
+      *QUALQUER COMPUTE, PARA NAO DEIXAR ENTRADA INVALIDA (NAO-
+      *NUMERICA OU FORA DA FAIXA ESPERADA) PASSAR DIRETO PARA A
+      *CONTA. VEJA VALIDDEC.cob.
+      *DATA = XX/XX/XXX
+      ********************************************
+       77 WRK-VALD-ENTRADA PIC X(10) VALUE SPACES.
+       77 WRK-VALD-MIN     PIC 9(08) VALUE ZEROS.
+       77 WRK-VALD-MAX     PIC 9(08) VALUE ZEROS.
+       77 WRK-VALD-VALIDO  PIC X(01) VALUE 'N'.
+           88 VALD-OK        VALUE 'S'.
+           88 VALD-INVALIDO  VALUE 'N'.
