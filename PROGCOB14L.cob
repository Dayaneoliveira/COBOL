@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB14L.
+      ********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : VARIANTE EM LOTE DO PROGCOB14 - LE UMA LISTA DE
+      *NUMEROS DO ARQUIVO NUMEROS E GERA A TABUADA DE CADA UM, NA
+      *MESMA FAIXA (FROM/BY/UNTIL) INFORMADA UMA UNICA VEZ NO INICIO.
+      *DATA = XX/XX/XXX
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-NUMEROS ASSIGN TO 'NUMEROS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-NUMEROS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-NUMEROS.
+       01  REG-NUMERO.
+           03 NUM-VALOR PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NUMERO   PIC 9(02) VALUE ZEROS.
+       77 WRK-DE       PIC S9(03) VALUE 1.
+       77 WRK-PASSO    PIC S9(03) VALUE 1.
+       77 WRK-ATE      PIC S9(03) VALUE 10.
+       77 WRK-CONTADOR PIC S9(03) VALUE 1.
+       77 WRK-RESUL    PIC S9(04) VALUE ZEROS.
+       77 WRK-CONTADOR-ED PIC -(3)9.
+       77 WRK-RESUL-ED     PIC -(4)9.
+       77 WRK-FIM-ARQ  PIC X(01) VALUE 'N'.
+           88 FIM-NUMEROS VALUE 'S'.
+       77 WRK-QT-NUMEROS PIC 9(04) VALUE ZEROS.
+       77 WRK-STATUS-NUMEROS PIC X(02) VALUE '00'.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB14L'.
+
+       PROCEDURE DIVISION.
+      *SEPARACAO EM PARAGRAFOS
+       0001-PRINCIPAL.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           PERFORM 0100-INICIALIZAR.
+           OPEN INPUT F-NUMEROS.
+           IF WRK-STATUS-NUMEROS = '00'
+               PERFORM 0200-PROCESSAR UNTIL FIM-NUMEROS
+               CLOSE F-NUMEROS
+           ELSE
+               DISPLAY 'ARQUIVO NUMEROS NAO ENCONTRADO, NADA A '
+                   'PROCESSAR'
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STRING 'ARQUIVO=NUMEROS DE=' WRK-DE ' ATE=' WRK-ATE
+               DELIMITED BY SIZE INTO WRK-AUD-ENTRADA.
+           STRING 'NUMEROS-PROCESSADOS=' WRK-QT-NUMEROS
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
+
+       0100-INICIALIZAR.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO O FIM-DE-ARQUIVO E A CONTAGEM DA EXECUCAO
+      *ANTERIOR NAO PODEM SOBRAR NA MEMORIA PARA ESTA EXECUCAO.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           MOVE ZEROS TO WRK-QT-NUMEROS.
+           DISPLAY 'DE (FROM).. '.
+           ACCEPT WRK-DE.
+           DISPLAY 'PASSO (BY, PODE SER NEGATIVO).. '.
+           ACCEPT WRK-PASSO.
+           DISPLAY 'ATE (UNTIL).. '.
+           ACCEPT WRK-ATE.
+           IF WRK-PASSO = 0
+               MOVE 1 TO WRK-PASSO
+           END-IF.
+
+       0200-PROCESSAR.
+           READ F-NUMEROS
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+               NOT AT END
+                   ADD 1 TO WRK-QT-NUMEROS
+                   MOVE NUM-VALOR TO WRK-NUMERO
+                   PERFORM 0210-GERAR-TABUADA
+           END-READ.
+
+       0210-GERAR-TABUADA.
+           DISPLAY '=================='.
+           PERFORM VARYING WRK-CONTADOR FROM WRK-DE BY WRK-PASSO
+               UNTIL (WRK-PASSO > 0 AND WRK-CONTADOR > WRK-ATE)
+                  OR (WRK-PASSO < 0 AND WRK-CONTADOR < WRK-ATE)
+               COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
+               MOVE WRK-CONTADOR TO WRK-CONTADOR-ED
+               MOVE WRK-RESUL    TO WRK-RESUL-ED
+               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR-ED ' = '
+                   WRK-RESUL-ED
+           END-PERFORM.
+
+       0300-FINALIZAR.
+           DISPLAY '=================='.
+           DISPLAY 'Final de Processamento'.
