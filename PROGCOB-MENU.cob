@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB-MENU.
+      ********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : MENU DE ENTRADA PARA OS UTILITARIOS PROGCOB05 A
+      *PROGCOB19, PARA A PESSOA ESCOLHER PELO NUMERO EM VEZ DE TER
+      *QUE SABER O PROGRAM-ID EXATO DE CADA UM.
+      *DATA = XX/XX/XXX
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(02) VALUE ZEROS.
+           88 OPCAO-SAIR VALUE 00.
+           88 OPCAO-VALIDA VALUES 01 THRU 18.
+
+       PROCEDURE DIVISION.
+      *SEPARACAO EM PARAGRAFOS
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL OPCAO-SAIR.
+           DISPLAY 'Fim do menu'.
+           GOBACK.
+
+       0100-INICIALIZAR.
+           DISPLAY '=================================='.
+           DISPLAY ' 01 - PROGCOB05 Aritmetica basica'.
+           DISPLAY ' 02 - PROGCOB05L Aritmetica em lote'.
+           DISPLAY ' 03 - PROGCOB06 Saldo com sinal'.
+           DISPLAY ' 04 - PROGCOB07 Media de notas'.
+           DISPLAY ' 05 - PROGCOB08 Boletim completo'.
+           DISPLAY ' 06 - PROGCOB08L Boletim da turma em lote'.
+           DISPLAY ' 07 - PROGCOB09 Calculo de frete'.
+           DISPLAY ' 08 - PROGCOB10 Validacao de acesso'.
+           DISPLAY ' 09 - PROGCOB11 Area e perimetro'.
+           DISPLAY ' 10 - PROGCOB12 Notas da turma'.
+           DISPLAY ' 11 - PROGCOB13 Tabuada com faixa'.
+           DISPLAY ' 12 - PROGCOB14 Tabuada com passo'.
+           DISPLAY ' 13 - PROGCOB14L Tabuada em lote'.
+           DISPLAY ' 14 - PROGCOB15 Acumulador de vendas'.
+           DISPLAY ' 15 - PROGCOB16 Data, dia da semana'.
+           DISPLAY ' 16 - PROGCOB17 Data abreviada'.
+           DISPLAY ' 17 - PROGCOB18 Relatorio consolidado de turma'.
+           DISPLAY ' 18 - PROGCOB19 Conferencia de copybooks'.
+           DISPLAY ' 00 - Sair'.
+           DISPLAY '=================================='.
+           DISPLAY 'Opcao.. '.
+           ACCEPT WRK-OPCAO.
+           IF NOT OPCAO-VALIDA AND NOT OPCAO-SAIR
+               DISPLAY 'Opcao invalida'
+           END-IF.
+
+       0200-PROCESSAR.
+           IF OPCAO-VALIDA
+               PERFORM 0210-CHAMAR-PROGRAMA
+           END-IF.
+           PERFORM 0100-INICIALIZAR.
+
+       0210-CHAMAR-PROGRAMA.
+           EVALUATE WRK-OPCAO
+               WHEN 01 CALL 'PROGCOB05'
+               WHEN 02 CALL 'PROGCOB05L'
+               WHEN 03 CALL 'PROGCOB06'
+               WHEN 04 CALL 'PROGCOB07'
+               WHEN 05 CALL 'PROGCOB08'
+               WHEN 06 CALL 'PROGCOB08L'
+               WHEN 07 CALL 'PROGCOB09'
+               WHEN 08 CALL 'PROGCOB10'
+               WHEN 09 CALL 'PROGCOB11'
+               WHEN 10 CALL 'PROGCOB12'
+               WHEN 11 CALL 'PROGCOB13'
+               WHEN 12 CALL 'PROGCOB14'
+               WHEN 13 CALL 'PROGCOB14L'
+               WHEN 14 CALL 'PROGCOB15'
+               WHEN 15 CALL 'PROGCOB16'
+               WHEN 16 CALL 'PROGCOB17'
+               WHEN 17 CALL 'PROGCOB18'
+               WHEN 18 CALL 'PROGCOB19'
+           END-EVALUATE.
