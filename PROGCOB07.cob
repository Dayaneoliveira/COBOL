@@ -3,31 +3,354 @@
       ********************************************
       *AREA DE COMENTARIOS - REMARKS
       *AUTHOR = Dayane(ALURA) Daya
-      *OBJETIVO : RECEBER 02 NOTAS , MEDIA E IMPRIMIR
+      *OBJETIVO : RECEBER 03 NOTAS (SENDO A 3A. O TRABALHO, COM PESO
+      *DOBRADO), CALCULAR A MEDIA PONDERADA E IMPRIMIR
       *UTILIZAR COMANDO IF/ELSE/ENDIF
       *DATA = XX/XX/XXX
       ********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ALUNOS ASSIGN TO 'ALUNOS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ALUNOS.
+      *ARQUIVO OPCIONAL COM MATRICULA E NOTAS, PARA RODAR SEM OPERADOR
+      *NO TERMINAL (VEJA INPMODE.CPY).
+           SELECT F-LANCNOTA ASSIGN TO 'LANCNOTA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-LANCNOTA.
+      *RELATORIO IMPRESSO COM O RESULTADO, COM CABECALHO E QUEBRA DE
+      *PAGINA PADRAO (VEJA RPTHDR.CPY).
+           SELECT F-RELATORIO ASSIGN TO 'PROGCOB07RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-ALUNOS.
+       01  REG-ALUNO.
+           03 ALU-ID      PIC X(10).
+           03 ALU-NOTA1   PIC 9(02).
+           03 ALU-NOTA2   PIC 9(02).
+           03 ALU-NOTA3   PIC 9(02).
+           03 ALU-MEDIA   PIC 9(02)V9.
+           03 ALU-STATUS  PIC X(15).
+      *TERMO LETIVO DESTE REGISTRO (AAAA-N), PARA O HISTORICO DO
+      *ALUNO PODER MOSTRAR A EVOLUCAO DA MEDIA DE TERMO EM TERMO, EM
+      *VEZ DE SO O RESULTADO DA ULTIMA EXECUCAO.
+           03 ALU-TERMO   PIC X(06).
+
+       FD  F-LANCNOTA.
+       01  REG-LANCNOTA.
+           03 LCN-ID    PIC X(10).
+           03 LCN-NOTA1 PIC 9(02).
+           03 LCN-NOTA2 PIC 9(02).
+           03 LCN-NOTA3 PIC 9(02).
+           03 LCN-TERMO PIC X(06).
+
+       FD  F-RELATORIO.
+       01  REG-RELATORIO PIC X(80).
+
        WORKING-STORAGE SECTION.
+       77 WRK-ALUNO-ID PIC X(10) VALUE SPACES.
+       77 WRK-STATUS-ALUNOS PIC X(02) VALUE '00'.
+       77 WRK-STATUS-LANCNOTA PIC X(02) VALUE '00'.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA3 PIC 9(02) VALUE ZEROS.
+       77 WRK-PESO1 PIC 9(01) VALUE 1.
+       77 WRK-PESO2 PIC 9(01) VALUE 1.
+       77 WRK-PESO3 PIC 9(01) VALUE 2.
+       77 WRK-PESO-TOTAL PIC 9(01) VALUE 4.
        77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-STATUS PIC X(15) VALUE SPACES.
+      *TERMO LETIVO DIGITADO (OU LIDO DO ARQUIVO/PARAMETRO), GRAVADO
+      *JUNTO COM O BOLETIM PARA MONTAR O HISTORICO DO ALUNO.
+       77 WRK-TERMO PIC X(06) VALUE SPACES.
+      *CONTROLE DA RELEITURA DE ALUNOS PARA MOSTRAR O HISTORICO DE
+      *MEDIAS DO ALUNO CORRENTE, TERMO A TERMO.
+       77 WRK-FIM-HIST PIC X(01) VALUE 'N'.
+           88 FIM-HIST VALUE 'S'.
+       77 WRK-QT-TERMOS PIC 9(03) VALUE ZEROS.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB07'.
+      *CAMPOS COMUNS DE ERRO ARITMETICO (VEJA ARITERR.CPY).
+           COPY 'ARITERR.CPY'.
+      *CAMPO COMUM DE MODO DE ENTRADA (VEJA INPMODE.CPY).
+           COPY 'INPMODE.CPY'.
+      *CAMPOS COMUNS DE CABECALHO/QUEBRA DE PAGINA DO RELATORIO (VEJA
+      *RPTHDR.CPY).
+           COPY 'RPTHDR.CPY'.
+      *CAMPOS COMUNS DE VALIDACAO DE ENTRADA NUMERICA (VEJA
+      *VALIDCK.CPY/VALIDNUM.cob).
+           COPY 'VALIDCK.CPY'.
+
+      *GRUPO DE PARAMETROS PARA A ENTRADA ALTERNATIVA PROGCOB07-PARM,
+      *USADA POR UM JOB OU PROGRAMA CHAMADOR QUE JA TEM A MATRICULA E
+      *AS NOTAS PRONTAS E NAO PRECISA (NEM PODE, RODANDO SEM OPERADOR)
+      *RESPONDER AO ACCEPT INTERATIVO.
+       LINKAGE SECTION.
+       01  LK-PARM-PROGCOB07.
+           03 LK-ALUNO-ID PIC X(10).
+           03 LK-NOTA1    PIC 9(02).
+           03 LK-NOTA2    PIC 9(02).
+           03 LK-NOTA3    PIC 9(02).
+           03 LK-TERMO    PIC X(06).
+
        PROCEDURE DIVISION.
-       ACCEPT WRK-NOTA1.
-       ACCEPT WRK-NOTA2.
-        COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+       0001-PRINCIPAL.
+       MOVE 'INICIO' TO WRK-AUD-EVENTO.
+       CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+           WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+       DISPLAY 'ENTRADA: (C)ONSOLE OU (A)RQUIVO.. '.
+       ACCEPT WRK-INP-MODO.
+       IF INP-ARQUIVO
+           OPEN INPUT F-LANCNOTA
+           IF WRK-STATUS-LANCNOTA = '00'
+               READ F-LANCNOTA
+                   AT END
+                       DISPLAY 'ARQUIVO LANCNOTA VAZIO, USANDO ZEROS'
+                       MOVE SPACES TO WRK-ALUNO-ID
+                       MOVE ZEROS  TO WRK-NOTA1
+                       MOVE ZEROS  TO WRK-NOTA2
+                       MOVE ZEROS  TO WRK-NOTA3
+                       MOVE SPACES TO WRK-TERMO
+                   NOT AT END
+                       MOVE LCN-ID    TO WRK-ALUNO-ID
+                       MOVE LCN-NOTA1 TO WRK-NOTA1
+                       MOVE LCN-NOTA2 TO WRK-NOTA2
+                       MOVE LCN-NOTA3 TO WRK-NOTA3
+                       MOVE LCN-TERMO TO WRK-TERMO
+               END-READ
+               CLOSE F-LANCNOTA
+           ELSE
+               DISPLAY 'ARQUIVO LANCNOTA NAO ENCONTRADO, USANDO ZEROS'
+               MOVE SPACES TO WRK-ALUNO-ID
+               MOVE ZEROS  TO WRK-NOTA1
+               MOVE ZEROS  TO WRK-NOTA2
+               MOVE ZEROS  TO WRK-NOTA3
+               MOVE SPACES TO WRK-TERMO
+           END-IF
+       ELSE
+           DISPLAY 'MATRICULA DO ALUNO.. '
+           ACCEPT WRK-ALUNO-ID
+           DISPLAY 'TERMO LETIVO (AAAA-N, EX: 2026-1).. '
+           ACCEPT WRK-TERMO
+           PERFORM 0110-OBTER-NOTA1
+           PERFORM 0120-OBTER-NOTA2
+           PERFORM 0130-OBTER-NOTA3
+       END-IF.
+       PERFORM 0200-PROCESSAR.
+       GOBACK.
+
+      *ENTRADA ALTERNATIVA PARA CHAMADA VIA LINKAGE SECTION / USING,
+      *PARA UM JOB AGENDADO OU PROGRAMA CHAMADOR QUE JA SABE A
+      *MATRICULA E AS NOTAS (SEM ACCEPT, SEM PROMPT DE CONSOLE/ARQUIVO).
+      *ESTA ENTRADA FICA LOGO APOS O GOBACK PRINCIPAL, ANTES DOS
+      *PARAGRAFOS AUXILIARES DE VALIDACAO, PARA NAO DEIXAR NENHUM
+      *PARAGRAFO PERFORMADO IMEDIATAMENTE ANTES DE UM ENTRY.
+       ENTRY 'PROGCOB07-PARM' USING LK-PARM-PROGCOB07.
+       MOVE 'INICIO' TO WRK-AUD-EVENTO.
+       CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+           WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+       MOVE LK-ALUNO-ID TO WRK-ALUNO-ID.
+       MOVE LK-NOTA1    TO WRK-NOTA1.
+       MOVE LK-NOTA2    TO WRK-NOTA2.
+       MOVE LK-NOTA3    TO WRK-NOTA3.
+       MOVE LK-TERMO    TO WRK-TERMO.
+       PERFORM 0200-PROCESSAR.
+       GOBACK.
+
+      *PEDE A NOTA1 NO CONSOLE E REPETE ATE VIR UM VALOR SO COM
+      *DIGITOS E DENTRO DA FAIXA DO CAMPO (VEJA VALIDNUM.cob), EM
+      *VEZ DE ACEITAR DIRETO NUM PIC 9 E DEIXAR DIGITACAO ERRADA
+      *VIRAR ZERO EM SILENCIO.
+       0110-OBTER-NOTA1.
+       MOVE 'N' TO WRK-VAL-VALIDO.
+       PERFORM 0111-LER-NOTA1 UNTIL VAL-OK.
+       MOVE WRK-VAL-NUM TO WRK-NOTA1.
+
+       0111-LER-NOTA1.
+       DISPLAY 'NOTA1 (00-10).. '.
+       ACCEPT WRK-VAL-ENTRADA.
+       MOVE 0  TO WRK-VAL-MIN.
+       MOVE 10 TO WRK-VAL-MAX.
+       CALL 'VALIDNUM' USING WRK-VAL-ENTRADA WRK-VAL-MIN
+           WRK-VAL-MAX WRK-VAL-NUM WRK-VAL-VALIDO.
+       IF VAL-INVALIDO
+           DISPLAY 'VALOR INVALIDO, DIGITE NOVAMENTE'
+       END-IF.
+
+      *PEDE A NOTA2 NO CONSOLE, MESMA LOGICA DO 0110-OBTER-NOTA1.
+       0120-OBTER-NOTA2.
+       MOVE 'N' TO WRK-VAL-VALIDO.
+       PERFORM 0121-LER-NOTA2 UNTIL VAL-OK.
+       MOVE WRK-VAL-NUM TO WRK-NOTA2.
+
+       0121-LER-NOTA2.
+       DISPLAY 'NOTA2 (00-10).. '.
+       ACCEPT WRK-VAL-ENTRADA.
+       MOVE 0  TO WRK-VAL-MIN.
+       MOVE 10 TO WRK-VAL-MAX.
+       CALL 'VALIDNUM' USING WRK-VAL-ENTRADA WRK-VAL-MIN
+           WRK-VAL-MAX WRK-VAL-NUM WRK-VAL-VALIDO.
+       IF VAL-INVALIDO
+           DISPLAY 'VALOR INVALIDO, DIGITE NOVAMENTE'
+       END-IF.
+
+      *PEDE A NOTA3 NO CONSOLE, MESMA LOGICA DO 0110-OBTER-NOTA1.
+       0130-OBTER-NOTA3.
+       MOVE 'N' TO WRK-VAL-VALIDO.
+       PERFORM 0131-LER-NOTA3 UNTIL VAL-OK.
+       MOVE WRK-VAL-NUM TO WRK-NOTA3.
+
+       0131-LER-NOTA3.
+       DISPLAY 'NOTA3 (00-10).. '.
+       ACCEPT WRK-VAL-ENTRADA.
+       MOVE 0  TO WRK-VAL-MIN.
+       MOVE 10 TO WRK-VAL-MAX.
+       CALL 'VALIDNUM' USING WRK-VAL-ENTRADA WRK-VAL-MIN
+           WRK-VAL-MAX WRK-VAL-NUM WRK-VAL-VALIDO.
+       IF VAL-INVALIDO
+           DISPLAY 'VALOR INVALIDO, DIGITE NOVAMENTE'
+       END-IF.
+
+      *CALCULA A MEDIA PONDERADA E GRAVA TUDO A PARTIR DE
+      *WRK-ALUNO-ID/WRK-NOTA1/WRK-NOTA2/WRK-NOTA3, JA OBTIDOS (POR
+      *ACCEPT, ARQUIVO OU PARAMETRO) PELA ENTRADA QUE CHAMOU ESTE
+      *PARAGRAFO.
+       0200-PROCESSAR.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO A PAGINACAO DO RELATORIO VOLTA A CONTAR DE 1 EM
+      *CADA CHAMADA, EM VEZ DE CONTINUAR DE ONDE A CHAMADA ANTERIOR
+      *PAROU.
+        MOVE ZEROS TO WRK-RPT-PAGINA.
+        OPEN OUTPUT F-RELATORIO.
+        PERFORM 0900-IMPRIMIR-CABECALHO-RPT.
+      *UM ERRO ARITMETICO DE UMA CHAMADA ANTERIOR NAO PODE CONTINUAR
+      *SINALIZADO PARA ESTA CHAMADA, QUE PODE NAO TER ERRO NENHUM.
+        SET ARI-SEM-ERRO TO TRUE.
+      *****NOTA3 (TRABALHO) ENTRA COM PESO DOBRADO NA MEDIA PONDERADA
+        COMPUTE WRK-MEDIA = ((WRK-NOTA1 * WRK-PESO1) +
+                              (WRK-NOTA2 * WRK-PESO2) +
+                              (WRK-NOTA3 * WRK-PESO3)) / WRK-PESO-TOTAL
+            ON SIZE ERROR
+                MOVE 'ERRO: MEDIA PONDERADA ESTOUROU O CAMPO' TO
+                    WRK-ARI-MSG
+                SET ARI-ERRO TO TRUE
+                DISPLAY WRK-ARI-MSG
+        END-COMPUTE.
         DISPLAY 'MEDIA   ' WRK-MEDIA.
            IF WRK-MEDIA >=6
+               MOVE 'APROVADO' TO WRK-STATUS
                DISPLAY 'APROVADO'
            ELSE
                IF WRK-MEDIA >=2
+               MOVE 'RECUPERACAO' TO WRK-STATUS
                DISPLAY 'RECUPERACAO'
                ELSE
+                   MOVE 'REPROVADO' TO WRK-STATUS
                    DISPLAY'REPROVADO'
                    END-IF
            END-IF.
       *****IF significa SE ALGO ......
       *****ELSE significa SE N�O ......
       *****END-IF significa para parar o IF
-        STOP RUN.
+      *****GRAVA O RESULTADO NO ARQUIVO DE ALUNOS, SEM SOBRESCREVER
+      *****AS EXECUCOES ANTERIORES (EXTEND).
+        OPEN EXTEND F-ALUNOS.
+        IF WRK-STATUS-ALUNOS = '35'
+            OPEN OUTPUT F-ALUNOS
+        END-IF.
+        MOVE WRK-ALUNO-ID TO ALU-ID.
+        MOVE WRK-NOTA1 TO ALU-NOTA1.
+        MOVE WRK-NOTA2 TO ALU-NOTA2.
+        MOVE WRK-NOTA3 TO ALU-NOTA3.
+        MOVE WRK-MEDIA TO ALU-MEDIA.
+        MOVE WRK-STATUS TO ALU-STATUS.
+        MOVE WRK-TERMO TO ALU-TERMO.
+        WRITE REG-ALUNO.
+        CLOSE F-ALUNOS.
+        PERFORM 0240-HISTORICO-ALUNO.
+        MOVE SPACES TO WRK-RPT-LINHA-TXT.
+        STRING 'ALUNO=' WRK-ALUNO-ID ' MEDIA=' WRK-MEDIA
+            ' STATUS=' WRK-STATUS
+            DELIMITED BY SIZE INTO WRK-RPT-LINHA-TXT.
+        PERFORM 0910-GRAVAR-LINHA-RPT.
+        CLOSE F-RELATORIO.
+        IF ARI-ERRO
+            MOVE WRK-ARI-RC TO RETURN-CODE
+        END-IF.
+        STRING 'ALUNO=' WRK-ALUNO-ID DELIMITED BY SIZE
+            INTO WRK-AUD-ENTRADA.
+        STRING 'MEDIA=' WRK-MEDIA ' STATUS=' WRK-STATUS
+            DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+        MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+        MOVE 'FIM' TO WRK-AUD-EVENTO.
+        CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+            WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+        MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+
+      *RELE O ARQUIVO DE ALUNOS DO INICIO, JA COM O REGISTRO DESTA
+      *EXECUCAO GRAVADO, E MOSTRA NO CONSOLE A MEDIA DE CADA TERMO DO
+      *ALUNO CORRENTE (WRK-ALUNO-ID), PARA A SECRETARIA VER A
+      *EVOLUCAO DO ALUNO EM VEZ DE SO A MEDIA DA EXECUCAO DE HOJE.
+       0240-HISTORICO-ALUNO.
+           MOVE 'N' TO WRK-FIM-HIST.
+           MOVE ZEROS TO WRK-QT-TERMOS.
+           OPEN INPUT F-ALUNOS.
+           IF WRK-STATUS-ALUNOS = '35'
+               MOVE 'S' TO WRK-FIM-HIST
+           END-IF.
+           DISPLAY '--- HISTORICO DE MEDIAS DO ALUNO ' WRK-ALUNO-ID
+               ' ---'.
+           PERFORM 0241-LER-HISTORICO UNTIL FIM-HIST.
+           IF WRK-STATUS-ALUNOS NOT = '35'
+               CLOSE F-ALUNOS
+           END-IF.
+           DISPLAY '--- FIM DO HISTORICO (' WRK-QT-TERMOS
+               ' TERMO(S)) ---'.
+
+      *LE UM REGISTRO DE ALUNOS E, SE FOR DO ALUNO CORRENTE, MOSTRA O
+      *TERMO E A MEDIA DAQUELE TERMO.
+       0241-LER-HISTORICO.
+           READ F-ALUNOS
+               AT END
+                   MOVE 'S' TO WRK-FIM-HIST
+               NOT AT END
+                   IF ALU-ID = WRK-ALUNO-ID
+                       ADD 1 TO WRK-QT-TERMOS
+                       DISPLAY '   TERMO ' ALU-TERMO ' MEDIA '
+                           ALU-MEDIA ' STATUS ' ALU-STATUS
+                   END-IF
+           END-READ.
+
+      *MONTA E GRAVA O CABECALHO PADRAO DO RELATORIO (PROGRAMA, DATA E
+      *PAGINA), ZERANDO O CONTADOR DE LINHA DA PAGINA NOVA (VEJA
+      *RPTHDR.CPY).
+       0900-IMPRIMIR-CABECALHO-RPT.
+           ACCEPT WRK-RPT-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-RPT-DIA TO WRK-RPT-DIA-ED.
+           MOVE WRK-RPT-MES TO WRK-RPT-MES-ED.
+           MOVE WRK-RPT-ANO TO WRK-RPT-ANO-ED.
+           ADD 1 TO WRK-RPT-PAGINA.
+           MOVE WRK-RPT-PAGINA TO WRK-RPT-PAGINA-ED.
+           MOVE ZEROS TO WRK-RPT-LINHA.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING WRK-AUD-PROGRAMA ' RELATORIO   DATA: ' WRK-RPT-DATA-ED
+               '   PAGINA: ' WRK-RPT-PAGINA-ED
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      *GRAVA UMA LINHA DE DETALHE NO RELATORIO, QUEBRANDO A PAGINA
+      *(NOVO CABECALHO) SE A PAGINA ATUAL JA ESTIVER CHEIA.
+       0910-GRAVAR-LINHA-RPT.
+           IF WRK-RPT-LINHA >= WRK-RPT-MAXLIN
+               PERFORM 0900-IMPRIMIR-CABECALHO-RPT
+           END-IF.
+           MOVE WRK-RPT-LINHA-TXT TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           ADD 1 TO WRK-RPT-LINHA.
