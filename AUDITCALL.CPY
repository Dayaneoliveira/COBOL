@@ -0,0 +1,13 @@
+      ********************************************
+      *COPYBOOK - AUDITCALL.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : CAMPOS COMUNS QUE TODO PROGCOBxx USA PARA CHAMAR A
+      *SUB-ROTINA AUDITLOG NO INICIO E NO FIM DA EXECUCAO (CADA
+      *PROGRAMA AINDA DECLARA SEU PROPRIO WRK-AUD-PROGRAMA COM O
+      *PROGRAM-ID, JA QUE ISSO MUDA DE PROGRAMA PARA PROGRAMA).
+      *DATA = XX/XX/XXX
+      ********************************************
+       77 WRK-AUD-EVENTO  PIC X(06) VALUE SPACES.
+       77 WRK-AUD-ENTRADA PIC X(40) VALUE SPACES.
+       77 WRK-AUD-SAIDA   PIC X(40) VALUE SPACES.
+       77 WRK-AUD-RETCODE PIC 9(03) VALUE ZEROS.
