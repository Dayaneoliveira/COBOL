@@ -0,0 +1,111 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB08L.
+      ********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : VERSAO EM LOTE DO PROGCOB08
+      *LE UMA TURMA INTEIRA DE UM ARQUIVO, CALCULA A MEDIA E O
+      *RESULTADO DE CADA ALUNO E IMPRIME OS TOTAIS DA TURMA NO FIM.
+      *UTILIZAR COMANDO EVALUETE/WHEN
+      *DATA = XX/XX/XXX
+      ********************************************
+       ENVIRONMENT DIVISION.
+      *** Para entender que existe virgula SPECIAL-NAMES OU RETIRA E USA VIRGULA.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TURMA ASSIGN TO 'TURMA'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-TURMA.
+       01  REG-TURMA.
+           03 TUR-ID    PIC X(10).
+           03 TUR-NOTA1 PIC 9(02).
+           03 TUR-NOTA2 PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
+       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-FIM-ARQ    PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO VALUE 'S'.
+       77 WRK-QT-BONUS     PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-APROVADO  PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-RECUP     PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-REPROVADO PIC 9(04) VALUE ZEROS.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB08L'.
+
+       PROCEDURE DIVISION.
+      *SEPARACAO EM PARAGRAFOS
+       0001-PRINCIPAL.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STRING 'ARQUIVO=TURMA' DELIMITED BY SIZE
+               INTO WRK-AUD-ENTRADA.
+           STRING 'APROV=' WRK-QT-APROVADO ' RECUP=' WRK-QT-RECUP
+               ' REPROV=' WRK-QT-REPROVADO
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
+
+       0100-INICIALIZAR.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO O FIM-DE-ARQUIVO E OS TOTAIS DA EXECUCAO
+      *ANTERIOR NAO PODEM SOBRAR NA MEMORIA PARA ESTA EXECUCAO.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           MOVE ZEROS TO WRK-QT-BONUS.
+           MOVE ZEROS TO WRK-QT-APROVADO.
+           MOVE ZEROS TO WRK-QT-RECUP.
+           MOVE ZEROS TO WRK-QT-REPROVADO.
+           OPEN INPUT F-TURMA.
+           READ F-TURMA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+           END-READ.
+
+       0200-PROCESSAR.
+           MOVE TUR-NOTA1 TO WRK-NOTA1.
+           MOVE TUR-NOTA2 TO WRK-NOTA2.
+           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+           DISPLAY TUR-ID ' MEDIA   ' WRK-MEDIA.
+           EVALUATE WRK-MEDIA
+               WHEN 10
+                   ADD 1 TO WRK-QT-BONUS
+                   DISPLAY 'APROVADO - BONUS'
+               WHEN 6 THRU 9,9
+                   ADD 1 TO WRK-QT-APROVADO
+                   DISPLAY 'APROVADO'
+               WHEN 2 THRU 5,5
+                   ADD 1 TO WRK-QT-RECUP
+                   DISPLAY 'RECUPERACAO'
+               WHEN OTHER
+                   ADD 1 TO WRK-QT-REPROVADO
+                   DISPLAY 'REPROVADO'
+           END-EVALUATE.
+           READ F-TURMA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+           END-READ.
+
+       0300-FINALIZAR.
+           CLOSE F-TURMA.
+           DISPLAY '=================='.
+           DISPLAY 'APROVADO - BONUS..' WRK-QT-BONUS.
+           DISPLAY 'APROVADO..........' WRK-QT-APROVADO.
+           DISPLAY 'RECUPERACAO.......' WRK-QT-RECUP.
+           DISPLAY 'REPROVADO.........' WRK-QT-REPROVADO.
