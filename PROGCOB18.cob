@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB18.
+      ********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : LER OS BOLETINS GRAVADOS PELO PROGCOB07 (ALUNOS),
+      *PROGCOB08 (ALUNOS08) E PROGCOB12 (ALUNOS12) E MONTAR UM UNICO
+      *RELATORIO DE TURMA, COM A MATRICULA/NOTAS/MEDIA/STATUS DE CADA
+      *ALUNO E OS TOTAIS DE APROVADOS, RECUPERACAO E REPROVADOS DA
+      *TURMA INTEIRA, EM VEZ DE A SECRETARIA TER QUE JUNTAR A MAO OS
+      *RESULTADOS DE CADA PROGRAMA RODADO SEPARADO.
+      *UTILIZAR COMANDO PERFORM/READ
+      *DATA = XX/XX/XXX
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *BOLETINS GRAVADOS PELO PROGCOB07/08/12, UM ARQUIVO POR
+      *PROGRAMA DE ORIGEM (CADA UM COM SEU PROPRIO LAYOUT DE NOTAS).
+           SELECT F-ALUNOS ASSIGN TO 'ALUNOS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ALUNOS.
+           SELECT F-ALUNOS08 ASSIGN TO 'ALUNOS08'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ALUNOS08.
+           SELECT F-ALUNOS12 ASSIGN TO 'ALUNOS12'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ALUNOS12.
+      *RELATORIO CONSOLIDADO DA TURMA, COM CABECALHO E QUEBRA DE
+      *PAGINA PADRAO (VEJA RPTHDR.CPY).
+           SELECT F-RELATORIO ASSIGN TO 'PROGCOB18RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-ALUNOS.
+       01  REG-ALUNO.
+           03 ALU-ID      PIC X(10).
+           03 ALU-NOTA1   PIC 9(02).
+           03 ALU-NOTA2   PIC 9(02).
+           03 ALU-NOTA3   PIC 9(02).
+           03 ALU-MEDIA   PIC 9(02)V9.
+           03 ALU-STATUS  PIC X(15).
+
+       FD  F-ALUNOS08.
+       01  REG-ALUNO08.
+           03 ALU8-ID     PIC X(10).
+           03 ALU8-NOTA1  PIC 9(02).
+           03 ALU8-NOTA2  PIC 9(02).
+           03 ALU8-MEDIA  PIC 9(02)V9.
+           03 ALU8-STATUS PIC X(15).
+
+       FD  F-ALUNOS12.
+       01  REG-ALUNO12.
+           03 ALU12-ID     PIC X(10).
+           03 ALU12-NOTA1  PIC 9(02).
+           03 ALU12-NOTA2  PIC 9(02).
+           03 ALU12-MEDIA  PIC 9(02)V9.
+           03 ALU12-STATUS PIC X(15).
+
+       FD  F-RELATORIO.
+       01  REG-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-ALUNOS   PIC X(02) VALUE '00'.
+       77 WRK-STATUS-ALUNOS08 PIC X(02) VALUE '00'.
+       77 WRK-STATUS-ALUNOS12 PIC X(02) VALUE '00'.
+       77 WRK-FIM-ARQ PIC X(01) VALUE 'N'.
+           88 FIM-ARQ VALUE 'S'.
+      *LINHA DE BOLETIM COMUM PARA AS TRES ORIGENS (PROGCOB07 GRAVA
+      *3 NOTAS, PROGCOB08/12 GRAVAM 2 - AQUI SO A MEDIA E O STATUS
+      *JA PRONTOS IMPORTAM PARA O RELATORIO CONSOLIDADO).
+       77 WRK-ORIGEM  PIC X(10) VALUE SPACES.
+       77 WRK-ALUNO-ID PIC X(10) VALUE SPACES.
+       77 WRK-MEDIA   PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-STATUS  PIC X(15) VALUE SPACES.
+       77 WRK-QT-APROVADO  PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-RECUP     PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-REPROVADO PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-TOTAL     PIC 9(04) VALUE ZEROS.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB18'.
+      *CAMPOS COMUNS DE CABECALHO/QUEBRA DE PAGINA DO RELATORIO (VEJA
+      *RPTHDR.CPY).
+           COPY 'RPTHDR.CPY'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO A PAGINACAO DO RELATORIO VOLTA A CONTAR DE 1 EM
+      *CADA CHAMADA, EM VEZ DE CONTINUAR DE ONDE A CHAMADA ANTERIOR
+      *PAROU.
+           MOVE ZEROS TO WRK-RPT-PAGINA.
+           OPEN OUTPUT F-RELATORIO.
+           PERFORM 0900-IMPRIMIR-CABECALHO-RPT.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO OS TOTAIS DA EXECUCAO ANTERIOR NAO PODEM SOBRAR
+      *NA MEMORIA PARA ESTA EXECUCAO.
+           MOVE ZEROS TO WRK-QT-APROVADO.
+           MOVE ZEROS TO WRK-QT-RECUP.
+           MOVE ZEROS TO WRK-QT-REPROVADO.
+           MOVE ZEROS TO WRK-QT-TOTAL.
+           PERFORM 0200-PROCESSAR-ALUNOS.
+           PERFORM 0300-PROCESSAR-ALUNOS08.
+           PERFORM 0400-PROCESSAR-ALUNOS12.
+           PERFORM 0500-GRAVAR-TOTAIS.
+           CLOSE F-RELATORIO.
+           MOVE SPACES TO WRK-AUD-ENTRADA.
+           STRING 'ALUNOS=' WRK-QT-TOTAL DELIMITED BY SIZE
+               INTO WRK-AUD-ENTRADA.
+           STRING 'APROV=' WRK-QT-APROVADO ' RECUP=' WRK-QT-RECUP
+               ' REPROV=' WRK-QT-REPROVADO
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
+
+      *LE TODO O BOLETIM GRAVADO PELO PROGCOB07 (ALUNOS), SE O
+      *ARQUIVO EXISTIR, GRAVANDO UMA LINHA DE DETALHE E SOMANDO NOS
+      *TOTAIS DA TURMA PARA CADA ALUNO ENCONTRADO.
+       0200-PROCESSAR-ALUNOS.
+           MOVE 'PROGCOB07' TO WRK-ORIGEM.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           OPEN INPUT F-ALUNOS.
+           IF WRK-STATUS-ALUNOS = '35'
+               DISPLAY 'ALUNOS NAO ENCONTRADO, IGNORANDO ORIGEM'
+               MOVE 'S' TO WRK-FIM-ARQ
+           END-IF.
+           PERFORM 0210-LER-ALUNOS UNTIL FIM-ARQ.
+           IF WRK-STATUS-ALUNOS NOT = '35'
+               CLOSE F-ALUNOS
+           END-IF.
+
+       0210-LER-ALUNOS.
+           READ F-ALUNOS
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+               NOT AT END
+                   MOVE ALU-ID     TO WRK-ALUNO-ID
+                   MOVE ALU-MEDIA  TO WRK-MEDIA
+                   MOVE ALU-STATUS TO WRK-STATUS
+                   PERFORM 0600-GRAVAR-LINHA-ALUNO
+           END-READ.
+
+      *LE TODO O BOLETIM GRAVADO PELO PROGCOB08 (ALUNOS08), SE O
+      *ARQUIVO EXISTIR, MESMA LOGICA DO 0200-PROCESSAR-ALUNOS.
+       0300-PROCESSAR-ALUNOS08.
+           MOVE 'PROGCOB08' TO WRK-ORIGEM.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           OPEN INPUT F-ALUNOS08.
+           IF WRK-STATUS-ALUNOS08 = '35'
+               DISPLAY 'ALUNOS08 NAO ENCONTRADO, IGNORANDO ORIGEM'
+               MOVE 'S' TO WRK-FIM-ARQ
+           END-IF.
+           PERFORM 0310-LER-ALUNOS08 UNTIL FIM-ARQ.
+           IF WRK-STATUS-ALUNOS08 NOT = '35'
+               CLOSE F-ALUNOS08
+           END-IF.
+
+       0310-LER-ALUNOS08.
+           READ F-ALUNOS08
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+               NOT AT END
+                   MOVE ALU8-ID     TO WRK-ALUNO-ID
+                   MOVE ALU8-MEDIA  TO WRK-MEDIA
+                   MOVE ALU8-STATUS TO WRK-STATUS
+                   PERFORM 0600-GRAVAR-LINHA-ALUNO
+           END-READ.
+
+      *LE TODO O BOLETIM GRAVADO PELO PROGCOB12 (ALUNOS12), SE O
+      *ARQUIVO EXISTIR, MESMA LOGICA DO 0200-PROCESSAR-ALUNOS.
+       0400-PROCESSAR-ALUNOS12.
+           MOVE 'PROGCOB12' TO WRK-ORIGEM.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           OPEN INPUT F-ALUNOS12.
+           IF WRK-STATUS-ALUNOS12 = '35'
+               DISPLAY 'ALUNOS12 NAO ENCONTRADO, IGNORANDO ORIGEM'
+               MOVE 'S' TO WRK-FIM-ARQ
+           END-IF.
+           PERFORM 0410-LER-ALUNOS12 UNTIL FIM-ARQ.
+           IF WRK-STATUS-ALUNOS12 NOT = '35'
+               CLOSE F-ALUNOS12
+           END-IF.
+
+       0410-LER-ALUNOS12.
+           READ F-ALUNOS12
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+               NOT AT END
+                   MOVE ALU12-ID     TO WRK-ALUNO-ID
+                   MOVE ALU12-MEDIA  TO WRK-MEDIA
+                   MOVE ALU12-STATUS TO WRK-STATUS
+                   PERFORM 0600-GRAVAR-LINHA-ALUNO
+           END-READ.
+
+      *GRAVA UMA LINHA DE DETALHE NO RELATORIO PARA O ALUNO CORRENTE
+      *(WRK-ORIGEM/WRK-ALUNO-ID/WRK-MEDIA/WRK-STATUS) E SOMA NO
+      *TOTAL DA FAIXA DE STATUS CORRESPONDENTE.
+       0600-GRAVAR-LINHA-ALUNO.
+           ADD 1 TO WRK-QT-TOTAL.
+           EVALUATE WRK-STATUS
+               WHEN 'APROVADO'
+                   ADD 1 TO WRK-QT-APROVADO
+               WHEN 'RECUPERACAO'
+                   ADD 1 TO WRK-QT-RECUP
+               WHEN OTHER
+                   ADD 1 TO WRK-QT-REPROVADO
+           END-EVALUATE.
+           MOVE SPACES TO WRK-RPT-LINHA-TXT.
+           STRING 'ORIGEM=' WRK-ORIGEM ' ALUNO=' WRK-ALUNO-ID
+               ' MEDIA=' WRK-MEDIA ' STATUS=' WRK-STATUS
+               DELIMITED BY SIZE INTO WRK-RPT-LINHA-TXT.
+           PERFORM 0910-GRAVAR-LINHA-RPT.
+
+      *GRAVA A LINHA DE TOTAIS DA TURMA NO FINAL DO RELATORIO, APOS
+      *TODOS OS ALUNOS DAS TRES ORIGENS TEREM SIDO LIDOS.
+       0500-GRAVAR-TOTAIS.
+           MOVE SPACES TO WRK-RPT-LINHA-TXT.
+           STRING 'TOTAL ALUNOS=' WRK-QT-TOTAL
+               ' APROVADOS=' WRK-QT-APROVADO
+               ' RECUPERACAO=' WRK-QT-RECUP
+               ' REPROVADOS=' WRK-QT-REPROVADO
+               DELIMITED BY SIZE INTO WRK-RPT-LINHA-TXT.
+           PERFORM 0910-GRAVAR-LINHA-RPT.
+
+      *MONTA E GRAVA O CABECALHO PADRAO DO RELATORIO (PROGRAMA, DATA E
+      *PAGINA), ZERANDO O CONTADOR DE LINHA DA PAGINA NOVA (VEJA
+      *RPTHDR.CPY).
+       0900-IMPRIMIR-CABECALHO-RPT.
+           ACCEPT WRK-RPT-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-RPT-DIA TO WRK-RPT-DIA-ED.
+           MOVE WRK-RPT-MES TO WRK-RPT-MES-ED.
+           MOVE WRK-RPT-ANO TO WRK-RPT-ANO-ED.
+           ADD 1 TO WRK-RPT-PAGINA.
+           MOVE WRK-RPT-PAGINA TO WRK-RPT-PAGINA-ED.
+           MOVE ZEROS TO WRK-RPT-LINHA.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING WRK-AUD-PROGRAMA ' RELATORIO   DATA: ' WRK-RPT-DATA-ED
+               '   PAGINA: ' WRK-RPT-PAGINA-ED
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      *GRAVA UMA LINHA DE DETALHE NO RELATORIO, QUEBRANDO A PAGINA
+      *(NOVO CABECALHO) SE A PAGINA ATUAL JA ESTIVER CHEIA.
+       0910-GRAVAR-LINHA-RPT.
+           IF WRK-RPT-LINHA >= WRK-RPT-MAXLIN
+               PERFORM 0900-IMPRIMIR-CABECALHO-RPT
+           END-IF.
+           MOVE WRK-RPT-LINHA-TXT TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           ADD 1 TO WRK-RPT-LINHA.
