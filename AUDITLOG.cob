@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+      ********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : SUB-ROTINA COMUM CHAMADA POR TODOS OS PROGCOB05 A
+      *PROGCOB17 PARA GRAVAR UMA TRILHA DE AUDITORIA (PROGRAMA,
+      *DATA/HORA, ENTRADAS E SAIDAS PRINCIPAIS, RETURN-CODE) NO
+      *ARQUIVO COMUM AUDITLOG, UMA LINHA POR CHAMADA (INICIO OU FIM
+      *DE EXECUCAO).
+      *DATA = XX/XX/XXX
+      ********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *TRILHA COMUM DE AUDITORIA DE TODOS OS PROGRAMAS PROGCOBxx.
+           SELECT F-AUDITLOG ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *LINHA UNICA POR CHAMADA, MONTADA VIA STRING (IGUAL AO
+      *REG-SAIDA DO PROGCOB05L) - PROGRAMA, DATA/HORA, EVENTO,
+      *ENTRADA, SAIDA E RETURN-CODE, SEPARADOS POR ESPACO.
+       FD  F-AUDITLOG.
+       01  REG-AUDITLOG PIC X(118).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-AUDITLOG PIC X(02) VALUE '00'.
+       01 WRK-DATA-HORA-AUD.
+           03 WRK-DATA-AUD PIC 9(08) VALUE ZEROS.
+           03 WRK-HORA-AUD PIC 9(06) VALUE ZEROS.
+       77 WRK-LINHA-AUDITLOG PIC X(118) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 LK-PROGRAMA PIC X(10).
+       01 LK-EVENTO   PIC X(06).
+       01 LK-ENTRADA  PIC X(40).
+       01 LK-SAIDA    PIC X(40).
+       01 LK-RETCODE  PIC 9(03).
+
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-EVENTO LK-ENTRADA
+           LK-SAIDA LK-RETCODE.
+      *SEPARACAO EM PARAGRAFOS
+       0001-PRINCIPAL.
+           PERFORM 0100-GRAVAR-REGISTRO.
+           GOBACK.
+
+      *ACRESCENTA UMA LINHA NO ARQUIVO COMUM DE AUDITORIA. SE O
+      *ARQUIVO AINDA NAO EXISTIR (FILE STATUS '35'), CRIA NA PRIMEIRA
+      *CHAMADA.
+       0100-GRAVAR-REGISTRO.
+           ACCEPT WRK-DATA-AUD FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-AUD FROM TIME.
+           OPEN EXTEND F-AUDITLOG.
+           IF WRK-STATUS-AUDITLOG = '35'
+               CLOSE F-AUDITLOG
+               OPEN OUTPUT F-AUDITLOG
+           END-IF.
+           STRING LK-PROGRAMA ' ' WRK-DATA-HORA-AUD ' ' LK-EVENTO
+               ' ' LK-ENTRADA ' ' LK-SAIDA ' ' LK-RETCODE
+               DELIMITED BY SIZE INTO WRK-LINHA-AUDITLOG.
+           WRITE REG-AUDITLOG FROM WRK-LINHA-AUDITLOG.
+           CLOSE F-AUDITLOG.
