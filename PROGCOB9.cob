@@ -11,33 +11,311 @@
       *** Para entender que existe virgula SPECIAL-NAMES OU RETIRA E USA VIRGULA.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *LOGS CADA COTACAO DE FRETE. O JCL DE PRODUCAO REDIRECIONA A
+      *DD COTACOES PARA UM DATASET DIARIO (ROTACAO POR DATA FICA NO
+      *JCL, NAO NO PROGRAMA).
+           SELECT F-COTACOES ASSIGN TO 'COTACOES'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-COTACOES.
+      *ARQUIVO OPCIONAL COM O PEDIDO DE FRETE, PARA RODAR SEM OPERADOR
+      *NO TERMINAL (VEJA INPMODE.CPY).
+           SELECT F-PEDIDOS ASSIGN TO 'PEDIDOS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PEDIDOS.
+      *MESTRE DE PEDIDOS: UM REGISTRO POR PEDIDO (CLIENTE, PRODUTO,
+      *VALOR, UF, FRETE CALCULADO E DATA), PARA MANTER HISTORICO DOS
+      *PEDIDOS JA COTADOS EM VEZ DE SO O FRETE DO MOMENTO.
+           SELECT F-PEDMESTRE ASSIGN TO 'PEDMESTRE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PEDMESTRE.
+      *RELATORIO IMPRESSO COM A COTACAO, COM CABECALHO E QUEBRA DE
+      *PAGINA PADRAO (VEJA RPTHDR.CPY).
+           SELECT F-RELATORIO ASSIGN TO 'PROGCOB09RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-COTACOES.
+       01  REG-COTACAO.
+           03 COT-DATA-HORA  PIC X(14).
+           03 COT-PRODUTO    PIC X(20).
+           03 COT-VALOR      PIC 9(06)V99.
+           03 COT-UF         PIC X(02).
+           03 COT-FRETE      PIC 9(06)V99.
+      *MOEDA ORIGINAL DO PEDIDO E VALOR NAQUELA MOEDA, ANTES DA
+      *CONVERSAO PARA REAL - PARA A COTACAO PODER SER CONFERIDA DEPOIS
+      *NA MOEDA EM QUE O CLIENTE REALMENTE NEGOCIOU.
+           03 COT-MOEDA      PIC X(03).
+           03 COT-VALOR-ORIG PIC 9(06)V99.
+
+       FD  F-PEDIDOS.
+       01  REG-PEDIDO.
+           03 PED-CLIENTE PIC X(20).
+           03 PED-PRODUTO PIC X(20).
+           03 PED-VALOR   PIC 9(06)V99.
+           03 PED-PESO    PIC 9(03)V99.
+           03 PED-UF      PIC X(02).
+      *MOEDA DO VALOR DO PEDIDO (BRANCO OU 'BRL' = SEM CONVERSAO) -
+      *VEJA CURTAB.CPY.
+           03 PED-MOEDA   PIC X(03).
+
+       FD  F-PEDMESTRE.
+       01  REG-PEDMESTRE.
+           03 PMS-DATA     PIC 9(08).
+           03 PMS-CLIENTE  PIC X(20).
+           03 PMS-PRODUTO  PIC X(20).
+           03 PMS-VALOR    PIC 9(06)V99.
+           03 PMS-UF       PIC X(02).
+           03 PMS-FRETE    PIC 9(06)V99.
+      *MOEDA ORIGINAL DO PEDIDO E VALOR NAQUELA MOEDA, MESMO MOTIVO
+      *DO COT-MOEDA/COT-VALOR-ORIG ACIMA.
+           03 PMS-MOEDA      PIC X(03).
+           03 PMS-VALOR-ORIG PIC 9(06)V99.
+
+       FD  F-RELATORIO.
+       01  REG-RELATORIO PIC X(80).
+
        WORKING-STORAGE SECTION.
+       77 WRK-CLIENTE PIC X(20) VALUE SPACES.
        77 WRK-PRODUTO PIC X(20) VALUE SPACES.
        77 WRK-UF      PIC X(02) VALUE SPACES.
        77 WRK-VALOR   PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-FRETE   PIC 9(04)V9 VALUE ZEROS.
+       77 WRK-PESO    PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-FRETE-PESO PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-FRETE   PIC 9(06)V99 VALUE ZEROS.
+      *MOEDA DO VALOR DIGITADO E SEU VALOR ORIGINAL (ANTES DE
+      *CONVERTER PARA REAL), PARA PEDIDO INTERNACIONAL (VEJA
+      *CURTAB.CPY).
+       77 WRK-MOEDA-COD    PIC X(03) VALUE 'BRL'.
+       77 WRK-VALOR-ORIGEM PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-MOEDA-TAXA   PIC 9(03)V9999 VALUE 1,0000.
+       01 WRK-DATA-HORA.
+           03 WRK-DATA  PIC 9(08) VALUE ZEROS.
+           03 WRK-HORA  PIC 9(06) VALUE ZEROS.
+       77 WRK-STATUS-COTACOES PIC X(02) VALUE '00'.
+       77 WRK-STATUS-PEDIDOS  PIC X(02) VALUE '00'.
+       77 WRK-STATUS-PEDMESTRE PIC X(02) VALUE '00'.
+      *TABELA MESTRE DE UF (CODIGO, NOME, REGIAO E PERCENTUAL DE
+      *FRETE) - VEJA UFTAB.CPY.
+           COPY 'UFTAB.CPY'.
+      *TABELA MESTRE DE MOEDAS E TAXA DE CONVERSAO PARA REAL - VEJA
+      *CURTAB.CPY.
+           COPY 'CURTAB.CPY'.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB09'.
+      *CAMPOS COMUNS DE ERRO ARITMETICO (VEJA ARITERR.CPY).
+           COPY 'ARITERR.CPY'.
+      *CAMPO COMUM DE MODO DE ENTRADA (VEJA INPMODE.CPY).
+           COPY 'INPMODE.CPY'.
+      *CAMPOS COMUNS DE CABECALHO/QUEBRA DE PAGINA DO RELATORIO (VEJA
+      *RPTHDR.CPY).
+           COPY 'RPTHDR.CPY'.
+      *CAMPOS COMUNS PARA VALIDAR O VALOR DIGITADO ANTES DE USA-LO NO
+      *CALCULO DO FRETE (VEJA VALIDDCK.CPY E VALIDDEC.cob).
+           COPY 'VALIDDCK.CPY'.
+
+      *GRUPO DE PARAMETROS PARA A ENTRADA ALTERNATIVA PROGCOB09-PARM,
+      *USADA POR UM JOB OU PROGRAMA CHAMADOR QUE JA TEM OS DADOS DO
+      *PEDIDO PRONTOS E NAO PRECISA (NEM PODE, RODANDO SEM OPERADOR)
+      *RESPONDER AO ACCEPT INTERATIVO.
+       LINKAGE SECTION.
+       01  LK-PARM-PROGCOB09.
+           03 LK-CLIENTE PIC X(20).
+           03 LK-PRODUTO PIC X(20).
+           03 LK-VALOR   PIC 9(06)V99.
+           03 LK-PESO    PIC 9(03)V99.
+           03 LK-UF      PIC X(02).
+           03 LK-MOEDA   PIC X(03).
+
        PROCEDURE DIVISION.
-           DISPLAY 'PRODUTO.. '
-           ACCEPT WRK-PRODUTO.
-
-           DISPLAY 'VALOR.. '
-           ACCEPT WRK-VALOR.
-
-           DISPLAY 'ESTADO A ENTREGAR.. '
-           ACCEPT WRK-UF.
-      ******* CALCULAR O FRETE PROPORCIONAL AO ESTADO.
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-                WHEN OTHER
-                DISPLAY 'Nao entregamos nesse local'
-                END-EVALUATE.
+       0001-PRINCIPAL.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           DISPLAY 'ENTRADA: (C)ONSOLE OU (A)RQUIVO.. '.
+           ACCEPT WRK-INP-MODO.
+           IF INP-ARQUIVO
+               OPEN INPUT F-PEDIDOS
+               IF WRK-STATUS-PEDIDOS = '00'
+                   READ F-PEDIDOS
+                       AT END
+                           DISPLAY 'ARQUIVO PEDIDOS VAZIO, USANDO ZEROS'
+                           MOVE SPACES TO WRK-CLIENTE
+                           MOVE SPACES TO WRK-PRODUTO
+                           MOVE ZEROS  TO WRK-VALOR
+                           MOVE ZEROS  TO WRK-PESO
+                           MOVE SPACES TO WRK-UF
+                           MOVE SPACES TO WRK-MOEDA-COD
+                           PERFORM 0165-DEFAULT-MOEDA
+                       NOT AT END
+                           MOVE PED-CLIENTE TO WRK-CLIENTE
+                           MOVE PED-PRODUTO TO WRK-PRODUTO
+                           MOVE PED-VALOR   TO WRK-VALOR
+                           MOVE PED-PESO    TO WRK-PESO
+                           MOVE PED-UF      TO WRK-UF
+                           MOVE PED-MOEDA   TO WRK-MOEDA-COD
+                           PERFORM 0165-DEFAULT-MOEDA
+                   END-READ
+                   CLOSE F-PEDIDOS
+               ELSE
+                   DISPLAY 'ARQUIVO PEDIDOS NAO ENCONTRADO, USANDO '
+                       'ZEROS'
+                   MOVE SPACES TO WRK-CLIENTE
+                   MOVE SPACES TO WRK-PRODUTO
+                   MOVE ZEROS  TO WRK-VALOR
+                   MOVE ZEROS  TO WRK-PESO
+                   MOVE SPACES TO WRK-UF
+                   MOVE SPACES TO WRK-MOEDA-COD
+                   PERFORM 0165-DEFAULT-MOEDA
+               END-IF
+           ELSE
+               DISPLAY 'CLIENTE.. '
+               ACCEPT WRK-CLIENTE
+
+               DISPLAY 'PRODUTO.. '
+               ACCEPT WRK-PRODUTO
+
+               PERFORM 0150-OBTER-VALOR
+
+               PERFORM 0160-OBTER-MOEDA
+
+               DISPLAY 'PESO (KG).. '
+               ACCEPT WRK-PESO
+
+               DISPLAY 'ESTADO A ENTREGAR.. '
+               ACCEPT WRK-UF
+           END-IF.
+           PERFORM 0200-PROCESSAR.
+           GOBACK.
+
+      *ENTRADA ALTERNATIVA PARA CHAMADA VIA LINKAGE SECTION / USING,
+      *PARA UM JOB AGENDADO OU PROGRAMA CHAMADOR QUE JA SABE OS DADOS
+      *DO PEDIDO (SEM ACCEPT, SEM PROMPT DE CONSOLE/ARQUIVO).
+      *ESTA ENTRADA FICA LOGO APOS O GOBACK PRINCIPAL, ANTES DOS
+      *PARAGRAFOS AUXILIARES DE VALIDACAO, PARA NAO DEIXAR NENHUM
+      *PARAGRAFO PERFORMADO IMEDIATAMENTE ANTES DE UM ENTRY.
+       ENTRY 'PROGCOB09-PARM' USING LK-PARM-PROGCOB09.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE LK-CLIENTE TO WRK-CLIENTE.
+           MOVE LK-PRODUTO TO WRK-PRODUTO.
+           MOVE LK-VALOR   TO WRK-VALOR.
+           MOVE LK-PESO    TO WRK-PESO.
+           MOVE LK-UF      TO WRK-UF.
+           MOVE LK-MOEDA   TO WRK-MOEDA-COD.
+           PERFORM 0165-DEFAULT-MOEDA.
+           PERFORM 0200-PROCESSAR.
+           GOBACK.
+
+      *VALIDA O VALOR DIGITADO (ACEITA VIRGULA PARA CASAS DECIMAIS)
+      *ANTES DE USA-LO NO CALCULO DO FRETE, REPETINDO O PROMPT
+      *ENQUANTO NAO VIER UM VALOR NUMERICO DENTRO DA FAIXA ESPERADA
+      *(VEJA VALIDDCK.CPY E VALIDDEC.cob).
+       0150-OBTER-VALOR.
+           MOVE 'N' TO WRK-VALD-VALIDO.
+           PERFORM 0151-LER-VALOR UNTIL VALD-OK.
+           MOVE WRK-VALD-ENTRADA TO WRK-VALOR.
+
+       0151-LER-VALOR.
+           DISPLAY 'VALOR (0-9999,99).. '.
+           ACCEPT WRK-VALD-ENTRADA.
+           MOVE 0    TO WRK-VALD-MIN.
+           MOVE 9999 TO WRK-VALD-MAX.
+           CALL 'VALIDDEC' USING WRK-VALD-ENTRADA WRK-VALD-MIN
+               WRK-VALD-MAX WRK-VALD-VALIDO.
+           IF VALD-INVALIDO
+               DISPLAY 'VALOR INVALIDO, DIGITE NOVAMENTE'
+           END-IF.
+
+      *CONVERTE WRK-VALOR PARA REAL, BUSCANDO A TAXA DA MOEDA NA
+      *TABELA MESTRE (VEJA CURTAB.CPY), ANTES DO PERCENTUAL DE FRETE
+      *SER APLICADO. GUARDA O VALOR ORIGINAL (NA MOEDA DIGITADA) EM
+      *WRK-VALOR-ORIGEM, PARA O RELATORIO/AUDITORIA MOSTRAREM OS DOIS.
+       0170-CONVERTER-MOEDA.
+           MOVE WRK-VALOR TO WRK-VALOR-ORIGEM.
+           SEARCH ALL TAB-MOEDA-ITEM
+               AT END
+                   DISPLAY 'MOEDA NAO CADASTRADA, ASSUMINDO BRL'
+                   MOVE 'BRL' TO WRK-MOEDA-COD
+                   MOVE 1,0000 TO WRK-MOEDA-TAXA
+               WHEN TAB-MOEDA-COD (TAB-MOEDA-IDX) = WRK-MOEDA-COD
+                   MOVE TAB-MOEDA-TAXA (TAB-MOEDA-IDX) TO
+                       WRK-MOEDA-TAXA
+           END-SEARCH.
+           COMPUTE WRK-VALOR = WRK-VALOR-ORIGEM * WRK-MOEDA-TAXA
+               ON SIZE ERROR
+                   MOVE 'ERRO: CONVERSAO DE MOEDA ESTOUROU O CAMPO' TO
+                       WRK-ARI-MSG
+                   SET ARI-ERRO TO TRUE
+                   DISPLAY WRK-ARI-MSG
+           END-COMPUTE.
+
+      *PEDE A MOEDA DO VALOR DIGITADO (BRANCO = BRL, SEM CONVERSAO).
+       0160-OBTER-MOEDA.
+           DISPLAY 'MOEDA DO VALOR (BRL/USD/EUR/GBP, BRANCO=BRL).. '.
+           ACCEPT WRK-MOEDA-COD.
+           PERFORM 0165-DEFAULT-MOEDA.
+
+      *SE A MOEDA NAO VEIO PREENCHIDA (ENTRADA EM BRANCO, ARQUIVO OU
+      *PARAMETRO SEM O CAMPO), ASSUME REAL (BRL), SEM CONVERSAO.
+       0165-DEFAULT-MOEDA.
+           IF WRK-MOEDA-COD = SPACES
+               MOVE 'BRL' TO WRK-MOEDA-COD
+           END-IF.
+
+      *CALCULA O FRETE E GRAVA TUDO A PARTIR DE WRK-CLIENTE/WRK-PRODUTO/
+      *WRK-VALOR/WRK-PESO/WRK-UF, JA OBTIDOS (POR ACCEPT, ARQUIVO OU
+      *PARAMETRO) PELA ENTRADA QUE CHAMOU ESTE PARAGRAFO.
+       0200-PROCESSAR.
+      *ESTE PROGRAMA E CHAMADO VARIAS VEZES PELO PROGCOB-MENU SEM
+      *CANCEL, ENTAO A PAGINACAO DO RELATORIO VOLTA A CONTAR DE 1 EM
+      *CADA CHAMADA, EM VEZ DE CONTINUAR DE ONDE A CHAMADA ANTERIOR
+      *PAROU.
+           MOVE ZEROS TO WRK-RPT-PAGINA.
+           OPEN OUTPUT F-RELATORIO.
+           PERFORM 0900-IMPRIMIR-CABECALHO-RPT.
+      *ESTE PROGRAMA E CHAMADO VARIAS VEZES PELO PROGCOB-MENU SEM
+      *CANCEL, ENTAO O FRETE DA COTACAO ANTERIOR NAO PODE SOBRAR NA
+      *MEMORIA PARA UM ESTADO NAO ENTREGAVEL DA PROXIMA VEZ.
+           MOVE ZEROS TO WRK-FRETE.
+      *UM ERRO ARITMETICO DE UMA CHAMADA ANTERIOR NAO PODE CONTINUAR
+      *SINALIZADO PARA ESTA CHAMADA, QUE PODE NAO TER ERRO NENHUM.
+           SET ARI-SEM-ERRO TO TRUE.
+           PERFORM 0170-CONVERTER-MOEDA.
+      ******* FAIXA DE FRETE POR PESO, INDEPENDENTE DO ESTADO - UM
+      ******* PRODUTO PESADO E BARATO NAO PODE SAIR DE GRACA.
+           EVALUATE TRUE
+               WHEN WRK-PESO <= 5
+                   MOVE 10,00 TO WRK-FRETE-PESO
+               WHEN WRK-PESO <= 20
+                   MOVE 25,00 TO WRK-FRETE-PESO
+               WHEN WRK-PESO <= 50
+                   MOVE 50,00 TO WRK-FRETE-PESO
+               WHEN OTHER
+                   MOVE 90,00 TO WRK-FRETE-PESO
+           END-EVALUATE.
+      ******* CALCULAR O FRETE PROPORCIONAL AO ESTADO, BUSCANDO O
+      ******* PERCENTUAL NA TABELA MESTRE DE UF, E SOMAR A FAIXA DE
+      ******* PESO AO RESULTADO.
+           SEARCH ALL TAB-UF-ITEM
+               AT END
+                   DISPLAY 'Nao entregamos nesse local'
+                   MOVE 8 TO RETURN-CODE
+               WHEN TAB-UF-COD (TAB-UF-IDX) = WRK-UF
+                   COMPUTE WRK-FRETE =
+                       (WRK-VALOR * TAB-UF-FRETE (TAB-UF-IDX))
+                       + WRK-FRETE-PESO
+                       ON SIZE ERROR
+                           MOVE 'ERRO: FRETE ESTOUROU O CAMPO' TO
+                               WRK-ARI-MSG
+                           SET ARI-ERRO TO TRUE
+                           DISPLAY WRK-ARI-MSG
+           END-SEARCH.
 
                 DISPLAY '====================='
                    IF WRK-FRETE NOT EQUAL 0
@@ -46,4 +324,92 @@
                 END-IF.
 
       *NOT EQUAL SE NAO FOR IGUAL A ZERO ELE MOSTRA O VALOR
-        STOP RUN.
+      *REGISTRA A COTACAO NO ARQUIVO DE AUDITORIA, COM DATA/HORA,
+      *PARA PODER CONSULTAR DEPOIS SE O CLIENTE CONTESTAR O FRETE.
+           IF WRK-FRETE NOT EQUAL 0
+               ACCEPT WRK-DATA FROM DATE YYYYMMDD
+               ACCEPT WRK-HORA FROM TIME
+               OPEN EXTEND F-COTACOES
+               IF WRK-STATUS-COTACOES = '35'
+                   OPEN OUTPUT F-COTACOES
+               END-IF
+               MOVE WRK-DATA-HORA  TO COT-DATA-HORA
+               MOVE WRK-PRODUTO    TO COT-PRODUTO
+               MOVE WRK-VALOR      TO COT-VALOR
+               MOVE WRK-UF         TO COT-UF
+               MOVE WRK-FRETE      TO COT-FRETE
+               MOVE WRK-MOEDA-COD  TO COT-MOEDA
+               MOVE WRK-VALOR-ORIGEM TO COT-VALOR-ORIG
+               WRITE REG-COTACAO
+               CLOSE F-COTACOES
+           END-IF.
+      *GRAVA O PEDIDO NO MESTRE DE PEDIDOS, COM O FRETE JA CALCULADO,
+      *PARA MANTER O HISTORICO DE PEDIDOS DO CLIENTE (NAO SO A
+      *COTACAO DE FRETE DO MOMENTO). SE O LOCAL NAO E ENTREGAVEL
+      *(FRETE ZERADO), NAO GRAVA UM PEDIDO PARA UM LUGAR QUE A
+      *EMPRESA NAO ATENDE.
+           IF WRK-FRETE NOT EQUAL 0
+               ACCEPT WRK-DATA FROM DATE YYYYMMDD
+               OPEN EXTEND F-PEDMESTRE
+               IF WRK-STATUS-PEDMESTRE = '35'
+                   OPEN OUTPUT F-PEDMESTRE
+               END-IF
+               MOVE WRK-DATA    TO PMS-DATA
+               MOVE WRK-CLIENTE TO PMS-CLIENTE
+               MOVE WRK-PRODUTO TO PMS-PRODUTO
+               MOVE WRK-VALOR   TO PMS-VALOR
+               MOVE WRK-UF      TO PMS-UF
+               MOVE WRK-FRETE   TO PMS-FRETE
+               MOVE WRK-MOEDA-COD    TO PMS-MOEDA
+               MOVE WRK-VALOR-ORIGEM TO PMS-VALOR-ORIG
+               WRITE REG-PEDMESTRE
+               CLOSE F-PEDMESTRE
+           END-IF.
+        MOVE SPACES TO WRK-RPT-LINHA-TXT.
+        STRING 'CLIENTE=' WRK-CLIENTE ' PRODUTO=' WRK-PRODUTO
+            ' UF=' WRK-UF ' MOEDA=' WRK-MOEDA-COD
+            ' VALOR-ORIG=' WRK-VALOR-ORIGEM ' VALOR-BRL=' WRK-VALOR
+            ' FRETE=' WRK-FRETE
+            DELIMITED BY SIZE INTO WRK-RPT-LINHA-TXT.
+        PERFORM 0910-GRAVAR-LINHA-RPT.
+        CLOSE F-RELATORIO.
+        IF ARI-ERRO
+            MOVE WRK-ARI-RC TO RETURN-CODE
+        END-IF.
+        STRING 'CLIENTE=' WRK-CLIENTE ' PRODUTO=' WRK-PRODUTO
+            ' UF=' WRK-UF ' MOEDA=' WRK-MOEDA-COD
+            DELIMITED BY SIZE INTO WRK-AUD-ENTRADA.
+        STRING 'VALOR=' WRK-VALOR ' FRETE=' WRK-FRETE
+            DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+        MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+        MOVE 'FIM' TO WRK-AUD-EVENTO.
+        CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+            WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+        MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+
+      *MONTA E GRAVA O CABECALHO PADRAO DO RELATORIO (PROGRAMA, DATA E
+      *PAGINA), ZERANDO O CONTADOR DE LINHA DA PAGINA NOVA (VEJA
+      *RPTHDR.CPY).
+       0900-IMPRIMIR-CABECALHO-RPT.
+           ACCEPT WRK-RPT-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-RPT-DIA TO WRK-RPT-DIA-ED.
+           MOVE WRK-RPT-MES TO WRK-RPT-MES-ED.
+           MOVE WRK-RPT-ANO TO WRK-RPT-ANO-ED.
+           ADD 1 TO WRK-RPT-PAGINA.
+           MOVE WRK-RPT-PAGINA TO WRK-RPT-PAGINA-ED.
+           MOVE ZEROS TO WRK-RPT-LINHA.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING WRK-AUD-PROGRAMA ' RELATORIO   DATA: ' WRK-RPT-DATA-ED
+               '   PAGINA: ' WRK-RPT-PAGINA-ED
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      *GRAVA UMA LINHA DE DETALHE NO RELATORIO, QUEBRANDO A PAGINA
+      *(NOVO CABECALHO) SE A PAGINA ATUAL JA ESTIVER CHEIA.
+       0910-GRAVAR-LINHA-RPT.
+           IF WRK-RPT-LINHA >= WRK-RPT-MAXLIN
+               PERFORM 0900-IMPRIMIR-CABECALHO-RPT
+           END-IF.
+           MOVE WRK-RPT-LINHA-TXT TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           ADD 1 TO WRK-RPT-LINHA.
