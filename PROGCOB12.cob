@@ -4,43 +4,139 @@
       *AREA DE COMENTARIOS - REMARKS
       *AUTHOR = Dayane(ALURA) Daya
       *OBJETIVO : LOGICA ESTRUTURADA EM PARAGRAFO
+      *PROCESSA UMA TURMA INTEIRA (NOTA1 0 E NOTA2 0 ENCERRA) E
+      *IMPRIME OS TOTAIS DE APROVADOS, RECUPERACAO E REPROVADOS.
       *DATA = XX/XX/XXX
       ********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *BOLETIM DE CADA ALUNO DA TURMA, UM REGISTRO POR ALUNO
+      *PROCESSADO, PARA O RELATORIO CONSOLIDADO DE TURMA (JUNTO COM
+      *ALUNOS DO PROGCOB07 E ALUNOS08 DO PROGCOB08) PODER LER O
+      *HISTORICO EM VEZ DE SO O CONSOLE.
+           SELECT F-ALUNOS12 ASSIGN TO 'ALUNOS12'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ALUNOS12.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-ALUNOS12.
+       01  REG-ALUNO12.
+           03 ALU12-ID     PIC X(10).
+           03 ALU12-NOTA1  PIC 9(02).
+           03 ALU12-NOTA2  PIC 9(02).
+           03 ALU12-MEDIA  PIC 9(02)V9.
+           03 ALU12-STATUS PIC X(15).
+
        WORKING-STORAGE SECTION.
+       77 WRK-ALUNO-ID PIC X(10) VALUE SPACES.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-STATUS PIC X(15) VALUE SPACES.
+       77 WRK-STATUS-ALUNOS12 PIC X(02) VALUE '00'.
+       77 WRK-FIM-TURMA PIC X(01) VALUE 'N'.
+           88 FIM-TURMA VALUE 'S'.
+       77 WRK-QT-APROVADO  PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-RECUP     PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-REPROVADO PIC 9(04) VALUE ZEROS.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB12'.
+      *CAMPOS COMUNS DE ERRO ARITMETICO (VEJA ARITERR.CPY).
+           COPY 'ARITERR.CPY'.
        PROCEDURE DIVISION.
       *SEPARACAO EM PARAGRAFOS
        0001-PRINCIPAL.
       *PERFORM ele vai ate o paragrafo executa esse paragrafo e volta
       * GO TO vai para .... por exemplo GO TO 0100-PRINCIPAL, vai ate essa sessao e fica parado lá
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO O FIM-DE-TURMA E OS TOTAIS DA TURMA ANTERIOR NAO
+      *PODEM SOBRAR NA MEMORIA PARA ESTA TURMA.
+           MOVE 'N' TO WRK-FIM-TURMA.
+           MOVE ZEROS TO WRK-QT-APROVADO.
+           MOVE ZEROS TO WRK-QT-RECUP.
+           MOVE ZEROS TO WRK-QT-REPROVADO.
            PERFORM 0100-INICIALIZAR.
-           IF WRK-NOTA1 > 0 AND WRK-NOTA2 > 0
-           PERFORM 0200-PROCESSAR
-           END-IF.
+           PERFORM 0200-PROCESSAR UNTIL FIM-TURMA.
            PERFORM 0300-FINALIZAR.
+           IF ARI-ERRO
+               MOVE WRK-ARI-RC TO RETURN-CODE
+           END-IF.
+           MOVE SPACES TO WRK-AUD-ENTRADA.
+           STRING 'APROV=' WRK-QT-APROVADO ' RECUP=' WRK-QT-RECUP
+               ' REPROV=' WRK-QT-REPROVADO
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
 
-           STOP RUN.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
 
        0100-INICIALIZAR.
+           DISPLAY 'NOTA1 0 E NOTA2 0 ENCERRA A TURMA'.
+           DISPLAY 'MATRICULA DO ALUNO.. '.
+           ACCEPT WRK-ALUNO-ID.
            ACCEPT WRK-NOTA1.
            ACCEPT WRK-NOTA2.
+           IF WRK-NOTA1 = 0 AND WRK-NOTA2 = 0
+               MOVE 'S' TO WRK-FIM-TURMA
+           END-IF.
+
        0200-PROCESSAR.
-            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+      *UM ERRO ARITMETICO DE UMA CHAMADA ANTERIOR NAO PODE CONTINUAR
+      *SINALIZADO PARA ESTA CHAMADA, QUE PODE NAO TER ERRO NENHUM.
+           SET ARI-SEM-ERRO TO TRUE.
+            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2
+                ON SIZE ERROR
+                    MOVE 'ERRO: MEDIA ESTOUROU O CAMPO' TO WRK-ARI-MSG
+                    SET ARI-ERRO TO TRUE
+                    DISPLAY WRK-ARI-MSG
+            END-COMPUTE.
                DISPLAY 'MEDIA   ' WRK-MEDIA.
            IF WRK-MEDIA >=6
+               ADD 1 TO WRK-QT-APROVADO
+               MOVE 'APROVADO' TO WRK-STATUS
                DISPLAY 'APROVADO'
            ELSE
                IF WRK-MEDIA >=2
+               ADD 1 TO WRK-QT-RECUP
+               MOVE 'RECUPERACAO' TO WRK-STATUS
                DISPLAY 'RECUPERACAO'
                ELSE
+                   ADD 1 TO WRK-QT-REPROVADO
+                   MOVE 'REPROVADO' TO WRK-STATUS
                    DISPLAY'REPROVADO'
                    END-IF
            END-IF.
+      *****GRAVA O BOLETIM DESTE ALUNO NO ARQUIVO DE ALUNOS12, SEM
+      *****SOBRESCREVER OS ALUNOS JA PROCESSADOS NESTA OU EM EXECUCOES
+      *****ANTERIORES (EXTEND).
+           OPEN EXTEND F-ALUNOS12.
+           IF WRK-STATUS-ALUNOS12 = '35'
+               OPEN OUTPUT F-ALUNOS12
+           END-IF.
+           MOVE WRK-ALUNO-ID TO ALU12-ID.
+           MOVE WRK-NOTA1    TO ALU12-NOTA1.
+           MOVE WRK-NOTA2    TO ALU12-NOTA2.
+           MOVE WRK-MEDIA    TO ALU12-MEDIA.
+           MOVE WRK-STATUS   TO ALU12-STATUS.
+           WRITE REG-ALUNO12.
+           CLOSE F-ALUNOS12.
+           PERFORM 0100-INICIALIZAR.
 
        0300-FINALIZAR.
            DISPLAY '=================='
+           DISPLAY 'APROVADO....' WRK-QT-APROVADO
+           DISPLAY 'RECUPERACAO.' WRK-QT-RECUP
+           DISPLAY 'REPROVADO...' WRK-QT-REPROVADO
            DISPLAY 'Final de Processamento'.
