@@ -0,0 +1,90 @@
+      ********************************************
+      *COPYBOOK - CPYMANF.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : MANIFESTO DE QUAL COPYBOOK PERTENCE A QUAL
+      *PROGRAMA, USADO PELO PROGCOB19 PARA CONFERIR NA COMPILACAO
+      *SE TODOS OS COPYBOOKS REFERENCIADOS REALMENTE EXISTEM, EM
+      *VEZ DE SO DESCOBRIR NA HORA DO COMPILE DE CADA PROGRAMA,
+      *UM DE CADA VEZ, QUE UM COPY FOI ESQUECIDO.
+      *SEMPRE QUE UM PROGRAMA GANHAR (OU PERDER) UM COPY NOVO,
+      *ESTE MANIFESTO TEM QUE SER ATUALIZADO JUNTO.
+      *DATA = XX/XX/XXX
+      ********************************************
+       01  WRK-TAB-MANIFESTO-DADOS.
+       03 FILLER PIC X(32) VALUE 'PROGCOB-MENUDECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB05   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB05   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB05   ARITERR.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB05   INPMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB05   RPTHDR.CPY          '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB05   VALIDCK.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB05L  DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB05L  AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB06   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB06   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB06   INPMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB07   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB07   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB07   ARITERR.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB07   INPMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB07   RPTHDR.CPY          '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB07   VALIDCK.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB08   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB08   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB08   ARITERR.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB08   INPMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB08   RPTHDR.CPY          '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB08L  DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB08L  AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB9    DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB9    UFTAB.CPY           '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB9    AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB9    ARITERR.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB9    INPMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB9    RPTHDR.CPY          '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB9    VALIDDCK.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB9    CURTAB.CPY          '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB10   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB10   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB10   INPMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB11   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB11   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB11   ARITERR.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB11   INPMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB12   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB12   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB12   ARITERR.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB13   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB13   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB13   INPMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB13   RPTHDR.CPY          '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB13   CSVMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB14   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB14   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB14   INPMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB14   RPTHDR.CPY          '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB14   CSVMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB14L  DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB14L  AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB15   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB15   BOCK.COB            '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB15   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB15   INPMODE.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB15   RPTHDR.CPY          '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB16   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB16   DATAFMT.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB16   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB17   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB17   DATAFMT.CPY         '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB17   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB18   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB18   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB18   RPTHDR.CPY          '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB19   DECPOINT.CPY        '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB19   AUDITCALL.CPY       '.
+       03 FILLER PIC X(32) VALUE 'PROGCOB19   CPYMANF.CPY         '.
+       01  WRK-TAB-MANIFESTO REDEFINES WRK-TAB-MANIFESTO-DADOS.
+           03 WRK-MAN-ITEM OCCURS 72 TIMES.
+               05 WRK-MAN-PROGRAMA  PIC X(12).
+               05 WRK-MAN-COPYBOOK  PIC X(20).
+       77  WRK-MAN-QTD PIC 9(04) VALUE 72.
