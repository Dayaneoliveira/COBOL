@@ -0,0 +1,12 @@
+      ********************************************
+      *COPYBOOK - INPMODE.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : CAMPO COMUM PARA O OPERADOR ESCOLHER SE A ENTRADA DO
+      *PROGRAMA VEM DIGITADA NO CONSOLE (PADRAO, COMO SEMPRE FOI) OU
+      *LIDA DE UM ARQUIVO DE ENTRADA, PARA PERMITIR RODAR O PROGRAMA
+      *EM LOTE SEM OPERADOR NO TERMINAL.
+      *DATA = XX/XX/XXX
+      ********************************************
+       77 WRK-INP-MODO PIC X(01) VALUE 'C'.
+           88 INP-CONSOLE VALUE 'C'.
+           88 INP-ARQUIVO VALUE 'A'.
