@@ -0,0 +1,12 @@
+      ********************************************
+      *COPYBOOK - CSVMODE.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : CAMPO COMUM PARA O OPERADOR ESCOLHER SE O PROGRAMA,
+      *ALEM DO RELATORIO IMPRESSO DE SEMPRE, TAMBEM GRAVA AS MESMAS
+      *LINHAS EM FORMATO CSV (SEPARADO POR VIRGULA), PARA QUEM PRECISA
+      *PUXAR O RESULTADO DIRETO PARA UMA PLANILHA.
+      *DATA = XX/XX/XXX
+      ********************************************
+       77 WRK-CSV-OPCAO PIC X(01) VALUE 'N'.
+           88 CSV-SIM VALUE 'S'.
+           88 CSV-NAO VALUE 'N'.
