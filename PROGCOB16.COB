@@ -5,27 +5,69 @@
       *AUTHOR = Dayane(ALURA) Daya
       *OBJETIVO : RECEBER E IMPRIMIR DATA DO SISTEMA
       *UTILIZAR VARIAVEL TIPO TABELA - OCCURS
+      *TAMBEM DESCOBRE O DIA DA SEMANA DA DATA (TABELA + CONGRUENCIA
+      *DE ZELLER, SEM USAR FUNCTION INTRINSECA).
+      *VALIDA MES E DIA CONTRA A TABELA DE DIAS POR MES, JA
+      *CONSIDERANDO ANO BISSEXTO PARA FEVEREIRO.
+      *A PESSOA PODE DIGITAR UMA DATA (AAAAMMDD) PARA FORMATAR, OU
+      *DEIXAR EM BRANCO PARA USAR A DATA DO SISTEMA.
       *DATA = XX/XX/XXX
       ********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      *ESSE � O PAI 01 ELE TEM 3 FILHOS ANO,MES E DIA
-      *OCCURS dentro dela ter�o 12 filhos a quantidade de times.
-       01 WRK-MESES.
-           03 WRK-MES PIC X(09) OCCURS 12 TIMES.
-       01 DATASYS.
-           02 ANOSYS PIC 9(04) VALUE ZEROS.
-           02 MESSYS PIC 9(02) VALUE ZEROS.
-           02 DIASYS PIC 9(02) VALUE ZEROS.
+      *DATASYS, NOME DO MES/DIA DA SEMANA E DIAS-POR-MES SAO
+      *COMPARTILHADOS COM O PROGCOB17 - VEJA DATAFMT.CPY.
+           COPY 'DATAFMT.CPY'.
+      *CAMPOS AUXILIARES DA CONGRUENCIA DE ZELLER (SO ESTE PROGRAMA
+      *PRECISA, POIS E QUEM CALCULA O DIA DA SEMANA).
+       77 WRK-MES-AJUST PIC 9(02) VALUE ZEROS.
+       77 WRK-ANO-AJUST PIC 9(04) VALUE ZEROS.
+       77 WRK-SECULO    PIC 9(02) VALUE ZEROS.
+       77 WRK-ANO-SEC   PIC 9(02) VALUE ZEROS.
+       77 WRK-TERMO-MES PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA-ZELLER PIC 9(04) VALUE ZEROS.
+       77 WRK-DIA-IDX   PIC 9(01) VALUE ZEROS.
+      *CAMPO PARA A DATA DIGITADA PELA PESSOA (EM BRANCO = DATA HOJE).
+       77 WRK-DATA-ENTRADA PIC X(08) VALUE SPACES.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB16'.
 
        PROCEDURE DIVISION.
       *DATE (INFORMA��O DO SISTEMA) E CONSOLE (A PESSOA QUE VAI DIGITAR)
-       ACCEPT DATASYS FROM DATE YYYYMMDD.
+       MOVE 'INICIO' TO WRK-AUD-EVENTO.
+       CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+           WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+       PERFORM 0050-OBTER-DATA.
        PERFORM 0400-MONTAMES.
+       PERFORM 0500-MONTADIASSEMANA.
+       PERFORM 0710-VALIDAR-DATA.
+       IF DATA-VALIDA
+           PERFORM 0600-CALC-DIA-SEMANA
+           PERFORM 0420-CALC-FISCAL
       * WRK-MES(MESSYS) Ele vai puxar o mes e em qual elemento ele esta (x).
-        DISPLAY ' DATA ' DIASYS ' DE ' WRK-MES(MESSYS) ' DE ' ANOSYS.
-        STOP RUN.
+           DISPLAY ' DATA ' DIASYS ' DE ' WRK-MES(MESSYS) ' DE ' ANOSYS
+               ' (' WRK-DIA-SEMANA(WRK-DIA-IDX) ')'
+           DISPLAY ' TRIMESTRE FISCAL ' WRK-FISCAL-TRIMESTRE
+               ' - PERIODO FISCAL ' WRK-FISCAL-PERIODO
+           ELSE
+           DISPLAY 'DATA INVALIDA: ' DATASYS
+           MOVE 20 TO RETURN-CODE
+           END-IF.
+        STRING 'DATA=' DATASYS DELIMITED BY SIZE
+            INTO WRK-AUD-ENTRADA.
+        STRING 'VALIDA=' WRK-DATA-OK DELIMITED BY SIZE
+            INTO WRK-AUD-SAIDA.
+        MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+        MOVE 'FIM' TO WRK-AUD-EVENTO.
+        CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+            WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+        MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+        GOBACK.
 
        0400-MONTAMES.
            MOVE 'JANEIRO' TO WRK-MES(01).
@@ -40,3 +82,89 @@
            MOVE 'OUTUBRO' TO WRK-MES(10).
            MOVE 'NOVEMBRO' TO WRK-MES(11).
            MOVE 'DEZEMBRO' TO WRK-MES(12).
+
+       0500-MONTADIASSEMANA.
+           MOVE 'SABADO'        TO WRK-DIA-SEMANA(1).
+           MOVE 'DOMINGO'       TO WRK-DIA-SEMANA(2).
+           MOVE 'SEGUNDA-FEIRA' TO WRK-DIA-SEMANA(3).
+           MOVE 'TERCA-FEIRA'   TO WRK-DIA-SEMANA(4).
+           MOVE 'QUARTA-FEIRA'  TO WRK-DIA-SEMANA(5).
+           MOVE 'QUINTA-FEIRA'  TO WRK-DIA-SEMANA(6).
+           MOVE 'SEXTA-FEIRA'   TO WRK-DIA-SEMANA(7).
+
+      *CONGRUENCIA DE ZELLER (VARIANTE SEM TERMOS NEGATIVOS):
+      *H = (Q + (13*(M+1))/5 + K + K/4 + J/4 + 5*J) MOD 7
+      *ONDE Q=DIA, M/ANO JA AJUSTADOS (JAN/FEV CONTAM COMO MES 13/14
+      *DO ANO ANTERIOR), K=ANO DENTRO DO SECULO, J=SECULO.
+       0600-CALC-DIA-SEMANA.
+           IF MESSYS < 3
+               COMPUTE WRK-MES-AJUST = MESSYS + 12
+               COMPUTE WRK-ANO-AJUST = ANOSYS - 1
+           ELSE
+               MOVE MESSYS TO WRK-MES-AJUST
+               MOVE ANOSYS TO WRK-ANO-AJUST
+           END-IF.
+           DIVIDE WRK-ANO-AJUST BY 100
+               GIVING WRK-SECULO REMAINDER WRK-ANO-SEC.
+           COMPUTE WRK-TERMO-MES = (13 * (WRK-MES-AJUST + 1)) / 5.
+           COMPUTE WRK-SOMA-ZELLER = DIASYS + WRK-TERMO-MES +
+               WRK-ANO-SEC + (WRK-ANO-SEC / 4) + (WRK-SECULO / 4) +
+               (5 * WRK-SECULO).
+           DIVIDE WRK-SOMA-ZELLER BY 7
+               GIVING WRK-QUOC-AUX REMAINDER WRK-DIA-IDX.
+           ADD 1 TO WRK-DIA-IDX.
+
+      *DERIVA O TRIMESTRE E O PERIODO DO EXERCICIO FISCAL (QUE COMECA
+      *EM ABRIL, NAO EM JANEIRO) A PARTIR DE MESSYS, USANDO AS
+      *TABELAS DO DATAFMT.CPY.
+       0420-CALC-FISCAL.
+           MOVE WRK-TRI-DO-MES(MESSYS)     TO WRK-FISCAL-TRIMESTRE.
+           MOVE WRK-PERIODO-DO-MES(MESSYS) TO WRK-FISCAL-PERIODO.
+
+      *DEIXANDO EM BRANCO, ASSUME A DATA DO SISTEMA; SENAO, FORMATA A
+      *DATA DIGITADA (AAAAMMDD).
+       0050-OBTER-DATA.
+           DISPLAY 'DIGITE A DATA AAAAMMDD (ENTER = DATA DO SISTEMA) '.
+           ACCEPT WRK-DATA-ENTRADA.
+           IF WRK-DATA-ENTRADA = SPACES
+               ACCEPT DATASYS FROM DATE YYYYMMDD
+           ELSE
+               MOVE WRK-DATA-ENTRADA TO DATASYS
+           END-IF.
+
+      *ANO BISSEXTO: DIVISIVEL POR 4, E SE FOR DIVISIVEL POR 100 TEM
+      *QUE SER TAMBEM DIVISIVEL POR 400. A TABELA DE DIAS POR MES
+      *(WRK-DIAS-DO-MES) JA VEM PRONTA DO DATAFMT.CPY.
+       0710-VALIDAR-DATA.
+           MOVE 'S' TO WRK-DATA-OK.
+           IF MESSYS < 1 OR MESSYS > 12
+               MOVE 'N' TO WRK-DATA-OK
+           ELSE
+               DIVIDE ANOSYS BY 4 GIVING WRK-QUOC-AUX
+                   REMAINDER WRK-RESTO-AUX
+               IF WRK-RESTO-AUX = 0
+                   DIVIDE ANOSYS BY 100 GIVING WRK-QUOC-AUX
+                       REMAINDER WRK-RESTO-AUX
+                   IF WRK-RESTO-AUX NOT = 0
+                       MOVE 'S' TO WRK-ANO-BISSEXTO
+                   ELSE
+                       DIVIDE ANOSYS BY 400 GIVING WRK-QUOC-AUX
+                           REMAINDER WRK-RESTO-AUX
+                       IF WRK-RESTO-AUX = 0
+                           MOVE 'S' TO WRK-ANO-BISSEXTO
+                       ELSE
+                           MOVE 'N' TO WRK-ANO-BISSEXTO
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE 'N' TO WRK-ANO-BISSEXTO
+               END-IF
+               IF ANO-BISSEXTO AND MESSYS = 2
+                   MOVE 29 TO WRK-DIAS-DO-MES(02)
+               ELSE
+                   MOVE 28 TO WRK-DIAS-DO-MES(02)
+               END-IF
+               IF DIASYS < 1 OR DIASYS > WRK-DIAS-DO-MES(MESSYS)
+                   MOVE 'N' TO WRK-DATA-OK
+               END-IF
+           END-IF.
