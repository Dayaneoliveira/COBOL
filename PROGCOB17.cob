@@ -5,39 +5,137 @@
       *AUTHOR = Dayane(ALURA) Daya
       *OBJETIVO : RECEBER E IMPRIMIR DATA DO SISTEMA
       *UTILIZAR VARIAVEL TIPO TABELA - REDEFINES
+      *VALIDA MES E DIA CONTRA A TABELA DE DIAS POR MES, JA
+      *CONSIDERANDO ANO BISSEXTO PARA FEVEREIRO.
+      *AS TABELAS DE MES/DIA E O GRUPO DATASYS AGORA VEM DO COPYBOOK
+      *DATAFMT.CPY, COMPARTILHADO COM O PROGCOB16.
+      *A PESSOA PODE DIGITAR UMA DATA (AAAAMMDD) PARA FORMATAR, OU
+      *DEIXAR EM BRANCO PARA USAR A DATA DO SISTEMA.
       *DATA = XX/XX/XXX
       ********************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      *ESSE É O PAI 01 ELE TEM 3 FILHOS ANO,MES E DIA
-      *OCCURS dentro dela terão 12 filhos a quantidade de times.
-       01 WRK-MESES-EXTENSO.
-           02 FILLER PIC X(03) VALUE 'JAN'.
-           02 FILLER PIC X(03) VALUE 'FEV'.
-           02 FILLER PIC X(03) VALUE 'MAR'.
-           02 FILLER PIC X(03) VALUE 'ABR'.
-           02 FILLER PIC X(03) VALUE 'MAI'.
-           02 FILLER PIC X(03) VALUE 'JUN'.
-           02 FILLER PIC X(03) VALUE 'JUL'.
-           02 FILLER PIC X(03) VALUE 'AGO'.
-           02 FILLER PIC X(03) VALUE 'SET'.
-           02 FILLER PIC X(03) VALUE 'OUT'.
-           02 FILLER PIC X(03) VALUE 'NOV'.
-           02 FILLER PIC X(03) VALUE 'DEZ'.
-      * REDEFINES vai redefinar a variavel
-       01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
-          02 WRK-MES PIC X(3) OCCURS 12 TIMES.
-
-       01 DATASYS.
-           02 ANOSYS PIC 9(04) VALUE ZEROS.
-           02 MESSYS PIC 9(02) VALUE ZEROS.
-           02 DIASYS PIC 9(02) VALUE ZEROS.
+      *DATASYS, NOME DO MES ABREVIADO E DIAS-POR-MES SAO
+      *COMPARTILHADOS COM O PROGCOB16 - VEJA DATAFMT.CPY.
+           COPY 'DATAFMT.CPY'.
+      *CAMPOS DA BUSCA INVERSA (ABREVIACAO DIGITADA -> NUMERO DO MES).
+       77 WRK-MES-DIGITADO PIC X(03) VALUE SPACES.
+       77 WRK-MES-ACHADO   PIC X(01) VALUE 'N'.
+           88 MES-ACHADO VALUE 'S'.
+       77 WRK-MES-NUM      PIC 9(02) VALUE ZEROS.
+      *CAMPO PARA A DATA DIGITADA PELA PESSOA (EM BRANCO = DATA HOJE).
+       77 WRK-DATA-ENTRADA PIC X(08) VALUE SPACES.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB17'.
 
        PROCEDURE DIVISION.
       *DATE (INFORMAÇÃO DO SISTEMA) E CONSOLE (A PESSOA QUE VAI DIGITAR)
-       ACCEPT DATASYS FROM DATE YYYYMMDD.
-      * WRK-MES(MESSYS) Ele vai puxar o mes e em qual elemento ele esta (x).
-        DISPLAY ' DATA ' DIASYS ' DE ' WRK-MES(MESSYS) ' DE ' ANOSYS.
+       MOVE 'INICIO' TO WRK-AUD-EVENTO.
+       CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+           WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+       PERFORM 0050-OBTER-DATA.
+       PERFORM 0100-VALIDAR-DATA.
+       IF DATA-VALIDA
+           PERFORM 0420-CALC-FISCAL
+      * WRK-MES-ABREV(MESSYS) Ele vai puxar o mes e em qual elemento ele esta (x).
+           DISPLAY ' DATA ' DIASYS ' DE ' WRK-MES-ABREV(MESSYS)
+               ' DE ' ANOSYS
+           DISPLAY ' TRIMESTRE FISCAL ' WRK-FISCAL-TRIMESTRE
+               ' - PERIODO FISCAL ' WRK-FISCAL-PERIODO
+           ELSE
+           DISPLAY 'DATA INVALIDA: ' DATASYS
+           MOVE 20 TO RETURN-CODE
+           END-IF.
+           PERFORM 0200-BUSCAR-MES.
+
+        STRING 'DATA=' DATASYS DELIMITED BY SIZE
+            INTO WRK-AUD-ENTRADA.
+        STRING 'VALIDA=' WRK-DATA-OK DELIMITED BY SIZE
+            INTO WRK-AUD-SAIDA.
+        MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+        MOVE 'FIM' TO WRK-AUD-EVENTO.
+        CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+            WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+        MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+        GOBACK.
+
+      *DEIXANDO EM BRANCO, ASSUME A DATA DO SISTEMA; SENAO, FORMATA A
+      *DATA DIGITADA (AAAAMMDD).
+       0050-OBTER-DATA.
+           DISPLAY 'DIGITE A DATA AAAAMMDD (ENTER = DATA DO SISTEMA) '.
+           ACCEPT WRK-DATA-ENTRADA.
+           IF WRK-DATA-ENTRADA = SPACES
+               ACCEPT DATASYS FROM DATE YYYYMMDD
+           ELSE
+               MOVE WRK-DATA-ENTRADA TO DATASYS
+           END-IF.
+
+      *ANO BISSEXTO: DIVISIVEL POR 4, E SE FOR DIVISIVEL POR 100 TEM
+      *QUE SER TAMBEM DIVISIVEL POR 400.
+       0100-VALIDAR-DATA.
+           MOVE 'S' TO WRK-DATA-OK.
+           IF MESSYS < 1 OR MESSYS > 12
+               MOVE 'N' TO WRK-DATA-OK
+           ELSE
+               DIVIDE ANOSYS BY 4 GIVING WRK-QUOC-AUX
+                   REMAINDER WRK-RESTO-AUX
+               IF WRK-RESTO-AUX = 0
+                   DIVIDE ANOSYS BY 100 GIVING WRK-QUOC-AUX
+                       REMAINDER WRK-RESTO-AUX
+                   IF WRK-RESTO-AUX NOT = 0
+                       MOVE 'S' TO WRK-ANO-BISSEXTO
+                   ELSE
+                       DIVIDE ANOSYS BY 400 GIVING WRK-QUOC-AUX
+                           REMAINDER WRK-RESTO-AUX
+                       IF WRK-RESTO-AUX = 0
+                           MOVE 'S' TO WRK-ANO-BISSEXTO
+                       ELSE
+                           MOVE 'N' TO WRK-ANO-BISSEXTO
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE 'N' TO WRK-ANO-BISSEXTO
+               END-IF
+               IF ANO-BISSEXTO AND MESSYS = 2
+                   MOVE 29 TO WRK-DIAS-DO-MES(02)
+               ELSE
+                   MOVE 28 TO WRK-DIAS-DO-MES(02)
+               END-IF
+               IF DIASYS < 1 OR DIASYS > WRK-DIAS-DO-MES(MESSYS)
+                   MOVE 'N' TO WRK-DATA-OK
+               END-IF
+           END-IF.
+
+      *DERIVA O TRIMESTRE E O PERIODO DO EXERCICIO FISCAL (QUE COMECA
+      *EM ABRIL, NAO EM JANEIRO) A PARTIR DE MESSYS, USANDO AS
+      *TABELAS DO DATAFMT.CPY.
+       0420-CALC-FISCAL.
+           MOVE WRK-TRI-DO-MES(MESSYS)     TO WRK-FISCAL-TRIMESTRE.
+           MOVE WRK-PERIODO-DO-MES(MESSYS) TO WRK-FISCAL-PERIODO.
 
-        STOP RUN.
+      *BUSCA INVERSA: A PESSOA DIGITA A ABREVIACAO DO MES (3 LETRAS)
+      *E O PROGRAMA DEVOLVE O NUMERO DO MES, PROCURANDO NA MESMA
+      *TABELA WRK-MES-ABREV DO DATAFMT.CPY (NAO ESTA ORDENADA POR
+      *NUMERO, ENTAO USA SEARCH E NAO SEARCH ALL).
+       0200-BUSCAR-MES.
+           DISPLAY 'DIGITE A ABREVIACAO DO MES (JAN, FEV, ...) '.
+           ACCEPT WRK-MES-DIGITADO.
+           MOVE 'N' TO WRK-MES-ACHADO.
+           SET WRK-MES-IDX TO 1.
+           SEARCH WRK-MES-ABREV
+               AT END
+                   DISPLAY 'ABREVIACAO NAO ENCONTRADA: '
+                       WRK-MES-DIGITADO
+                   MOVE 12 TO RETURN-CODE
+               WHEN WRK-MES-ABREV(WRK-MES-IDX) = WRK-MES-DIGITADO
+                   MOVE 'S' TO WRK-MES-ACHADO
+                   SET WRK-MES-NUM TO WRK-MES-IDX
+           END-SEARCH.
+           IF MES-ACHADO
+               DISPLAY WRK-MES-DIGITADO ' E O MES NUMERO ' WRK-MES-NUM
+           END-IF.
