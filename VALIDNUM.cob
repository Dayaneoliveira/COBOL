@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDNUM.
+      ********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : SUB-ROTINA COMUM CHAMADA POR QUALQUER PROGCOBxx
+      *PARA VALIDAR UM VALOR DIGITADO NO CONSOLE ANTES DE USA-LO EM
+      *UM COMPUTE - CONFIRMA QUE O TEXTO DIGITADO E SO NUMEROS E QUE
+      *O VALOR CAI DENTRO DA FAIXA MINIMA/MAXIMA ESPERADA PELO CAMPO
+      *DE DESTINO. O PROGRAMA CHAMADOR FAZ O ACCEPT NUM CAMPO
+      *ALFANUMERICO (VEJA VALIDCK.CPY) E REPETE A CHAMADA ATE
+      *VAL-OK, EM VEZ DE ACEITAR DIRETO NUM CAMPO PIC 9 E DEIXAR UMA
+      *DIGITACAO ERRADA VIRAR ZERO EM SILENCIO.
+      *DATA = XX/XX/XXX
+      ********************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *RECEBE O TEXTO DIGITADO JA SEM OS ESPACOS A DIREITA (UNSTRING
+      *PARA UM CAMPO JUSTIFIED RIGHT CORTA OS ESPACOS E ALINHA O
+      *VALOR A DIREITA) PARA O TESTE NUMERIC FUNCIONAR MESMO QUANDO
+      *FOI DIGITADO MENOS DIGITOS DO QUE O TAMANHO DO CAMPO.
+       77 WRK-TEXTO-JUST PIC X(08) JUSTIFIED RIGHT VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-VAL-ENTRADA PIC X(08).
+       01  LK-VAL-MIN     PIC 9(08).
+       01  LK-VAL-MAX     PIC 9(08).
+       01  LK-VAL-NUM     PIC 9(08).
+       01  LK-VAL-VALIDO  PIC X(01).
+
+       PROCEDURE DIVISION USING LK-VAL-ENTRADA LK-VAL-MIN LK-VAL-MAX
+           LK-VAL-NUM LK-VAL-VALIDO.
+       0001-PRINCIPAL.
+           MOVE SPACES TO WRK-TEXTO-JUST.
+           UNSTRING LK-VAL-ENTRADA DELIMITED BY SPACE
+               INTO WRK-TEXTO-JUST.
+           INSPECT WRK-TEXTO-JUST REPLACING LEADING SPACE BY '0'.
+           MOVE 'N' TO LK-VAL-VALIDO.
+           MOVE ZEROS TO LK-VAL-NUM.
+           IF WRK-TEXTO-JUST IS NUMERIC
+               MOVE WRK-TEXTO-JUST TO LK-VAL-NUM
+               IF LK-VAL-NUM >= LK-VAL-MIN AND LK-VAL-NUM <= LK-VAL-MAX
+                   MOVE 'S' TO LK-VAL-VALIDO
+               END-IF
+           END-IF.
+           GOBACK.
