@@ -3,7 +3,8 @@
       ********************************************
       *AREA DE COMENTARIOS - REMARKS
       *AUTHOR = Dayane(ALURA) Daya
-      *OBJETIVO : RECEBER USUARIO NIVEL
+      *OBJETIVO : RECEBER USUARIO, VALIDAR CONTRA O CADASTRO MESTRE
+      *DE USUARIOS E ACUSAR O NIVEL DE ACESSO REAL DELE.
       *UTILIZAR VARIAVEL NIVEL 88 - LOGICA
       *DATA = XX/XX/XXX
       ********************************************
@@ -11,28 +12,476 @@
       *** Para entender que existe virgula SPECIAL-NAMES OU RETIRA E USA VIRGULA.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *CADASTRO MESTRE DE USUARIOS E NIVEIS AUTORIZADOS.
+           SELECT F-USUARIOS ASSIGN TO 'USUARIOS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-USUARIOS.
+      *TRILHA DE TODA TENTATIVA DE ACESSO, CONCEDIDA OU NEGADA.
+           SELECT F-ACESSOS ASSIGN TO 'ACESSOS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ACESSOS.
+      *ARQUIVO OPCIONAL COM O USUARIO A VALIDAR, PARA RODAR SEM
+      *OPERADOR NO TERMINAL (VEJA INPMODE.CPY).
+           SELECT F-LOGINS ASSIGN TO 'LOGINS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-LOGINS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-USUARIOS.
+       01  REG-USUARIO.
+           03 USR-NOME    PIC X(20).
+           03 USR-NIVEL   PIC 9(02).
+
+       FD  F-ACESSOS.
+       01  REG-ACESSO.
+           03 ACS-DATA-HORA PIC X(14).
+           03 ACS-USUARIO   PIC X(20).
+           03 ACS-NIVEL     PIC 9(02).
+           03 ACS-RESULTADO PIC X(09).
+
+       FD  F-LOGINS.
+       01  REG-LOGIN.
+           03 LOG-USUARIO PIC X(20).
+
        WORKING-STORAGE SECTION.
        77 WRK-USUARIO PIC X(20) VALUE SPACES.
       *PAI 77 e Filhos 88
        77 WRK-NIVEL   PIC 9(02) VALUE ZEROS.
-           88 ADM  VALUE 01.
-           88 USER VALUE 02.
+           88 ADM        VALUE 01.
+           88 USER       VALUE 02.
+           88 SUPERVISOR VALUE 03.
+           88 GUEST      VALUE 04.
+       77 WRK-ACHOU    PIC X(01) VALUE 'N'.
+           88 USUARIO-ACHADO VALUE 'S'.
+       77 WRK-FIM-ARQ  PIC X(01) VALUE 'N'.
+           88 FIM-USUARIOS VALUE 'S'.
+       77 WRK-RESULTADO PIC X(09) VALUE SPACES.
+       01 WRK-DATA-HORA.
+           03 WRK-DATA  PIC 9(08) VALUE ZEROS.
+           03 WRK-HORA.
+               05 WRK-HORA-HH PIC 9(02) VALUE ZEROS.
+               05 WRK-HORA-MM PIC 9(02) VALUE ZEROS.
+               05 WRK-HORA-SS PIC 9(02) VALUE ZEROS.
+       77 WRK-STATUS-ACESSOS PIC X(02) VALUE '00'.
+       77 WRK-STATUS-USUARIOS PIC X(02) VALUE '00'.
+       77 WRK-STATUS-LOGINS   PIC X(02) VALUE '00'.
+      *CONTROLE DE EXPIRACAO DA SESSAO ADM: O NIVEL ADMINISTRADOR SO
+      *VALE POR UM TEMPO LIMITADO (WRK-ADM-MAX-MINUTOS) OU ATE UM
+      *NUMERO LIMITADO DE ACOES (WRK-ADM-MAX-ACOES), O QUE VENCER
+      *PRIMEIRO - DEPOIS DISSO E PRECISO REAUTENTICAR PARA CONTINUAR.
+       77 WRK-ADM-MAX-MINUTOS     PIC 9(04) VALUE 0015.
+       77 WRK-ADM-MAX-ACOES       PIC 9(04) VALUE 0005.
+       77 WRK-ADM-GRANT-MIN       PIC 9(04) VALUE ZEROS.
+       77 WRK-ADM-AGORA-MIN       PIC 9(04) VALUE ZEROS.
+       77 WRK-ADM-MIN-DECORRIDOS  PIC S9(04) VALUE ZEROS.
+       77 WRK-ADM-QT-ACOES        PIC 9(04) VALUE ZEROS.
+       77 WRK-ADM-SESSAO-OK PIC X(01) VALUE 'S'.
+           88 ADM-SESSAO-VALIDA VALUE 'S'.
+       77 WRK-ADM-CONTINUA PIC X(01) VALUE 'N'.
+           88 ADM-CONTINUA VALUE 'S'.
+      *TABELA EM MEMORIA DO CADASTRO DE USUARIOS, CARREGADA DO
+      *ARQUIVO USUARIOS ANTES DE CADA MANUTENCAO E REGRAVADA INTEIRA
+      *DEPOIS (USUARIOS E LINE SEQUENTIAL, NAO DA PARA REWRITE UM SO
+      *REGISTRO NO MEIO DO ARQUIVO).
+       77 WRK-MAN-MAX-USR PIC 9(04) VALUE 0200.
+       77 WRK-MAN-QT-USR  PIC 9(04) VALUE ZEROS.
+       01 WRK-TAB-USUARIOS.
+           03 WRK-TAB-USR-ITEM OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WRK-MAN-QT-USR
+                   INDEXED BY WRK-MAN-IDX.
+               05 WRK-TAB-USR-NOME  PIC X(20).
+               05 WRK-TAB-USR-NIVEL PIC 9(02).
+      *CAMPOS DE TRABALHO DO MENU DE MANUTENCAO DE USUARIOS (ADM).
+       77 WRK-MAN-OPCAO   PIC X(01) VALUE SPACES.
+           88 MAN-ADICIONAR VALUE 'A'.
+           88 MAN-REMOVER   VALUE 'R'.
+           88 MAN-ALTERAR   VALUE 'L'.
+       77 WRK-MAN-USUARIO PIC X(20) VALUE SPACES.
+       77 WRK-MAN-NIVEL   PIC 9(02) VALUE ZEROS.
+       77 WRK-MAN-ACHOU   PIC X(01) VALUE 'N'.
+           88 MAN-ACHOU VALUE 'S'.
+       77 WRK-MAN-POS     PIC 9(04) VALUE ZEROS.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB10'.
+      *CAMPO COMUM DE MODO DE ENTRADA (VEJA INPMODE.CPY).
+           COPY 'INPMODE.CPY'.
+
+      *GRUPO DE PARAMETROS PARA A ENTRADA ALTERNATIVA PROGCOB10-PARM,
+      *USADA POR UM JOB OU PROGRAMA CHAMADOR QUE JA TEM O USUARIO A
+      *VALIDAR E NAO PRECISA (NEM PODE, RODANDO SEM OPERADOR) RESPONDER
+      *AO ACCEPT INTERATIVO.
+       LINKAGE SECTION.
+       01  LK-PARM-PROGCOB10.
+           03 LK-USUARIO PIC X(20).
+
        PROCEDURE DIVISION.
-           DISPLAY 'USUARIO.. '
+      *SEPARACAO EM PARAGRAFOS
+       0001-PRINCIPAL.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STRING 'USUARIO=' WRK-USUARIO DELIMITED BY SIZE
+               INTO WRK-AUD-ENTRADA.
+           STRING 'NIVEL=' WRK-NIVEL ' RESULTADO=' WRK-RESULTADO
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
+
+      *ENTRADA ALTERNATIVA PARA CHAMADA VIA LINKAGE SECTION / USING,
+      *PARA UM JOB AGENDADO OU PROGRAMA CHAMADOR QUE JA SABE O USUARIO
+      *A VALIDAR (SEM ACCEPT, SEM PROMPT DE CONSOLE/ARQUIVO).
+       ENTRY 'PROGCOB10-PARM' USING LK-PARM-PROGCOB10.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE LK-USUARIO TO WRK-USUARIO.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STRING 'USUARIO=' WRK-USUARIO DELIMITED BY SIZE
+               INTO WRK-AUD-ENTRADA.
+           STRING 'NIVEL=' WRK-NIVEL ' RESULTADO=' WRK-RESULTADO
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
+
+       0100-INICIALIZAR.
+           DISPLAY 'ENTRADA: (C)ONSOLE OU (A)RQUIVO.. '.
+           ACCEPT WRK-INP-MODO.
+           IF INP-ARQUIVO
+               OPEN INPUT F-LOGINS
+               IF WRK-STATUS-LOGINS = '00'
+                   READ F-LOGINS
+                       AT END
+                           DISPLAY 'ARQUIVO LOGINS VAZIO, USANDO '
+                               'ESPACOS'
+                           MOVE SPACES TO WRK-USUARIO
+                       NOT AT END
+                           MOVE LOG-USUARIO TO WRK-USUARIO
+                   END-READ
+                   CLOSE F-LOGINS
+               ELSE
+                   DISPLAY 'ARQUIVO LOGINS NAO ENCONTRADO, USANDO '
+                       'ESPACOS'
+                   MOVE SPACES TO WRK-USUARIO
+               END-IF
+           ELSE
+               DISPLAY 'USUARIO.. '
+               ACCEPT WRK-USUARIO
+           END-IF.
+
+       0200-PROCESSAR.
+      *****O NIVEL NAO E MAIS DIGITADO, VEM DO CADASTRO MESTRE.
+      *****ESTE PROGRAMA E CHAMADO VARIAS VEZES PELO PROGCOB-MENU SEM
+      *****CANCEL, ENTAO OS FLAGS PRECISAM VOLTAR AO ESTADO INICIAL A
+      *****CADA CHAMADA, SENAO O ACHOU DE UM LOGIN ANTERIOR CONTAMINA
+      *****A TENTATIVA DE LOGIN ATUAL.
+           MOVE 'N' TO WRK-ACHOU.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           OPEN INPUT F-USUARIOS.
+           IF WRK-STATUS-USUARIOS = '00'
+               PERFORM 0210-LOCALIZAR-USUARIO UNTIL FIM-USUARIOS
+                                                OR USUARIO-ACHADO
+               CLOSE F-USUARIOS
+           ELSE
+               DISPLAY 'CADASTRO DE USUARIOS NAO ENCONTRADO'
+           END-IF.
+
+           IF USUARIO-ACHADO
+               IF ADM
+                   DISPLAY 'Nivel- Administrador'
+                   MOVE 'CONCEDIDO' TO WRK-RESULTADO
+                   PERFORM 0237-REINICIAR-SESSAO-ADM
+                   MOVE 'S' TO WRK-ADM-CONTINUA
+                   PERFORM 0230-CONTROLAR-SESSAO-ADM
+                       UNTIL NOT ADM-CONTINUA
+               ELSE
+                   IF SUPERVISOR
+                       DISPLAY 'Nivel-Supervisor'
+                       MOVE 'CONCEDIDO' TO WRK-RESULTADO
+                   ELSE
+                       IF USER
+                           DISPLAY 'Nivel-Usuario'
+                           MOVE 'CONCEDIDO' TO WRK-RESULTADO
+                       ELSE
+                           IF GUEST
+                               DISPLAY 'Nivel-Convidado (leitura)'
+                               MOVE 'CONCEDIDO' TO WRK-RESULTADO
+                           ELSE
+                               DISPLAY 'Usuario nao autorizado'
+                               MOVE 'NEGADO' TO WRK-RESULTADO
+                               MOVE 16 TO RETURN-CODE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               MOVE ZEROS TO WRK-NIVEL
+               DISPLAY 'Usuario nao cadastrado'
+               MOVE 'NEGADO' TO WRK-RESULTADO
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           PERFORM 0220-GRAVAR-ACESSO.
+
+       0210-LOCALIZAR-USUARIO.
+           READ F-USUARIOS
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+               NOT AT END
+                   IF USR-NOME = WRK-USUARIO
+                       MOVE USR-NIVEL TO WRK-NIVEL
+                       MOVE 'S' TO WRK-ACHOU
+                   END-IF
+           END-READ.
+
+      *****REGISTRA A TENTATIVA DE ACESSO, CONCEDIDA OU NEGADA, PARA
+      *****PODERMOS AUDITAR DEPOIS QUEM TENTOU ENTRAR E QUANDO.
+       0220-GRAVAR-ACESSO.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA FROM TIME.
+           OPEN EXTEND F-ACESSOS.
+           IF WRK-STATUS-ACESSOS = '35'
+               OPEN OUTPUT F-ACESSOS
+           END-IF.
+           MOVE WRK-DATA-HORA TO ACS-DATA-HORA.
+           MOVE WRK-USUARIO   TO ACS-USUARIO.
+           MOVE WRK-NIVEL     TO ACS-NIVEL.
+           MOVE WRK-RESULTADO TO ACS-RESULTADO.
+           WRITE REG-ACESSO.
+           CLOSE F-ACESSOS.
+
+      *PERGUNTA SE HA MAIS UMA ACAO ADMINISTRATIVA A CONFIRMAR NESTA
+      *SESSAO; SE A SESSAO JA EXPIROU (TEMPO OU NUMERO DE ACOES),
+      *EXIGE REAUTENTICACAO ANTES DE DEIXAR A ACAO PASSAR.
+       0230-CONTROLAR-SESSAO-ADM.
+           ADD 1 TO WRK-ADM-QT-ACOES.
+           PERFORM 0235-VERIFICAR-EXPIRACAO-ADM.
+           IF ADM-SESSAO-VALIDA
+               PERFORM 0250-MENU-MANUTENCAO-USUARIOS
+           ELSE
+               PERFORM 0236-REAUTENTICAR-ADM
+           END-IF.
+           IF ADM-CONTINUA
+               DISPLAY 'MAIS UMA ACAO DE MANUTENCAO (S/N).. '
+               ACCEPT WRK-ADM-CONTINUA
+           END-IF.
+
+      *COMPARA O RELOGIO ATUAL COM O HORARIO EM QUE O NIVEL ADM FOI
+      *CONCEDIDO (WRK-ADM-GRANT-MIN) E COM O LIMITE DE ACOES; SO
+      *CONSIDERA MINUTOS DENTRO DO MESMO DIA, JA QUE O PROGRAMA NAO
+      *TRATA VIRADA DE MEIA-NOITE EM NENHUM OUTRO LUGAR.
+       0235-VERIFICAR-EXPIRACAO-ADM.
+           ACCEPT WRK-HORA FROM TIME.
+           COMPUTE WRK-ADM-AGORA-MIN =
+               (WRK-HORA-HH * 60) + WRK-HORA-MM.
+           COMPUTE WRK-ADM-MIN-DECORRIDOS =
+               WRK-ADM-AGORA-MIN - WRK-ADM-GRANT-MIN.
+           IF WRK-ADM-MIN-DECORRIDOS > WRK-ADM-MAX-MINUTOS
+               OR WRK-ADM-MIN-DECORRIDOS < 0
+               OR WRK-ADM-QT-ACOES > WRK-ADM-MAX-ACOES
+               MOVE 'N' TO WRK-ADM-SESSAO-OK
+           ELSE
+               MOVE 'S' TO WRK-ADM-SESSAO-OK
+           END-IF.
+
+      *SESSAO ADM VENCIDA: PEDE O USUARIO DE NOVO E SO DEIXA A SESSAO
+      *CONTINUAR SE O MESMO CADASTRO CONTINUAR VALENDO NIVEL ADM;
+      *CASO CONTRARIO, ENCERRA A SESSAO ADMINISTRATIVA NA HORA.
+       0236-REAUTENTICAR-ADM.
+           DISPLAY 'SESSAO ADMINISTRATIVA EXPIRADA, REAUTENTIQUE-SE'.
+           DISPLAY 'USUARIO.. '.
            ACCEPT WRK-USUARIO.
+           MOVE 'N' TO WRK-ACHOU.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           OPEN INPUT F-USUARIOS.
+           IF WRK-STATUS-USUARIOS = '00'
+               PERFORM 0210-LOCALIZAR-USUARIO UNTIL FIM-USUARIOS
+                                                OR USUARIO-ACHADO
+               CLOSE F-USUARIOS
+           ELSE
+               DISPLAY 'CADASTRO DE USUARIOS NAO ENCONTRADO'
+           END-IF.
+           IF USUARIO-ACHADO AND ADM
+               DISPLAY 'REAUTENTICACAO OK, SESSAO ADM RENOVADA'
+               PERFORM 0237-REINICIAR-SESSAO-ADM
+           ELSE
+               DISPLAY 'REAUTENTICACAO FALHOU, SESSAO ADM ENCERRADA'
+               MOVE 'NEGADO' TO WRK-RESULTADO
+               MOVE 16 TO RETURN-CODE
+               MOVE 'N' TO WRK-ADM-CONTINUA
+           END-IF.
+
+      *ZERA O CRONOMETRO E O CONTADOR DE ACOES DA SESSAO ADM, NA
+      *CONCESSAO INICIAL OU DEPOIS DE UMA REAUTENTICACAO COM SUCESSO.
+       0237-REINICIAR-SESSAO-ADM.
+           ACCEPT WRK-HORA FROM TIME.
+           COMPUTE WRK-ADM-GRANT-MIN = (WRK-HORA-HH * 60) + WRK-HORA-MM.
+           MOVE ZEROS TO WRK-ADM-QT-ACOES.
+
+      *MOSTRA O MENU DE MANUTENCAO DO CADASTRO DE USUARIOS E CHAMA A
+      *ACAO ESCOLHIDA - O NIVEL DE ACESSO DEIXA DE SER ALGO QUE SO SE
+      *MUDA EDITANDO O PROGRAMA, E PASSA A SER UM DADO QUE O PROPRIO
+      *ADMINISTRADOR ATUALIZA EM TEMPO DE EXECUCAO.
+       0250-MENU-MANUTENCAO-USUARIOS.
+           DISPLAY '-- MANUTENCAO DE USUARIOS --'.
+           DISPLAY '(A)DICIONAR (R)EMOVER (L) ALTERAR NIVEL.. '.
+           ACCEPT WRK-MAN-OPCAO.
+           EVALUATE TRUE
+               WHEN MAN-ADICIONAR
+                   PERFORM 0251-ADICIONAR-USUARIO
+               WHEN MAN-REMOVER
+                   PERFORM 0252-REMOVER-USUARIO
+               WHEN MAN-ALTERAR
+                   PERFORM 0253-ALTERAR-NIVEL-USUARIO
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA, NENHUMA ACAO REALIZADA'
+           END-EVALUATE.
+
+      *LE O CADASTRO DE USUARIOS INTEIRO PARA A TABELA EM MEMORIA,
+      *PARA AS ACOES DE MANUTENCAO PODEREM ALTERA-LA ANTES DE REGRAVAR
+      *O ARQUIVO.
+       0254-CARREGAR-TABELA-USUARIOS.
+           MOVE ZEROS TO WRK-MAN-QT-USR.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           OPEN INPUT F-USUARIOS.
+           IF WRK-STATUS-USUARIOS = '00'
+               PERFORM 0254A-LER-USUARIO UNTIL FIM-USUARIOS
+                   OR WRK-MAN-QT-USR >= WRK-MAN-MAX-USR
+               CLOSE F-USUARIOS
+           ELSE
+               DISPLAY 'CADASTRO DE USUARIOS NAO ENCONTRADO, INICIANDO '
+                   'VAZIO'
+           END-IF.
 
-           DISPLAY 'NIVEL.. '
-           ACCEPT WRK-NIVEL.
+       0254A-LER-USUARIO.
+           READ F-USUARIOS
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+               NOT AT END
+                   ADD 1 TO WRK-MAN-QT-USR
+                   MOVE USR-NOME  TO WRK-TAB-USR-NOME (WRK-MAN-QT-USR)
+                   MOVE USR-NIVEL TO WRK-TAB-USR-NIVEL (WRK-MAN-QT-USR)
+           END-READ.
 
-           IF ADM
-               DISPLAY 'Nivel- Administrador'
+      *REGRAVA O CADASTRO DE USUARIOS INTEIRO A PARTIR DA TABELA EM
+      *MEMORIA, JA COM A ALTERACAO DA MANUTENCAO APLICADA.
+       0255-GRAVAR-TABELA-USUARIOS.
+           OPEN OUTPUT F-USUARIOS.
+           PERFORM 0255A-GRAVAR-USUARIO
+               VARYING WRK-MAN-IDX FROM 1 BY 1
+               UNTIL WRK-MAN-IDX > WRK-MAN-QT-USR.
+           CLOSE F-USUARIOS.
+
+       0255A-GRAVAR-USUARIO.
+           MOVE WRK-TAB-USR-NOME (WRK-MAN-IDX)  TO USR-NOME.
+           MOVE WRK-TAB-USR-NIVEL (WRK-MAN-IDX) TO USR-NIVEL.
+           WRITE REG-USUARIO.
+
+      *PROCURA WRK-MAN-USUARIO NA TABELA EM MEMORIA, DEIXANDO A
+      *POSICAO ENCONTRADA EM WRK-MAN-POS (ZERO SE NAO ACHOU).
+       0256-LOCALIZAR-NA-TABELA.
+           MOVE 'N' TO WRK-MAN-ACHOU.
+           MOVE ZEROS TO WRK-MAN-POS.
+           PERFORM 0256A-COMPARAR-ITEM
+               VARYING WRK-MAN-IDX FROM 1 BY 1
+               UNTIL WRK-MAN-IDX > WRK-MAN-QT-USR OR MAN-ACHOU.
+
+       0256A-COMPARAR-ITEM.
+           IF WRK-TAB-USR-NOME (WRK-MAN-IDX) = WRK-MAN-USUARIO
+               MOVE 'S' TO WRK-MAN-ACHOU
+               MOVE WRK-MAN-IDX TO WRK-MAN-POS
+           END-IF.
+
+      *ACRESCENTA UM USUARIO NOVO NO FINAL DO CADASTRO, SE AINDA NAO
+      *EXISTIR UM COM O MESMO NOME E SE O NIVEL DIGITADO FOR VALIDO
+      *(01 A 04).
+       0251-ADICIONAR-USUARIO.
+           PERFORM 0254-CARREGAR-TABELA-USUARIOS.
+           DISPLAY 'NOVO USUARIO.. '.
+           ACCEPT WRK-MAN-USUARIO.
+           PERFORM 0256-LOCALIZAR-NA-TABELA.
+           IF MAN-ACHOU
+               DISPLAY 'USUARIO JA CADASTRADO, NADA FEITO'
            ELSE
-               IF USER
-                   DISPLAY 'Nivel-Usuario'
+               DISPLAY 'NIVEL (01-ADM 02-USER 03-SUPERV 04-GUEST).. '
+               ACCEPT WRK-MAN-NIVEL
+               IF WRK-MAN-NIVEL < 1 OR WRK-MAN-NIVEL > 4
+                   DISPLAY 'NIVEL INVALIDO, NADA FEITO'
+               ELSE
+                   IF WRK-MAN-QT-USR >= WRK-MAN-MAX-USR
+                       DISPLAY 'CADASTRO DE USUARIOS CHEIO, NADA FEITO'
                    ELSE
-                       DISPLAY 'Usuario nao autorizado'
+                       ADD 1 TO WRK-MAN-QT-USR
+                       MOVE WRK-MAN-USUARIO TO
+                           WRK-TAB-USR-NOME (WRK-MAN-QT-USR)
+                       MOVE WRK-MAN-NIVEL TO
+                           WRK-TAB-USR-NIVEL (WRK-MAN-QT-USR)
+                       PERFORM 0255-GRAVAR-TABELA-USUARIOS
+                       DISPLAY 'USUARIO ADICIONADO'
                    END-IF
+               END-IF
            END-IF.
-        STOP RUN.
+
+      *REMOVE UM USUARIO DO CADASTRO, DESLOCANDO OS SEGUINTES UMA
+      *POSICAO PARA TRAS NA TABELA ANTES DE REGRAVAR O ARQUIVO.
+       0252-REMOVER-USUARIO.
+           PERFORM 0254-CARREGAR-TABELA-USUARIOS.
+           DISPLAY 'USUARIO A REMOVER.. '.
+           ACCEPT WRK-MAN-USUARIO.
+           PERFORM 0256-LOCALIZAR-NA-TABELA.
+           IF NOT MAN-ACHOU
+               DISPLAY 'USUARIO NAO ENCONTRADO, NADA FEITO'
+           ELSE
+               PERFORM 0252A-DESLOCAR-ITEM
+                   VARYING WRK-MAN-IDX FROM WRK-MAN-POS BY 1
+                   UNTIL WRK-MAN-IDX >= WRK-MAN-QT-USR
+               SUBTRACT 1 FROM WRK-MAN-QT-USR
+               PERFORM 0255-GRAVAR-TABELA-USUARIOS
+               DISPLAY 'USUARIO REMOVIDO'
+           END-IF.
+
+       0252A-DESLOCAR-ITEM.
+           MOVE WRK-TAB-USR-NOME (WRK-MAN-IDX + 1) TO
+               WRK-TAB-USR-NOME (WRK-MAN-IDX).
+           MOVE WRK-TAB-USR-NIVEL (WRK-MAN-IDX + 1) TO
+               WRK-TAB-USR-NIVEL (WRK-MAN-IDX).
+
+      *ALTERA O NIVEL DE UM USUARIO JA CADASTRADO.
+       0253-ALTERAR-NIVEL-USUARIO.
+           PERFORM 0254-CARREGAR-TABELA-USUARIOS.
+           DISPLAY 'USUARIO A ALTERAR.. '.
+           ACCEPT WRK-MAN-USUARIO.
+           PERFORM 0256-LOCALIZAR-NA-TABELA.
+           IF NOT MAN-ACHOU
+               DISPLAY 'USUARIO NAO ENCONTRADO, NADA FEITO'
+           ELSE
+               DISPLAY 'NOVO NIVEL (01-ADM 02-USER 03-SUPERV 04-GST).. '
+               ACCEPT WRK-MAN-NIVEL
+               IF WRK-MAN-NIVEL < 1 OR WRK-MAN-NIVEL > 4
+                   DISPLAY 'NIVEL INVALIDO, NADA FEITO'
+               ELSE
+                   MOVE WRK-MAN-NIVEL TO
+                       WRK-TAB-USR-NIVEL (WRK-MAN-POS)
+                   PERFORM 0255-GRAVAR-TABELA-USUARIOS
+                   DISPLAY 'NIVEL ALTERADO'
+               END-IF
+           END-IF.
+
+       0300-FINALIZAR.
+           DISPLAY '=================='.
