@@ -0,0 +1,16 @@
+      ********************************************
+      *COPYBOOK - ARITERR.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : CAMPOS COMUNS PARA SINALIZAR ERRO ARITMETICO
+      *(DIVISAO POR ZERO OU ON SIZE ERROR) DE FORMA PADRONIZADA EM
+      *QUALQUER PROGCOBxx QUE FACA CONTA. O PROGRAMA ARMA O SWITCH E
+      *A MENSAGEM ANTES DE EXIBIR, PARA TODOS OS PROGRAMAS MOSTRAREM
+      *O ERRO DO MESMO JEITO E PODEREM REAGIR (RETURN-CODE) DA MESMA
+      *FORMA.
+      *DATA = XX/XX/XXX
+      ********************************************
+       77 WRK-ARI-SWITCH PIC X(01) VALUE 'N'.
+           88 ARI-ERRO     VALUE 'S'.
+           88 ARI-SEM-ERRO VALUE 'N'.
+       77 WRK-ARI-MSG  PIC X(60) VALUE SPACES.
+       77 WRK-ARI-RC   PIC 9(03) VALUE 16.
