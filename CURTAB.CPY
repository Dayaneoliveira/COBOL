@@ -0,0 +1,26 @@
+      ********************************************
+      *COPYBOOK - CURTAB.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : TABELA MESTRE DE MOEDAS, COM NOME POR EXTENSO E
+      *TAXA DE CONVERSAO PARA REAL (BRL), PARA QUEM PRECISAR CONVERTER
+      *UM VALOR ESTRANGEIRO ANTES DE USA-LO NUM CALCULO EM REAIS
+      *(HOJE: PROGCOB09, COTACAO DE FRETE DE PEDIDO INTERNACIONAL).
+      *A TAXA E QUANTOS REAIS VALE 1 UNIDADE DA MOEDA (BRL = 1,0000
+      *POR DEFINICAO). ATUALIZAR A TAXA AQUI QUANDO A COTACAO MUDAR -
+      *NAO FICA GRAVADA JUNTO COM OS PROGRAMAS QUE A USAM.
+      *A TABELA ESTA EM ORDEM ASCENDENTE DE MOEDA PARA PERMITIR
+      *SEARCH ALL (BUSCA BINARIA) POR TAB-MOEDA-COD.
+      *DATA = XX/XX/XXX
+      ********************************************
+       01  WRK-TAB-MOEDA-DADOS.
+       03 FILLER PIC X(30) VALUE 'BRLREAL                0010000'.
+       03 FILLER PIC X(30) VALUE 'EUREURO                0058000'.
+       03 FILLER PIC X(30) VALUE 'GBPLIBRA ESTERLINA     0068000'.
+       03 FILLER PIC X(30) VALUE 'USDDOLAR AMERICANO     0054000'.
+       01  WRK-TAB-MOEDA REDEFINES WRK-TAB-MOEDA-DADOS.
+           03 TAB-MOEDA-ITEM OCCURS 4 TIMES
+                   ASCENDING KEY IS TAB-MOEDA-COD
+                   INDEXED BY TAB-MOEDA-IDX.
+               05 TAB-MOEDA-COD   PIC X(03).
+               05 TAB-MOEDA-NOME  PIC X(20).
+               05 TAB-MOEDA-TAXA  PIC 9(03)V9999.
