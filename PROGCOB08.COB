@@ -11,16 +11,130 @@
       *** Para entender que existe virgula SPECIAL-NAMES OU RETIRA E USA VIRGULA.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *ARQUIVO OPCIONAL COM MATRICULA E AS 2 NOTAS, PARA RODAR SEM
+      *OPERADOR NO TERMINAL (VEJA INPMODE.CPY).
+           SELECT F-NOTASENT ASSIGN TO 'NOTASENT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-NOTASENT.
+      *RELATORIO IMPRESSO COM O RESULTADO, COM CABECALHO E QUEBRA DE
+      *PAGINA PADRAO (VEJA RPTHDR.CPY).
+           SELECT F-RELATORIO ASSIGN TO 'PROGCOB08RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *BOLETIM DO ALUNO: UM REGISTRO POR EXECUCAO, PARA O RELATORIO
+      *CONSOLIDADO DE TURMA (JUNTO COM ALUNOS DO PROGCOB07 E ALUNOS12
+      *DO PROGCOB12) PODER LER O HISTORICO EM VEZ DE SO O CONSOLE.
+           SELECT F-ALUNOS08 ASSIGN TO 'ALUNOS08'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ALUNOS08.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-NOTASENT.
+       01  REG-NOTASENT.
+           03 NTE-ALUNO-ID PIC X(10).
+           03 NTE-NOTA1    PIC 9(02).
+           03 NTE-NOTA2    PIC 9(02).
+           03 NTE-TERMO    PIC X(06).
+
+       FD  F-RELATORIO.
+       01  REG-RELATORIO PIC X(80).
+
+       FD  F-ALUNOS08.
+       01  REG-ALUNO08.
+           03 ALU8-ID     PIC X(10).
+           03 ALU8-NOTA1  PIC 9(02).
+           03 ALU8-NOTA2  PIC 9(02).
+           03 ALU8-MEDIA  PIC 9(02)V9.
+           03 ALU8-STATUS PIC X(15).
+      *TERMO LETIVO DESTE REGISTRO (AAAA-N), PARA O HISTORICO DO
+      *ALUNO PODER MOSTRAR A EVOLUCAO DA MEDIA DE TERMO EM TERMO, EM
+      *VEZ DE SO O RESULTADO DA ULTIMA EXECUCAO.
+           03 ALU8-TERMO  PIC X(06).
+
        WORKING-STORAGE SECTION.
+       77 WRK-ALUNO-ID PIC X(10) VALUE SPACES.
        77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
        77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
        77 WRK-MEDIA PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-LETRA PIC X(01) VALUE SPACES.
+       77 WRK-STATUS PIC X(15) VALUE SPACES.
+       77 WRK-STATUS-ALUNOS08 PIC X(02) VALUE '00'.
+       77 WRK-STATUS-NOTASENT PIC X(02) VALUE '00'.
+      *TERMO LETIVO DIGITADO (OU LIDO DO ARQUIVO), GRAVADO JUNTO COM
+      *O BOLETIM PARA MONTAR O HISTORICO DO ALUNO.
+       77 WRK-TERMO PIC X(06) VALUE SPACES.
+      *CONTROLE DA RELEITURA DE ALUNOS08 PARA MOSTRAR O HISTORICO DE
+      *MEDIAS DO ALUNO CORRENTE, TERMO A TERMO.
+       77 WRK-FIM-HIST PIC X(01) VALUE 'N'.
+           88 FIM-HIST VALUE 'S'.
+       77 WRK-QT-TERMOS PIC 9(03) VALUE ZEROS.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB08'.
+      *CAMPOS COMUNS DE ERRO ARITMETICO (VEJA ARITERR.CPY).
+           COPY 'ARITERR.CPY'.
+      *CAMPO COMUM DE MODO DE ENTRADA (VEJA INPMODE.CPY).
+           COPY 'INPMODE.CPY'.
+      *CAMPOS COMUNS DE CABECALHO/QUEBRA DE PAGINA DO RELATORIO (VEJA
+      *RPTHDR.CPY).
+           COPY 'RPTHDR.CPY'.
        PROCEDURE DIVISION.
-       ACCEPT WRK-NOTA1.
-       ACCEPT WRK-NOTA2.
-        COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
+       MOVE 'INICIO' TO WRK-AUD-EVENTO.
+       CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+           WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+       DISPLAY 'ENTRADA: (C)ONSOLE OU (A)RQUIVO.. '.
+       ACCEPT WRK-INP-MODO.
+       IF INP-ARQUIVO
+           OPEN INPUT F-NOTASENT
+           IF WRK-STATUS-NOTASENT = '00'
+               READ F-NOTASENT
+                   AT END
+                       DISPLAY 'ARQUIVO NOTASENT VAZIO, USANDO ZEROS'
+                       MOVE SPACES TO WRK-ALUNO-ID
+                       MOVE ZEROS  TO WRK-NOTA1
+                       MOVE ZEROS  TO WRK-NOTA2
+                       MOVE SPACES TO WRK-TERMO
+                   NOT AT END
+                       MOVE NTE-ALUNO-ID TO WRK-ALUNO-ID
+                       MOVE NTE-NOTA1    TO WRK-NOTA1
+                       MOVE NTE-NOTA2    TO WRK-NOTA2
+                       MOVE NTE-TERMO    TO WRK-TERMO
+               END-READ
+               CLOSE F-NOTASENT
+           ELSE
+               DISPLAY 'ARQUIVO NOTASENT NAO ENCONTRADO, USANDO ZEROS'
+               MOVE SPACES TO WRK-ALUNO-ID
+               MOVE ZEROS  TO WRK-NOTA1
+               MOVE ZEROS  TO WRK-NOTA2
+               MOVE SPACES TO WRK-TERMO
+           END-IF
+       ELSE
+           DISPLAY 'MATRICULA DO ALUNO.. '
+           ACCEPT WRK-ALUNO-ID
+           ACCEPT WRK-NOTA1
+           ACCEPT WRK-NOTA2
+           DISPLAY 'TERMO LETIVO (AAAA-N, EX: 2026-1).. '
+           ACCEPT WRK-TERMO
+       END-IF.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO A PAGINACAO DO RELATORIO VOLTA A CONTAR DE 1 EM
+      *CADA CHAMADA, EM VEZ DE CONTINUAR DE ONDE A CHAMADA ANTERIOR
+      *PAROU.
+        MOVE ZEROS TO WRK-RPT-PAGINA.
+        OPEN OUTPUT F-RELATORIO.
+        PERFORM 0900-IMPRIMIR-CABECALHO-RPT.
+      *UM ERRO ARITMETICO DE UMA CHAMADA ANTERIOR NAO PODE CONTINUAR
+      *SINALIZADO PARA ESTA CHAMADA, QUE PODE NAO TER ERRO NENHUM.
+        SET ARI-SEM-ERRO TO TRUE.
+        COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2
+            ON SIZE ERROR
+                MOVE 'ERRO: MEDIA ESTOUROU O CAMPO' TO WRK-ARI-MSG
+                SET ARI-ERRO TO TRUE
+                DISPLAY WRK-ARI-MSG
+        END-COMPUTE.
         DISPLAY 'MEDIA   ' WRK-MEDIA.
         EVALUATE WRK-MEDIA
            WHEN 10
@@ -37,4 +151,127 @@
       *****WHEN QUANDO FOR ......
       *****WHEN OTHER QUANDO O RESULTADO NAO BATER COM AS ANTERIORES......
       ****** THRU tal numero at� tal numero por ex. 6 thru 10.
-        STOP RUN.
+      *****CONCEITO POR EXTENSO, A SECRETARIA PEDE O CONCEITO EM
+      *****LETRA ALEM DO APROVADO/RECUPERACAO/REPROVADO.
+        EVALUATE WRK-MEDIA
+           WHEN 9 THRU 10
+               MOVE 'A' TO WRK-LETRA
+           WHEN 8 THRU 8,9
+               MOVE 'B' TO WRK-LETRA
+           WHEN 6 THRU 7,9
+               MOVE 'C' TO WRK-LETRA
+           WHEN 2 THRU 5,9
+               MOVE 'D' TO WRK-LETRA
+           WHEN OTHER
+               MOVE 'F' TO WRK-LETRA
+           END-EVALUATE.
+        DISPLAY 'CONCEITO   ' WRK-LETRA.
+      *****TRES FAIXAS DE STATUS, AS MESMAS DO PROGCOB07/PROGCOB12,
+      *****PARA O BOLETIM GRAVADO EM ALUNOS08 CASAR COM O RELATORIO
+      *****CONSOLIDADO DE TURMA.
+        IF WRK-MEDIA >= 6
+            MOVE 'APROVADO' TO WRK-STATUS
+        ELSE
+            IF WRK-MEDIA >= 2
+                MOVE 'RECUPERACAO' TO WRK-STATUS
+            ELSE
+                MOVE 'REPROVADO' TO WRK-STATUS
+            END-IF
+        END-IF.
+      *****GRAVA O BOLETIM NO ARQUIVO DE ALUNOS08, SEM SOBRESCREVER AS
+      *****EXECUCOES ANTERIORES (EXTEND).
+        OPEN EXTEND F-ALUNOS08.
+        IF WRK-STATUS-ALUNOS08 = '35'
+            OPEN OUTPUT F-ALUNOS08
+        END-IF.
+        MOVE WRK-ALUNO-ID TO ALU8-ID.
+        MOVE WRK-NOTA1    TO ALU8-NOTA1.
+        MOVE WRK-NOTA2    TO ALU8-NOTA2.
+        MOVE WRK-MEDIA    TO ALU8-MEDIA.
+        MOVE WRK-STATUS   TO ALU8-STATUS.
+        MOVE WRK-TERMO    TO ALU8-TERMO.
+        WRITE REG-ALUNO08.
+        CLOSE F-ALUNOS08.
+        PERFORM 0240-HISTORICO-ALUNO.
+        MOVE SPACES TO WRK-RPT-LINHA-TXT.
+        STRING 'ALUNO=' WRK-ALUNO-ID ' NOTA1=' WRK-NOTA1
+            ' NOTA2=' WRK-NOTA2
+            ' MEDIA=' WRK-MEDIA ' CONCEITO=' WRK-LETRA
+            DELIMITED BY SIZE INTO WRK-RPT-LINHA-TXT.
+        PERFORM 0910-GRAVAR-LINHA-RPT.
+        CLOSE F-RELATORIO.
+        IF ARI-ERRO
+            MOVE WRK-ARI-RC TO RETURN-CODE
+        END-IF.
+        STRING 'ALUNO=' WRK-ALUNO-ID ' NOTA1=' WRK-NOTA1
+            ' NOTA2=' WRK-NOTA2
+            DELIMITED BY SIZE INTO WRK-AUD-ENTRADA.
+        STRING 'MEDIA=' WRK-MEDIA ' CONCEITO=' WRK-LETRA
+            DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+        MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+        MOVE 'FIM' TO WRK-AUD-EVENTO.
+        CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+            WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+        MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+        GOBACK.
+
+      *RELE O ARQUIVO DE ALUNOS08 DO INICIO, JA COM O REGISTRO DESTA
+      *EXECUCAO GRAVADO, E MOSTRA NO CONSOLE A MEDIA DE CADA TERMO DO
+      *ALUNO CORRENTE (WRK-ALUNO-ID), PARA A SECRETARIA VER A
+      *EVOLUCAO DO ALUNO EM VEZ DE SO A MEDIA DA EXECUCAO DE HOJE.
+       0240-HISTORICO-ALUNO.
+           MOVE 'N' TO WRK-FIM-HIST.
+           MOVE ZEROS TO WRK-QT-TERMOS.
+           OPEN INPUT F-ALUNOS08.
+           IF WRK-STATUS-ALUNOS08 = '35'
+               MOVE 'S' TO WRK-FIM-HIST
+           END-IF.
+           DISPLAY '--- HISTORICO DE MEDIAS DO ALUNO ' WRK-ALUNO-ID
+               ' ---'.
+           PERFORM 0241-LER-HISTORICO UNTIL FIM-HIST.
+           IF WRK-STATUS-ALUNOS08 NOT = '35'
+               CLOSE F-ALUNOS08
+           END-IF.
+           DISPLAY '--- FIM DO HISTORICO (' WRK-QT-TERMOS
+               ' TERMO(S)) ---'.
+
+      *LE UM REGISTRO DE ALUNOS08 E, SE FOR DO ALUNO CORRENTE, MOSTRA
+      *O TERMO E A MEDIA DAQUELE TERMO.
+       0241-LER-HISTORICO.
+           READ F-ALUNOS08
+               AT END
+                   MOVE 'S' TO WRK-FIM-HIST
+               NOT AT END
+                   IF ALU8-ID = WRK-ALUNO-ID
+                       ADD 1 TO WRK-QT-TERMOS
+                       DISPLAY '   TERMO ' ALU8-TERMO ' MEDIA '
+                           ALU8-MEDIA ' STATUS ' ALU8-STATUS
+                   END-IF
+           END-READ.
+
+      *MONTA E GRAVA O CABECALHO PADRAO DO RELATORIO (PROGRAMA, DATA E
+      *PAGINA), ZERANDO O CONTADOR DE LINHA DA PAGINA NOVA (VEJA
+      *RPTHDR.CPY).
+       0900-IMPRIMIR-CABECALHO-RPT.
+           ACCEPT WRK-RPT-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-RPT-DIA TO WRK-RPT-DIA-ED.
+           MOVE WRK-RPT-MES TO WRK-RPT-MES-ED.
+           MOVE WRK-RPT-ANO TO WRK-RPT-ANO-ED.
+           ADD 1 TO WRK-RPT-PAGINA.
+           MOVE WRK-RPT-PAGINA TO WRK-RPT-PAGINA-ED.
+           MOVE ZEROS TO WRK-RPT-LINHA.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING WRK-AUD-PROGRAMA ' RELATORIO   DATA: ' WRK-RPT-DATA-ED
+               '   PAGINA: ' WRK-RPT-PAGINA-ED
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+      *GRAVA UMA LINHA DE DETALHE NO RELATORIO, QUEBRANDO A PAGINA
+      *(NOVO CABECALHO) SE A PAGINA ATUAL JA ESTIVER CHEIA.
+       0910-GRAVAR-LINHA-RPT.
+           IF WRK-RPT-LINHA >= WRK-RPT-MAXLIN
+               PERFORM 0900-IMPRIMIR-CABECALHO-RPT
+           END-IF.
+           MOVE WRK-RPT-LINHA-TXT TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           ADD 1 TO WRK-RPT-LINHA.
