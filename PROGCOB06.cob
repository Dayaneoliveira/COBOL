@@ -5,30 +5,140 @@
       *AREA DE COMENTARIOS - REMARKS
       *AUTHOR = Dayane(ALURA) Daya
       *OBJETIVO : USO DO SINAL ( - + )
+      *RECEBE VARIOS LANCAMENTOS DE DEBITO/CREDITO E MANTEM UM
+      *SALDO CORRENTE COM SINAL, COMO UMA FITA DE RAZAO.
       *DATA = XX/XX/XXX
       ********************************************
       *PICTURE OU PIC EXISTEM APENAS TRES A(NOMES ALFABETICOS),X(ALFANUMERICO, NUMEROS,LETRAS E SIMBOLOS)
       *9 (NUMERAÇÃO).
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *ARQUIVO OPCIONAL COM OS LANCAMENTOS, PARA RODAR SEM OPERADOR
+      *NO TERMINAL (VEJA INPMODE.CPY). O FIM DO ARQUIVO JA ENCERRA OS
+      *LANCAMENTOS, SEM PRECISAR DO PAR 0/0 DE SENTINELA.
+           SELECT F-LANCTOS ASSIGN TO 'LANCTOS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-LANCTOS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-LANCTOS.
+       01  REG-LANCTO.
+           03 LAN-DEBITO  PIC 9(04).
+           03 LAN-CREDITO PIC 9(04).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NUM1 PIC 9(02)    VALUE ZEROS.
-       77 WRK-NUM2 PIC 9(02)    VALUE ZEROS.
-       77 WRK-RESUL PIC S9(04)  VALUE ZEROS.
-       77 WRK-RESUL-ED PIC -ZZ9 VALUE ZEROS.
+       77 WRK-DEBITO    PIC 9(04)    VALUE ZEROS.
+       77 WRK-CREDITO   PIC 9(04)    VALUE ZEROS.
+       77 WRK-RESUL     PIC S9(04)   VALUE ZEROS.
+       77 WRK-SALDO     PIC S9(06)   VALUE ZEROS.
+       77 WRK-RESUL-ED  PIC -ZZZZZ9  VALUE ZEROS.
+       77 WRK-SALDO-CD  PIC ZZZZZ9   VALUE ZEROS.
+       77 WRK-SALDO-SUF PIC X(02)    VALUE SPACES.
+       77 WRK-FIM-LANC  PIC X(01)    VALUE 'N'.
+           88 FIM-LANCAMENTOS VALUE 'S'.
+       77 WRK-STATUS-LANCTOS PIC X(02) VALUE '00'.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB06'.
+      *CAMPO COMUM DE MODO DE ENTRADA (VEJA INPMODE.CPY).
+           COPY 'INPMODE.CPY'.
       ********** S significa sinal por isso S9 para mostrar na frente se é positivo ou negativo
       ***** Z omite se for ou nao zero.
+      *WRK-SALDO-CD/WRK-SALDO-SUF MOSTRAM O SALDO NO FORMATO CONTABIL
+      *TRADICIONAL, VALOR SEGUIDO DE CR (NEGATIVO) OU DB (POSITIVO).
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+      *SEPARACAO EM PARAGRAFOS
+       0001-PRINCIPAL.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           DISPLAY 'ENTRADA: (C)ONSOLE OU (A)RQUIVO.. '.
+           ACCEPT WRK-INP-MODO.
+           IF INP-ARQUIVO
+               OPEN INPUT F-LANCTOS
+               IF WRK-STATUS-LANCTOS NOT = '00'
+                   DISPLAY 'ARQUIVO LANCTOS NAO ENCONTRADO, SEM '
+                       'LANCAMENTOS'
+               END-IF
+           END-IF.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO O SALDO DA CHAMADA ANTERIOR NAO PODE SOBRAR NA
+      *MEMORIA PARA ESTA CHAMADA - MAS SO UMA VEZ AQUI, E NAO A CADA
+      *LANCAMENTO, SENAO O SALDO NUNCA ACUMULA DE UM LANCAMENTO PARA
+      *O PROXIMO.
+           MOVE ZEROS TO WRK-SALDO.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-LANCAMENTOS.
+           IF INP-ARQUIVO AND WRK-STATUS-LANCTOS = '00'
+               CLOSE F-LANCTOS
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           MOVE SPACES TO WRK-AUD-ENTRADA.
+           STRING 'SALDO=' WRK-SALDO-CD WRK-SALDO-SUF
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
+
+       0100-INICIALIZAR.
            DISPLAY '============================'.
-           DISPLAY 'NUMERO1..' WRK-NUM1.
-           DISPLAY 'NUMERO2..' WRK-NUM2.
+           MOVE 'N' TO WRK-FIM-LANC.
+           IF INP-ARQUIVO
+               IF WRK-STATUS-LANCTOS = '00'
+                   READ F-LANCTOS
+                       AT END
+                           MOVE 'S' TO WRK-FIM-LANC
+                       NOT AT END
+                           MOVE LAN-DEBITO  TO WRK-DEBITO
+                           MOVE LAN-CREDITO TO WRK-CREDITO
+                   END-READ
+               ELSE
+                   MOVE 'S' TO WRK-FIM-LANC
+               END-IF
+           ELSE
+               DISPLAY 'DEBITO 0 E CREDITO 0 ENCERRA O LANCAMENTO'
+               ACCEPT WRK-DEBITO FROM CONSOLE
+               ACCEPT WRK-CREDITO FROM CONSOLE
+               IF WRK-DEBITO = 0 AND WRK-CREDITO = 0
+                   MOVE 'S' TO WRK-FIM-LANC
+               END-IF
+           END-IF.
+
+       0200-PROCESSAR.
+           DISPLAY 'DEBITO..' WRK-DEBITO.
+           DISPLAY 'CREDITO..' WRK-CREDITO.
       *********FROM Quem eu vou subtrair e para devolver esse resultado de subtração GIVING.
       ****************SUBTRAÇÃO*****************
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'SUBTRACAO ....' WRK-RESUL.
-           DISPLAY 'SUBTRACAO ....' WRK-RESUL-ED.
-               STOP RUN.
+           SUBTRACT WRK-DEBITO FROM WRK-CREDITO GIVING WRK-RESUL.
+           ADD WRK-RESUL TO WRK-SALDO.
+           MOVE WRK-SALDO TO WRK-RESUL-ED.
+           PERFORM 0210-FORMATAR-SALDO.
+           DISPLAY 'LANCAMENTO ....' WRK-RESUL.
+           DISPLAY 'SALDO ....' WRK-RESUL-ED.
+           DISPLAY 'SALDO ....' WRK-SALDO-CD WRK-SALDO-SUF.
+           PERFORM 0100-INICIALIZAR.
+
+      *****MONTA O SALDO NO PADRAO CONTABIL, VALOR SEM SINAL SEGUIDO
+      *****DO SUFIXO CR (NEGATIVO) OU DB (POSITIVO/ZERO).
+       0210-FORMATAR-SALDO.
+           IF WRK-SALDO < 0
+               COMPUTE WRK-SALDO-CD = WRK-SALDO * -1
+               MOVE 'CR' TO WRK-SALDO-SUF
+           ELSE
+               MOVE WRK-SALDO TO WRK-SALDO-CD
+               MOVE 'DB' TO WRK-SALDO-SUF
+           END-IF.
+
+       0300-FINALIZAR.
+           DISPLAY '=================='.
+           DISPLAY 'SALDO FINAL....' WRK-RESUL-ED.
+           DISPLAY 'SALDO FINAL....' WRK-SALDO-CD WRK-SALDO-SUF.
