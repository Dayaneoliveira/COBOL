@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB19.
+      ********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : CONFERIR, ANTES DE RODAR (OU RECOMPILAR) A BATELADA,
+      *SE TODOS OS COPYBOOKS LISTADOS NO MANIFESTO (VEJA CPYMANF.CPY)
+      *REALMENTE EXISTEM NO DIRETORIO DE COPYBOOKS, EM VEZ DE SO
+      *DESCOBRIR QUE UM COPY FOI ESQUECIDO QUANDO O COMPILE DE UM
+      *PROGRAMA ESPECIFICO QUEBRAR LA NA FRENTE, UM DE CADA VEZ.
+      *PARA CADA COPYBOOK FALTANDO, MOSTRA CLARAMENTE QUAL PROGRAMA
+      *DEPENDE DELE, E TERMINA COM RETURN-CODE ALTO SE FALTAR ALGUM,
+      *PARA UM JOB DE COMPILACAO PODER QUEBRAR A CADEIA DE STEPS
+      *(COND) EM VEZ DE SEGUIR ADIANTE COM COPYBOOKS FALTANDO.
+      *DATA = XX/XX/XXX
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *O NOME DO ARQUIVO A TESTAR E MONTADO EM WRK-CPY-NOME ANTES DE
+      *CADA OPEN (UM COPYBOOK DIFERENTE A CADA ITEM DO MANIFESTO).
+           SELECT F-CPYCHECK ASSIGN TO WRK-CPY-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CPY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-CPYCHECK.
+       01  REG-CPYCHECK PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *MANIFESTO DE PROGRAMA X COPYBOOK (VEJA CPYMANF.CPY).
+           COPY 'CPYMANF.CPY'.
+       77 WRK-CPY-NOME    PIC X(20) VALUE SPACES.
+       77 WRK-STATUS-CPY  PIC X(02) VALUE '00'.
+       77 WRK-MAN-IDX     PIC 9(04) VALUE ZEROS.
+       77 WRK-QT-FALTANDO PIC 9(04) VALUE ZEROS.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB19'.
+
+       PROCEDURE DIVISION.
+      *SEPARACAO EM PARAGRAFOS
+       0001-PRINCIPAL.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           DISPLAY '=================================================='.
+           DISPLAY 'CONFERENCIA DE COPYBOOKS DO MANIFESTO (CPYMANF.CPY)'.
+           DISPLAY '=================================================='.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO A CONTAGEM DE FALTANTES DA EXECUCAO ANTERIOR NAO
+      *PODE SOBRAR NA MEMORIA PARA ESTA EXECUCAO.
+           MOVE ZEROS TO WRK-QT-FALTANDO.
+           PERFORM 0200-CONFERIR-MANIFESTO
+               VARYING WRK-MAN-IDX FROM 1 BY 1
+               UNTIL WRK-MAN-IDX > WRK-MAN-QTD.
+           DISPLAY '=================================================='.
+           IF WRK-QT-FALTANDO > 0
+               DISPLAY 'TOTAL DE COPYBOOKS FALTANDO: ' WRK-QT-FALTANDO
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               DISPLAY 'TODOS OS COPYBOOKS DO MANIFESTO FORAM ACHADOS'
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           MOVE SPACES TO WRK-AUD-ENTRADA.
+           STRING 'ITENS=' WRK-MAN-QTD DELIMITED BY SIZE
+               INTO WRK-AUD-ENTRADA.
+           STRING 'FALTANDO=' WRK-QT-FALTANDO DELIMITED BY SIZE
+               INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
+
+      *TENTA ABRIR O COPYBOOK DO ITEM WRK-MAN-IDX DO MANIFESTO; SE O
+      *ARQUIVO NAO EXISTIR (FILE STATUS 35), AVISA QUAL PROGRAMA
+      *DEPENDE DELE E CONTA MAIS UM NA LISTA DE FALTANTES.
+       0200-CONFERIR-MANIFESTO.
+           MOVE WRK-MAN-COPYBOOK(WRK-MAN-IDX) TO WRK-CPY-NOME.
+           OPEN INPUT F-CPYCHECK.
+           IF WRK-STATUS-CPY = '35'
+               DISPLAY 'FALTANDO: ' WRK-MAN-COPYBOOK(WRK-MAN-IDX)
+                   ' (USADO POR ' WRK-MAN-PROGRAMA(WRK-MAN-IDX) ')'
+               ADD 1 TO WRK-QT-FALTANDO
+           ELSE
+               DISPLAY 'OK......: ' WRK-MAN-COPYBOOK(WRK-MAN-IDX)
+                   ' (USADO POR ' WRK-MAN-PROGRAMA(WRK-MAN-IDX) ')'
+               CLOSE F-CPYCHECK
+           END-IF.
