@@ -0,0 +1,27 @@
+      ********************************************
+      *COPYBOOK - RPTHDR.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : CAMPOS COMUNS PARA RELATORIO IMPRESSO COM CABECALHO
+      *PADRAO (PROGRAMA, DATA DO PROCESSAMENTO, NUMERO DE PAGINA) E
+      *CONTROLE DE QUEBRA DE PAGINA, PARA QUALQUER PROGCOBxx QUE GERE
+      *RELATORIO. CADA PROGRAMA AINDA DECLARA SEU PROPRIO FD/SELECT DO
+      *ARQUIVO DE RELATORIO, JA QUE O NOME DO ARQUIVO MUDA DE PROGRAMA
+      *PARA PROGRAMA.
+      *DATA = XX/XX/XXX
+      ********************************************
+       77 WRK-RPT-PAGINA  PIC 9(04) VALUE ZEROS.
+       77 WRK-RPT-LINHA   PIC 9(02) VALUE ZEROS.
+       77 WRK-RPT-MAXLIN  PIC 9(02) VALUE 20.
+       01 WRK-RPT-DATA-HOJE PIC 9(08) VALUE ZEROS.
+       01 WRK-RPT-DATA-HOJE-R REDEFINES WRK-RPT-DATA-HOJE.
+           03 WRK-RPT-ANO  PIC 9(04).
+           03 WRK-RPT-MES  PIC 9(02).
+           03 WRK-RPT-DIA  PIC 9(02).
+       01 WRK-RPT-DATA-ED.
+           03 WRK-RPT-DIA-ED  PIC 9(02).
+           03 FILLER          PIC X(01) VALUE '/'.
+           03 WRK-RPT-MES-ED  PIC 9(02).
+           03 FILLER          PIC X(01) VALUE '/'.
+           03 WRK-RPT-ANO-ED  PIC 9(04).
+       01 WRK-RPT-PAGINA-ED PIC ZZZ9.
+       77 WRK-RPT-LINHA-TXT PIC X(80) VALUE SPACES.
