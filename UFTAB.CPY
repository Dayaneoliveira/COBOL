@@ -0,0 +1,47 @@
+      ********************************************
+      *COPYBOOK - UFTAB.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : TABELA MESTRE DE UNIDADES DA FEDERACAO (UF), COM
+      *NOME POR EXTENSO, REGIAO E PERCENTUAL DE FRETE POR ESTADO.
+      *USADA POR QUALQUER PROGRAMA QUE PRECISE VALIDAR UMA UF OU
+      *CALCULAR FRETE POR ESTADO (HOJE: PROGCOB09).
+      *A TABELA ESTA EM ORDEM ASCENDENTE DE UF PARA PERMITIR SEARCH
+      *ALL (BUSCA BINARIA) POR TAB-UF-COD.
+      *DATA = XX/XX/XXX
+      ********************************************
+       01  WRK-TAB-UF-DADOS.
+       03 FILLER PIC X(36) VALUE 'ACACRE               NORTE       158'.
+       03 FILLER PIC X(36) VALUE 'ALALAGOAS            NORDESTE    138'.
+       03 FILLER PIC X(36) VALUE 'AMAMAZONAS           NORTE       155'.
+       03 FILLER PIC X(36) VALUE 'APAMAPA              NORTE       155'.
+       03 FILLER PIC X(36) VALUE 'BABAHIA              NORDESTE    130'.
+       03 FILLER PIC X(36) VALUE 'CECEARA              NORDESTE    140'.
+       03 FILLER PIC X(36) VALUE 'DFDISTRITO FEDERAL   CENTRO-OESTE125'.
+       03 FILLER PIC X(36) VALUE 'ESESPIRITO SANTO     SUDESTE     118'.
+       03 FILLER PIC X(36) VALUE 'GOGOIAS              CENTRO-OESTE128'.
+       03 FILLER PIC X(36) VALUE 'MAMARANHAO           NORDESTE    145'.
+       03 FILLER PIC X(36) VALUE 'MGMINAS GERAIS       SUDESTE     115'.
+       03 FILLER PIC X(36) VALUE 'MSMATO GROSSO DO SUL CENTRO-OESTE132'.
+       03 FILLER PIC X(36) VALUE 'MTMATO GROSSO        CENTRO-OESTE135'.
+       03 FILLER PIC X(36) VALUE 'PAPARA               NORTE       150'.
+       03 FILLER PIC X(36) VALUE 'PBPARAIBA            NORDESTE    138'.
+       03 FILLER PIC X(36) VALUE 'PEPERNAMBUCO         NORDESTE    135'.
+       03 FILLER PIC X(36) VALUE 'PIPIAUI              NORDESTE    142'.
+       03 FILLER PIC X(36) VALUE 'PRPARANA             SUL         120'.
+       03 FILLER PIC X(36) VALUE 'RJRIO DE JANEIRO     SUDESTE     110'.
+       03 FILLER PIC X(36) VALUE 'RNRIO GRANDE DO NORTENORDESTE    138'.
+       03 FILLER PIC X(36) VALUE 'RORONDONIA           NORTE       150'.
+       03 FILLER PIC X(36) VALUE 'RRRORAIMA            NORTE       160'.
+       03 FILLER PIC X(36) VALUE 'RSRIO GRANDE DO SUL  SUL         125'.
+       03 FILLER PIC X(36) VALUE 'SCSANTA CATARINA     SUL         122'.
+       03 FILLER PIC X(36) VALUE 'SESERGIPE            NORDESTE    135'.
+       03 FILLER PIC X(36) VALUE 'SPSAO PAULO          SUDESTE     105'.
+       03 FILLER PIC X(36) VALUE 'TOTOCANTINS          NORTE       140'.
+       01  WRK-TAB-UF REDEFINES WRK-TAB-UF-DADOS.
+           03 TAB-UF-ITEM OCCURS 27 TIMES
+                   ASCENDING KEY IS TAB-UF-COD
+                   INDEXED BY TAB-UF-IDX.
+               05 TAB-UF-COD    PIC X(02).
+               05 TAB-UF-NOME   PIC X(19).
+               05 TAB-UF-REGIAO PIC X(12).
+               05 TAB-UF-FRETE  PIC 9(01)V99.
