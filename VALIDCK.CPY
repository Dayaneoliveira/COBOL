@@ -0,0 +1,16 @@
+      ********************************************
+      *COPYBOOK - VALIDCK.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : CAMPOS COMUNS PARA VALIDAR UM VALOR NUMERICO
+      *DIGITADO NO CONSOLE ANTES DE USA-LO EM QUALQUER COMPUTE,
+      *PARA NAO DEIXAR ENTRADA INVALIDA (NAO-NUMERICA OU FORA DA
+      *FAIXA ESPERADA) PASSAR DIRETO PARA A CONTA. VEJA VALIDNUM.cob.
+      *DATA = XX/XX/XXX
+      ********************************************
+       77 WRK-VAL-ENTRADA PIC X(08) VALUE SPACES.
+       77 WRK-VAL-MIN     PIC 9(08) VALUE ZEROS.
+       77 WRK-VAL-MAX     PIC 9(08) VALUE ZEROS.
+       77 WRK-VAL-NUM     PIC 9(08) VALUE ZEROS.
+       77 WRK-VAL-VALIDO  PIC X(01) VALUE 'N'.
+           88 VAL-OK        VALUE 'S'.
+           88 VAL-INVALIDO  VALUE 'N'.
