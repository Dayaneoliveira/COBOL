@@ -0,0 +1,14 @@
+      ********************************************
+      *COPYBOOK - DECPOINT.CPY
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : CENTRALIZAR O AJUSTE DE DECIMAL-POINT IS COMMA (
+      *FORMATO BRASILEIRO DE CASAS DECIMAIS) PARA QUE TODOS OS
+      *PROGCOBxx USEM A MESMA CONVENCAO, EM VEZ DE CADA PROGRAMA
+      *DECLARAR ISSO POR CONTA PROPRIA. USAR DENTRO DE SPECIAL-NAMES,
+      *NA CONFIGURATION SECTION:
+      *    CONFIGURATION SECTION.
+      *    SPECIAL-NAMES.
+      *        COPY 'DECPOINT.CPY'.
+      *DATA = XX/XX/XXX
+      ********************************************
+           DECIMAL-POINT IS COMMA.
