@@ -0,0 +1,115 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB05L.
+      ********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : VERSAO EM LOTE DO PROGCOB05
+      *LE UM ARQUIVO COM VARIOS PARES DE NUMEROS E GRAVA UM
+      *RELATORIO COM SOMA, SUBTRACAO, DIVISAO, RESTO, MULTIPLICACAO
+      *E MEDIA DE CADA PAR, SEM PRECISAR RODAR O PROGRAMA VARIAS VEZES.
+      *DATA = XX/XX/XXX
+      ********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ENTRADA ASSIGN TO 'ENTRADA'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-SAIDA   ASSIGN TO 'SAIDA'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-ENTRADA.
+       01  REG-ENTRADA.
+           03 ENT-NUM1 PIC 9(02).
+           03 ENT-NUM2 PIC 9(02).
+
+       FD  F-SAIDA.
+       01  REG-SAIDA          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NUM1       PIC 9(02) VALUE ZEROS.
+       77 WRK-NUM2       PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA       PIC 9(04) VALUE ZEROS.
+       77 WRK-SUBT       PIC S9(04) VALUE ZEROS.
+       77 WRK-RESUL      PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO      PIC 9(02) VALUE ZEROS.
+       77 WRK-MULT       PIC 9(04) VALUE ZEROS.
+       77 WRK-MEDIA      PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-FIM-ARQ    PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO VALUE 'S'.
+       77 WRK-LINHA-SAIDA PIC X(80) VALUE SPACES.
+       77 WRK-QT-PARES     PIC 9(04) VALUE ZEROS.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB05L'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 0300-FINALIZAR.
+           STRING 'ARQUIVO=ENTRADA' DELIMITED BY SIZE
+               INTO WRK-AUD-ENTRADA.
+           STRING 'PARES-PROCESSADOS=' WRK-QT-PARES
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+           GOBACK.
+
+       0100-INICIALIZAR.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO O FIM-DE-ARQUIVO E A CONTAGEM DA EXECUCAO
+      *ANTERIOR NAO PODEM SOBRAR NA MEMORIA PARA ESTA EXECUCAO.
+           MOVE 'N' TO WRK-FIM-ARQ.
+           MOVE ZEROS TO WRK-QT-PARES.
+           OPEN INPUT F-ENTRADA
+           OPEN OUTPUT F-SAIDA.
+           READ F-ENTRADA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QT-PARES.
+           MOVE ENT-NUM1 TO WRK-NUM1.
+           MOVE ENT-NUM2 TO WRK-NUM2.
+
+           ADD WRK-NUM1 WRK-NUM2 GIVING WRK-SOMA.
+           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-SUBT.
+
+           IF WRK-NUM2 = 0
+               MOVE ZEROS TO WRK-RESUL WRK-RESTO
+           ELSE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                   REMAINDER WRK-RESTO
+           END-IF.
+
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-MULT.
+           COMPUTE WRK-MEDIA ROUNDED = (WRK-NUM1 + WRK-NUM2) / 2.
+
+           STRING 'NUM1=' WRK-NUM1 ' NUM2=' WRK-NUM2
+                  ' SOMA=' WRK-SOMA ' SUBT=' WRK-SUBT
+                  ' DIV=' WRK-RESUL ' RESTO=' WRK-RESTO
+                  ' MULT=' WRK-MULT ' MEDIA=' WRK-MEDIA
+               DELIMITED BY SIZE INTO WRK-LINHA-SAIDA.
+           WRITE REG-SAIDA FROM WRK-LINHA-SAIDA.
+
+           READ F-ENTRADA
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+           END-READ.
+
+       0300-FINALIZAR.
+           CLOSE F-ENTRADA
+           CLOSE F-SAIDA.
