@@ -11,40 +11,283 @@
       *9 (NUMERA��O).
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           COPY 'DECPOINT.CPY'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *ARQUIVO OPCIONAL COM OS 2 OPERANDOS, PARA RODAR SEM OPERADOR
+      *NO TERMINAL (VEJA INPMODE.CPY).
+           SELECT F-OPERANDOS ASSIGN TO 'OPERANDOS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-OPERANDOS.
+      *RELATORIO IMPRESSO COM OS RESULTADOS, COM CABECALHO E QUEBRA DE
+      *PAGINA PADRAO (VEJA RPTHDR.CPY).
+           SELECT F-RELATORIO ASSIGN TO 'PROGCOB05RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  F-OPERANDOS.
+       01  REG-OPERANDOS.
+           03 OPE-NUM1 PIC 9(02).
+           03 OPE-NUM2 PIC 9(02).
+
+       FD  F-RELATORIO.
+       01  REG-RELATORIO PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
        77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
        77 WRK-RESUL PIC 9(04) VALUE ZEROS.
        77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+       77 WRK-MEDIA PIC 9(02)V99 VALUE ZEROS.
+       77 WRK-STATUS-OPERANDOS PIC X(02) VALUE '00'.
+      *CAMPOS DA TRILHA DE AUDITORIA COMUM (VEJA AUDITLOG.cob).
+           COPY 'AUDITCALL.CPY'.
+       77 WRK-AUD-PROGRAMA PIC X(10) VALUE 'PROGCOB05'.
+      *CAMPOS COMUNS DE ERRO ARITMETICO (VEJA ARITERR.CPY).
+           COPY 'ARITERR.CPY'.
+      *CAMPO COMUM DE MODO DE ENTRADA (VEJA INPMODE.CPY).
+           COPY 'INPMODE.CPY'.
+      *CAMPOS COMUNS DE CABECALHO/QUEBRA DE PAGINA DO RELATORIO (VEJA
+      *RPTHDR.CPY).
+           COPY 'RPTHDR.CPY'.
+      *CAMPOS COMUNS DE VALIDACAO DE ENTRADA NUMERICA (VEJA
+      *VALIDCK.CPY/VALIDNUM.cob).
+           COPY 'VALIDCK.CPY'.
+
+      *GRUPO DE PARAMETROS PARA A ENTRADA ALTERNATIVA PROGCOB05-PARM,
+      *USADA POR UM JOB OU PROGRAMA CHAMADOR QUE JA TEM OS OPERANDOS
+      *PRONTOS E NAO PRECISA (NEM PODE, RODANDO SEM OPERADOR) RESPONDER
+      *AO ACCEPT INTERATIVO.
+       LINKAGE SECTION.
+       01  LK-PARM-PROGCOB05.
+           03 LK-NUM1 PIC 9(02).
+           03 LK-NUM2 PIC 9(02).
+
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+       0001-PRINCIPAL.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           DISPLAY 'ENTRADA: (C)ONSOLE OU (A)RQUIVO.. '.
+           ACCEPT WRK-INP-MODO.
+           IF INP-ARQUIVO
+               OPEN INPUT F-OPERANDOS
+               IF WRK-STATUS-OPERANDOS = '00'
+                   READ F-OPERANDOS
+                       AT END
+                           DISPLAY 'ARQUIVO OPERANDOS VAZIO, USANDO '
+                               'ZEROS'
+                           MOVE ZEROS TO WRK-NUM1
+                           MOVE ZEROS TO WRK-NUM2
+                       NOT AT END
+                           MOVE OPE-NUM1 TO WRK-NUM1
+                           MOVE OPE-NUM2 TO WRK-NUM2
+                   END-READ
+                   CLOSE F-OPERANDOS
+               ELSE
+                   DISPLAY 'ARQUIVO OPERANDOS NAO ENCONTRADO, USANDO '
+                       'ZEROS'
+                   MOVE ZEROS TO WRK-NUM1
+                   MOVE ZEROS TO WRK-NUM2
+               END-IF
+           ELSE
+               PERFORM 0110-OBTER-NUM1
+               PERFORM 0120-OBTER-NUM2
+           END-IF.
+           PERFORM 0200-PROCESSAR.
+           GOBACK.
+
+      *ENTRADA ALTERNATIVA PARA CHAMADA VIA LINKAGE SECTION / USING,
+      *PARA UM JOB AGENDADO OU PROGRAMA CHAMADOR QUE JA SABE OS DOIS
+      *OPERANDOS (SEM ACCEPT, SEM PROMPT DE CONSOLE/ARQUIVO).
+      *ESTA ENTRADA FICA LOGO APOS O GOBACK PRINCIPAL, ANTES DOS
+      *PARAGRAFOS AUXILIARES DE VALIDACAO, PARA NAO DEIXAR NENHUM
+      *PARAGRAFO PERFORMADO IMEDIATAMENTE ANTES DE UM ENTRY.
+       ENTRY 'PROGCOB05-PARM' USING LK-PARM-PROGCOB05.
+           MOVE 'INICIO' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE LK-NUM1 TO WRK-NUM1.
+           MOVE LK-NUM2 TO WRK-NUM2.
+           PERFORM 0200-PROCESSAR.
+           GOBACK.
+
+      *PEDE O NUMERO1 NO CONSOLE E REPETE ATE VIR UM VALOR SO COM
+      *DIGITOS E DENTRO DA FAIXA DO CAMPO (VEJA VALIDNUM.cob), EM
+      *VEZ DE ACEITAR DIRETO NUM PIC 9 E DEIXAR DIGITACAO ERRADA
+      *VIRAR ZERO EM SILENCIO.
+       0110-OBTER-NUM1.
+           MOVE 'N' TO WRK-VAL-VALIDO.
+           PERFORM 0111-LER-NUM1 UNTIL VAL-OK.
+           MOVE WRK-VAL-NUM TO WRK-NUM1.
+
+       0111-LER-NUM1.
+           DISPLAY 'NUMERO1 (00-99).. '.
+           ACCEPT WRK-VAL-ENTRADA.
+           MOVE 0  TO WRK-VAL-MIN.
+           MOVE 99 TO WRK-VAL-MAX.
+           CALL 'VALIDNUM' USING WRK-VAL-ENTRADA WRK-VAL-MIN
+               WRK-VAL-MAX WRK-VAL-NUM WRK-VAL-VALIDO.
+           IF VAL-INVALIDO
+               DISPLAY 'VALOR INVALIDO, DIGITE NOVAMENTE'
+           END-IF.
+
+      *PEDE O NUMERO2 NO CONSOLE, MESMA LOGICA DO 0110-OBTER-NUM1.
+       0120-OBTER-NUM2.
+           MOVE 'N' TO WRK-VAL-VALIDO.
+           PERFORM 0121-LER-NUM2 UNTIL VAL-OK.
+           MOVE WRK-VAL-NUM TO WRK-NUM2.
+
+       0121-LER-NUM2.
+           DISPLAY 'NUMERO2 (00-99).. '.
+           ACCEPT WRK-VAL-ENTRADA.
+           MOVE 0  TO WRK-VAL-MIN.
+           MOVE 99 TO WRK-VAL-MAX.
+           CALL 'VALIDNUM' USING WRK-VAL-ENTRADA WRK-VAL-MIN
+               WRK-VAL-MAX WRK-VAL-NUM WRK-VAL-VALIDO.
+           IF VAL-INVALIDO
+               DISPLAY 'VALOR INVALIDO, DIGITE NOVAMENTE'
+           END-IF.
+
+      *CALCULA E IMPRIME/GRAVA TUDO A PARTIR DE WRK-NUM1/WRK-NUM2, JA
+      *OBTIDOS (POR ACCEPT, ARQUIVO OU PARAMETRO) PELA ENTRADA QUE
+      *CHAMOU ESTE PARAGRAFO.
+       0200-PROCESSAR.
+      *ESTE PROGRAMA PODE SER CHAMADO VARIAS VEZES PELO MENU SEM
+      *CANCEL, ENTAO A PAGINACAO DO RELATORIO VOLTA A CONTAR DE 1 EM
+      *CADA CHAMADA, EM VEZ DE CONTINUAR DE ONDE A CHAMADA ANTERIOR
+      *PAROU.
+           MOVE ZEROS TO WRK-RPT-PAGINA.
+           OPEN OUTPUT F-RELATORIO.
+      *UM ERRO ARITMETICO DE UMA CHAMADA ANTERIOR NAO PODE CONTINUAR
+      *SINALIZADO PARA ESTA CHAMADA, QUE PODE NAO TER ERRO NENHUM.
+           SET ARI-SEM-ERRO TO TRUE.
+           PERFORM 0900-IMPRIMIR-CABECALHO-RPT.
+           MOVE SPACES TO WRK-RPT-LINHA-TXT.
+           STRING 'NUMERO1..' WRK-NUM1 ' NUMERO2..' WRK-NUM2
+               DELIMITED BY SIZE INTO WRK-RPT-LINHA-TXT.
+           PERFORM 0910-GRAVAR-LINHA-RPT.
            DISPLAY '============================'.
            DISPLAY 'NUMERO1..' WRK-NUM1.
            DISPLAY 'NUMERO2..' WRK-NUM2.
       *ADD esta somando juntando essas variavies e vai jogar o resultado no TO wrk-resul.(VARIAVEL DE RESULTADO)
       ****************SOMA**********************
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
+           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL
+               ON SIZE ERROR
+                   MOVE 'ERRO: SOMA ESTOUROU O CAMPO' TO WRK-ARI-MSG
+                   SET ARI-ERRO TO TRUE
+                   DISPLAY WRK-ARI-MSG
+           END-ADD.
            DISPLAY 'SOMA ....' WRK-RESUL.
+           MOVE SPACES TO WRK-RPT-LINHA-TXT.
+           STRING 'SOMA ....' WRK-RESUL DELIMITED BY SIZE
+               INTO WRK-RPT-LINHA-TXT.
+           PERFORM 0910-GRAVAR-LINHA-RPT.
       *********FROM Quem eu vou subtrair e para devolver esse resultado de subtra��o GIVING.
       ****************SUBTRA��O*****************
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
+           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   MOVE 'ERRO: SUBTRACAO ESTOUROU O CAMPO' TO
+                       WRK-ARI-MSG
+                   SET ARI-ERRO TO TRUE
+                   DISPLAY WRK-ARI-MSG
+           END-SUBTRACT.
            DISPLAY 'SUBTRACAO ....' WRK-RESUL.
+           MOVE SPACES TO WRK-RPT-LINHA-TXT.
+           STRING 'SUBTRACAO ....' WRK-RESUL DELIMITED BY SIZE
+               INTO WRK-RPT-LINHA-TXT.
+           PERFORM 0910-GRAVAR-LINHA-RPT.
       *****BY dividir esse por esse ou seja coloca o numero ou a variavel de divis�o*****************
       *****REMAINDER ONDE FICA RESULTADO RESTANTE DA CONTA *****************
       ****************Divis�o*****************
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-            DISPLAY 'DIVISAO ....' WRK-RESUL.
-            DISPLAY 'RESTO ....' WRK-RESTO.
+           IF WRK-NUM2 = 0
+               MOVE 'ERRO: NUMERO2 ESTA ZERADO, NAO DA PRA DIVIDIR'
+                   TO WRK-ARI-MSG
+               SET ARI-ERRO TO TRUE
+               DISPLAY WRK-ARI-MSG
+           ELSE
+               DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+                   REMAINDER WRK-RESTO
+                   ON SIZE ERROR
+                       MOVE 'ERRO: DIVISAO ESTOUROU O CAMPO' TO
+                           WRK-ARI-MSG
+                       SET ARI-ERRO TO TRUE
+                       DISPLAY WRK-ARI-MSG
+               END-DIVIDE
+               DISPLAY 'DIVISAO ....' WRK-RESUL
+               DISPLAY 'RESTO ....' WRK-RESTO
+               MOVE SPACES TO WRK-RPT-LINHA-TXT
+               STRING 'DIVISAO ....' WRK-RESUL ' RESTO ....' WRK-RESTO
+                   DELIMITED BY SIZE INTO WRK-RPT-LINHA-TXT
+               PERFORM 0910-GRAVAR-LINHA-RPT
+           END-IF.
       *****BY qual numero quer multiplicar*****************
       ****************MULTIPLICA��O*****************
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
+           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   MOVE 'ERRO: MULTIPLICACAO ESTOUROU O CAMPO' TO
+                       WRK-ARI-MSG
+                   SET ARI-ERRO TO TRUE
+                   DISPLAY WRK-ARI-MSG
+           END-MULTIPLY.
            DISPLAY 'MULTIPLICACAO....' WRK-RESUL.
+           MOVE SPACES TO WRK-RPT-LINHA-TXT.
+           STRING 'MULTIPLICACAO....' WRK-RESUL DELIMITED BY SIZE
+               INTO WRK-RPT-LINHA-TXT.
+           PERFORM 0910-GRAVAR-LINHA-RPT.
 
       *****M�dia, quando esta mexendo com express�o numerica pode usar.***********
       ****************COMPUTE*****************
            COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
            DISPLAY 'MEDIA....' WRK-RESUL.
+      *****WRK-MEDIA TEM CASAS DECIMAIS, ROUNDED EVITA TRUNCAR A MEDIA*
+           COMPUTE WRK-MEDIA ROUNDED = (WRK-NUM1 + WRK-NUM2) / 2.
+           DISPLAY 'MEDIA....' WRK-MEDIA.
+           MOVE SPACES TO WRK-RPT-LINHA-TXT.
+           STRING 'MEDIA....' WRK-MEDIA DELIMITED BY SIZE
+               INTO WRK-RPT-LINHA-TXT.
+           PERFORM 0910-GRAVAR-LINHA-RPT.
+           CLOSE F-RELATORIO.
+
+           IF ARI-ERRO
+               MOVE WRK-ARI-RC TO RETURN-CODE
+           END-IF.
+           STRING 'NUM1=' WRK-NUM1 ' NUM2=' WRK-NUM2
+               DELIMITED BY SIZE INTO WRK-AUD-ENTRADA.
+           STRING 'MEDIA=' WRK-MEDIA
+               DELIMITED BY SIZE INTO WRK-AUD-SAIDA.
+           MOVE RETURN-CODE TO WRK-AUD-RETCODE.
+           MOVE 'FIM' TO WRK-AUD-EVENTO.
+           CALL 'AUDITLOG' USING WRK-AUD-PROGRAMA WRK-AUD-EVENTO
+               WRK-AUD-ENTRADA WRK-AUD-SAIDA WRK-AUD-RETCODE.
+           MOVE WRK-AUD-RETCODE TO RETURN-CODE.
+
+      *MONTA E GRAVA O CABECALHO PADRAO DO RELATORIO (PROGRAMA, DATA E
+      *PAGINA), ZERANDO O CONTADOR DE LINHA DA PAGINA NOVA (VEJA
+      *RPTHDR.CPY).
+       0900-IMPRIMIR-CABECALHO-RPT.
+           ACCEPT WRK-RPT-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE WRK-RPT-DIA TO WRK-RPT-DIA-ED.
+           MOVE WRK-RPT-MES TO WRK-RPT-MES-ED.
+           MOVE WRK-RPT-ANO TO WRK-RPT-ANO-ED.
+           ADD 1 TO WRK-RPT-PAGINA.
+           MOVE WRK-RPT-PAGINA TO WRK-RPT-PAGINA-ED.
+           MOVE ZEROS TO WRK-RPT-LINHA.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING WRK-AUD-PROGRAMA ' RELATORIO   DATA: ' WRK-RPT-DATA-ED
+               '   PAGINA: ' WRK-RPT-PAGINA-ED
+               DELIMITED BY SIZE INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
 
-               STOP RUN.
+      *GRAVA UMA LINHA DE DETALHE NO RELATORIO, QUEBRANDO A PAGINA
+      *(NOVO CABECALHO) SE A PAGINA ATUAL JA ESTIVER CHEIA.
+       0910-GRAVAR-LINHA-RPT.
+           IF WRK-RPT-LINHA >= WRK-RPT-MAXLIN
+               PERFORM 0900-IMPRIMIR-CABECALHO-RPT
+           END-IF.
+           MOVE WRK-RPT-LINHA-TXT TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           ADD 1 TO WRK-RPT-LINHA.
