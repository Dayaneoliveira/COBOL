@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDDEC.
+      ********************************************
+      *AREA DE COMENTARIOS - REMARKS
+      *AUTHOR = Dayane(ALURA) Daya
+      *OBJETIVO : SUB-ROTINA COMUM CHAMADA POR QUALQUER PROGCOBxx
+      *PARA VALIDAR UM VALOR COM CASAS DECIMAIS (FORMATO BRASILEIRO,
+      *VIRGULA COMO SEPARADOR - VEJA DECPOINT.CPY) DIGITADO NO
+      *CONSOLE ANTES DE USA-LO EM UM COMPUTE, DO MESMO JEITO QUE
+      *VALIDNUM.cob FAZ PARA CAMPOS SO INTEIROS. SEPARA O TEXTO
+      *DIGITADO NA PARTE INTEIRA E NA PARTE DECIMAL (SE TIVER
+      *VIRGULA) E CONFIRMA QUE AS DUAS SO TEM DIGITOS E QUE A PARTE
+      *INTEIRA CAI DENTRO DA FAIXA ESPERADA. O PROGRAMA CHAMADOR, SE
+      *VALIDDEC-OK, PODE MOVER O TEXTO ORIGINAL DIRETO PARA O CAMPO
+      *PIC 9(n)V99 - O MOVE JA RESPEITA A VIRGULA COMO CASA DECIMAL.
+      *DATA = XX/XX/XXX
+      ********************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *PARTE INTEIRA E PARTE DECIMAL DO TEXTO DIGITADO, SEPARADAS
+      *PELA VIRGULA - AMBAS JUSTIFIED RIGHT PARA O MESMO TRUQUE DO
+      *VALIDNUM.cob (UNSTRING PARA UM CAMPO JUSTIFIED RIGHT CORTA OS
+      *ESPACOS E ALINHA O VALOR DIGITADO A DIREITA). O DELIMITADOR
+      *OR SPACE PARA A PARTE DECIMAL E O COUNT IN SAO NECESSARIOS
+      *PARA WRK-PARTE-DEC NAO RECEBER OS ESPACOS QUE SOBRAM DEPOIS
+      *DO TEXTO DIGITADO (LK-VALD-ENTRADA E MAIOR QUE O TEXTO) - SE
+      *ISSO ACONTECESSE, O JUSTIFIED RIGHT JOGARIA FORA OS DIGITOS
+      *DA PARTE DECIMAL E FICARIA SO COM OS ESPACOS, VALIDANDO COMO
+      *SE NAO HOUVESSE PARTE DECIMAL NENHUMA.
+       77 WRK-PARTE-INT  PIC X(08) JUSTIFIED RIGHT VALUE SPACES.
+       77 WRK-PARTE-DEC  PIC X(02) JUSTIFIED RIGHT VALUE SPACES.
+       77 WRK-PARTE-DEC-TAM PIC 9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-VALD-ENTRADA PIC X(10).
+       01  LK-VALD-MIN     PIC 9(08).
+       01  LK-VALD-MAX     PIC 9(08).
+       01  LK-VALD-VALIDO  PIC X(01).
+
+       PROCEDURE DIVISION USING LK-VALD-ENTRADA LK-VALD-MIN
+           LK-VALD-MAX LK-VALD-VALIDO.
+       0001-PRINCIPAL.
+           MOVE SPACES TO WRK-PARTE-INT.
+           MOVE SPACES TO WRK-PARTE-DEC.
+           MOVE ZEROS  TO WRK-PARTE-DEC-TAM.
+           UNSTRING LK-VALD-ENTRADA DELIMITED BY ',' OR SPACE
+               INTO WRK-PARTE-INT
+                    WRK-PARTE-DEC COUNT IN WRK-PARTE-DEC-TAM.
+           INSPECT WRK-PARTE-INT REPLACING LEADING SPACE BY '0'.
+           IF WRK-PARTE-DEC-TAM > 0 AND WRK-PARTE-DEC-TAM < 2
+               INSPECT WRK-PARTE-DEC REPLACING LEADING SPACE BY '0'
+           END-IF.
+           MOVE 'N' TO LK-VALD-VALIDO.
+           IF WRK-PARTE-INT IS NUMERIC
+      *A PARTE DECIMAL SO CABE EM PIC V99, ENTAO MAIS DE 2 DIGITOS
+      *DIGITADOS DEPOIS DA VIRGULA NAO CABEM NO CAMPO DE DESTINO.
+               IF WRK-PARTE-DEC-TAM <= 2
+                   IF WRK-PARTE-DEC = SPACES
+                       OR WRK-PARTE-DEC IS NUMERIC
+                       IF WRK-PARTE-INT >= LK-VALD-MIN
+                           AND WRK-PARTE-INT <= LK-VALD-MAX
+                           MOVE 'S' TO LK-VALD-VALIDO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           GOBACK.
