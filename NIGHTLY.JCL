@@ -0,0 +1,105 @@
+//NIGHTLY  JOB (ACCTNO),'REDE NOTURNA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* JOB     : NIGHTLY
+//* AUTHOR  : Dayane(ALURA) Daya
+//* OBJETIVO: RODAR TODOS OS UTILITARIOS PROGCOB05 A PROGCOB17
+//*           EM UM UNICO JOB NOTURNO, NA ORDEM, EM VEZ DE CADA
+//*           PROGRAMA SER SUBMETIDO NA MAO PELO OPERADOR.
+//*           CADA STEP SO RODA SE NENHUM STEP ANTERIOR TERMINOU
+//*           COM RETURN-CODE >= 8 (VEJA COND EM CADA EXEC).
+//* DATA    = XX/XX/XXX
+//*********************************************************
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*
+//STEP005  EXEC PGM=PROGCOB19
+//SYSOUT   DD SYSOUT=*
+//*CONFERE O MANIFESTO DE COPYBOOKS (CPYMANF.CPY) ANTES DE RODAR A
+//*BATELADA - SE FALTAR ALGUM COPYBOOK, RETURN-CODE 16 AQUI JA
+//*QUEBRA A CADEIA DE COND DOS STEPS SEGUINTES, EM VEZ DE DEIXAR
+//*A REDE NOTURNA RODAR COM PROGRAMA QUE NEM DEVERIA TER COMPILADO.
+//*
+//STEP010  EXEC PGM=PROGCOB05,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (PARES DE NUMEROS PARA O PROGCOB05 - UM PAR POR EXECUCAO)
+/*
+//*
+//STEP020  EXEC PGM=PROGCOB06,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (LANCAMENTOS DE DEBITO/CREDITO PARA O PROGCOB06)
+/*
+//*
+//STEP030  EXEC PGM=PROGCOB07,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (NOTAS PARA O CALCULO DE MEDIA DO PROGCOB07)
+/*
+//*
+//STEP040  EXEC PGM=PROGCOB08,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (NOTAS PARA O BOLETIM DO PROGCOB08)
+/*
+//*
+//STEP050  EXEC PGM=PROGCOB09,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (UF, PESO E VALOR PARA O CALCULO DE FRETE DO PROGCOB9)
+/*
+//*
+//STEP060  EXEC PGM=PROGCOB10,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (USUARIO E SENHA PARA A VALIDACAO DE ACESSO DO PROGCOB10)
+/*
+//*
+//STEP070  EXEC PGM=PROGCOB11,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (DADOS DA FIGURA PARA O CALCULO DE AREA DO PROGCOB11)
+/*
+//*
+//STEP080  EXEC PGM=PROGCOB12,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (NOTAS DA TURMA PARA O PROGCOB12)
+/*
+//*
+//STEP090  EXEC PGM=PROGCOB13,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (NUMERO E FAIXA DA TABUADA PARA O PROGCOB13)
+/*
+//*
+//STEP100  EXEC PGM=PROGCOB14,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (NUMERO, INICIO, PASSO E FIM DA TABUADA PARA O PROGCOB14)
+/*
+//*
+//STEP110  EXEC PGM=PROGCOB15,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (VENDAS DO LOTE PARA O ACUMULADOR DO PROGCOB15, 0 ENCERRA)
+/*
+//*
+//STEP120  EXEC PGM=PROGCOB16,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (DATA AAAAMMDD OU EM BRANCO PARA O PROGCOB16)
+/*
+//*
+//STEP130  EXEC PGM=PROGCOB17,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  (DATA AAAAMMDD OU EM BRANCO E ABREVIACAO DO MES PARA O PROGCOB17)
+/*
+//*
+//STEP140  EXEC PGM=PROGCOB18,COND=(8,GE)
+//SYSOUT   DD SYSOUT=*
+//*NAO PRECISA DE SYSIN - LE OS BOLETINS JA GRAVADOS PELOS STEPS
+//*030/040/080 (ALUNOS/ALUNOS08/ALUNOS12) E MONTA O RELATORIO
+//*CONSOLIDADO DE TURMA, SEM NOVA ENTRADA DE OPERADOR.
+//
